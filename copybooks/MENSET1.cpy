@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    MENSET1 - SYMBOLIC MAP FOR INVMENU (MAPSET MENSET1)
+      *    MENMAP1 = MAIN APPLICATION MENU
+      *****************************************************************
+       01  MENMAP1I.
+           05  FILLER                    PIC X(12).
+           05  OPTIONL                   PIC S9(4)   COMP.
+           05  OPTIONF                   PIC X.
+           05  FILLER REDEFINES OPTIONF  PIC X.
+           05  OPTIONI                   PIC X.
+           05  MESSAGEL                  PIC S9(4)   COMP.
+           05  MESSAGEF                  PIC X.
+           05  FILLER REDEFINES MESSAGEF PIC X.
+           05  MESSAGEI                  PIC X(78).
+      *
+       01  MENMAP1O REDEFINES MENMAP1I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  OPTIONO                   PIC X.
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO                  PIC X(78).
