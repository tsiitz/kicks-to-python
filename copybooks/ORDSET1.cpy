@@ -0,0 +1,94 @@
+      *****************************************************************
+      *    ORDSET1 - SYMBOLIC MAP FOR ORDRENT (MAPSET ORDSET1)
+      *    ORDMAP1 = ORDER HEADER / CUSTOMER KEY SCREEN
+      *    ORDMAP2 = ORDER LINE-ITEM ENTRY SCREEN (ONE LINE AT A TIME)
+      *****************************************************************
+       01  ORDMAP1I.
+           05  FILLER                    PIC X(12).
+           05  CUSTNOL                   PIC S9(4)   COMP.
+           05  CUSTNOF                   PIC X.
+           05  FILLER REDEFINES CUSTNOF  PIC X.
+           05  CUSTNOI                   PIC X(6).
+           05  FNAMEL                    PIC S9(4)   COMP.
+           05  FNAMEF                    PIC X.
+           05  FILLER REDEFINES FNAMEF   PIC X.
+           05  FNAMEI                    PIC X(20).
+           05  LNAMEL                    PIC S9(4)   COMP.
+           05  LNAMEF                    PIC X.
+           05  FILLER REDEFINES LNAMEF   PIC X.
+           05  LNAMEI                    PIC X(30).
+           05  ORDNOL                    PIC S9(4)   COMP.
+           05  ORDNOF                    PIC X.
+           05  FILLER REDEFINES ORDNOF   PIC X.
+           05  ORDNOI                    PIC X(8).
+           05  ORDDTL                    PIC S9(4)   COMP.
+           05  ORDDTF                    PIC X.
+           05  FILLER REDEFINES ORDDTF   PIC X.
+           05  ORDDTI                    PIC X(8).
+           05  MESSAGEL                  PIC S9(4)   COMP.
+           05  MESSAGEF                  PIC X.
+           05  FILLER REDEFINES MESSAGEF PIC X.
+           05  MESSAGEI                  PIC X(78).
+      *
+       01  ORDMAP1O REDEFINES ORDMAP1I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  CUSTNOO                   PIC X(6).
+           05  FILLER                    PIC X(3).
+           05  FNAMEO                    PIC X(20).
+           05  FILLER                    PIC X(3).
+           05  LNAMEO                    PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  ORDNOO                    PIC X(8).
+           05  FILLER                    PIC X(3).
+           05  ORDDTO                    PIC X(8).
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO                  PIC X(78).
+      *
+       01  ORDMAP2I.
+           05  FILLER                    PIC X(12).
+           05  PRODCDL                   PIC S9(4)   COMP.
+           05  PRODCDF                   PIC X.
+           05  FILLER REDEFINES PRODCDF  PIC X.
+           05  PRODCDI                   PIC X(10).
+           05  PRODDSL                   PIC S9(4)   COMP.
+           05  PRODDSF                   PIC X.
+           05  FILLER REDEFINES PRODDSF  PIC X.
+           05  PRODDSI                   PIC X(25).
+           05  QTYL                      PIC S9(4)   COMP.
+           05  QTYF                      PIC X.
+           05  FILLER REDEFINES QTYF     PIC X.
+           05  QTYI                      PIC X(5).
+           05  PRICEL                    PIC S9(4)   COMP.
+           05  PRICEF                    PIC X.
+           05  FILLER REDEFINES PRICEF   PIC X.
+           05  PRICEI                    PIC X(9).
+           05  MOREL                     PIC S9(4)   COMP.
+           05  MOREF                     PIC X.
+           05  FILLER REDEFINES MOREF    PIC X.
+           05  MOREI                     PIC X.
+           05  INSTRUCTL                 PIC S9(4)   COMP.
+           05  INSTRUCTF                 PIC X.
+           05  FILLER REDEFINES INSTRUCTF PIC X.
+           05  INSTRUCTI                 PIC X(40).
+           05  MESSAGEL2                 PIC S9(4)   COMP.
+           05  MESSAGEF2                 PIC X.
+           05  FILLER REDEFINES MESSAGEF2 PIC X.
+           05  MESSAGEI2                 PIC X(78).
+      *
+       01  ORDMAP2O REDEFINES ORDMAP2I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  PRODCDO                   PIC X(10).
+           05  FILLER                    PIC X(3).
+           05  PRODDSO                   PIC X(25).
+           05  FILLER                    PIC X(3).
+           05  QTYO                      PIC X(5).
+           05  FILLER                    PIC X(3).
+           05  PRICEO                    PIC X(9).
+           05  FILLER                    PIC X(3).
+           05  MOREO                     PIC X.
+           05  FILLER                    PIC X(3).
+           05  INSTRUCTO                 PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO2                 PIC X(78).
