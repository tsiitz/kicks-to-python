@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    ORDLREC - ORDER LINE ITEM RECORD (FILE ORDLINE)
+      *    KEYED BY ORDER NUMBER + LINE NUMBER.
+      *****************************************************************
+       01  ORDER-LINE-RECORD.
+           05  ORDL-KEY.
+               10  ORDL-ORDER-NUMBER     PIC 9(8).
+               10  ORDL-LINE-NUMBER      PIC 9(3).
+           05  ORDL-PRODUCT-CODE         PIC X(10).
+           05  ORDL-PRODUCT-DESC         PIC X(25).
+           05  ORDL-QUANTITY             PIC 9(5).
+           05  ORDL-UNIT-PRICE           PIC 9(7)V99.
+           05  ORDL-EXTENDED-AMOUNT      PIC 9(9)V99.
