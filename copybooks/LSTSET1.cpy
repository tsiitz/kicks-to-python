@@ -0,0 +1,47 @@
+      *****************************************************************
+      *    LSTSET1 - SYMBOLIC MAP FOR CUSTLST (MAPSET LSTSET1)
+      *    LSTMAP1 = 15-ROW SCROLLABLE CUSTOMER LIST SCREEN
+      *****************************************************************
+       01  LSTMAP1I.
+           05  FILLER                    PIC X(12).
+           05  MESSAGEL                  PIC S9(4)   COMP.
+           05  MESSAGEF                  PIC X.
+           05  FILLER REDEFINES MESSAGEF PIC X.
+           05  MESSAGEI                  PIC X(78).
+           05  LST-LINE-I OCCURS 15 TIMES.
+               10  LSTNOL                PIC S9(4)   COMP.
+               10  LSTNOF                PIC X.
+               10  FILLER REDEFINES LSTNOF PIC X.
+               10  LSTNOI                PIC X(6).
+               10  LSTLNAML              PIC S9(4)   COMP.
+               10  LSTLNAMF              PIC X.
+               10  FILLER REDEFINES LSTLNAMF PIC X.
+               10  LSTLNAMI              PIC X(30).
+               10  LSTFNAML              PIC S9(4)   COMP.
+               10  LSTFNAMF              PIC X.
+               10  FILLER REDEFINES LSTFNAMF PIC X.
+               10  LSTFNAMI              PIC X(20).
+               10  LSTCITYL              PIC S9(4)   COMP.
+               10  LSTCITYF              PIC X.
+               10  FILLER REDEFINES LSTCITYF PIC X.
+               10  LSTCITYI              PIC X(20).
+               10  LSTSTL                PIC S9(4)   COMP.
+               10  LSTSTF                PIC X.
+               10  FILLER REDEFINES LSTSTF PIC X.
+               10  LSTSTI                PIC XX.
+      *
+       01  LSTMAP1O REDEFINES LSTMAP1I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO                  PIC X(78).
+           05  LST-LINE-O OCCURS 15 TIMES.
+               10  FILLER                PIC X(3).
+               10  LSTNOO                PIC X(6).
+               10  FILLER                PIC X(3).
+               10  LSTLNAMO              PIC X(30).
+               10  FILLER                PIC X(3).
+               10  LSTFNAMO              PIC X(20).
+               10  FILLER                PIC X(3).
+               10  LSTCITYO              PIC X(20).
+               10  FILLER                PIC X(3).
+               10  LSTSTO                PIC XX.
