@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    CUSTXREC - CUSTOMER CHANGE EXTRACT RECORD (FILE CUSTCHG)
+      *    ONE RECORD PER ADD/CHANGE/DELETE TO BE APPLIED TO CUSTMAS
+      *    BY THE CUSTUPD1 BULK UPDATE RUN. FIELD LAYOUT AND EDIT
+      *    RULES MATCH CUSTMNT1's ONLINE ADD/CHANGE/DELETE SCREENS SO
+      *    A TRANSACTION EXTRACTED FROM ANOTHER SYSTEM (OR KEYED BY
+      *    A CLERK INTO A FLAT FILE) IS HELD TO THE SAME STANDARDS AS
+      *    ONE KEYED IN ONLINE.
+      *****************************************************************
+       01  CUSTOMER-CHANGE-RECORD.
+           05  CX-TRANSACTION-CODE       PIC X.
+               88  CX-TRANS-ADD                      VALUE 'A'.
+               88  CX-TRANS-CHANGE                   VALUE 'C'.
+               88  CX-TRANS-DELETE                   VALUE 'D'.
+           05  CX-CUSTOMER-NUMBER        PIC 9(6).
+           05  CX-FIRST-NAME             PIC X(20).
+           05  CX-LAST-NAME              PIC X(30).
+           05  CX-ADDRESS                PIC X(30).
+           05  CX-CITY                   PIC X(20).
+           05  CX-STATE                  PIC XX.
+           05  CX-ZIP-CODE               PIC X(10).
+           05  CX-PHONE                  PIC X(14).
+           05  CX-EMAIL                  PIC X(40).
+           05  CX-CREDIT-LIMIT           PIC X(9).
+           05  CX-DELETE-REASON-CODE     PIC X.
