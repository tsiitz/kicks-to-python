@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    OCTLREC - ORDER CONTROL RECORD (FILE ORDCTL)
+      *    SINGLE-RECORD FILE THAT HANDS OUT THE NEXT ORDER NUMBER,
+      *    THE SAME WAY CTLREC HANDS OUT THE NEXT CUSTOMER NUMBER.
+      *****************************************************************
+       01  ORDER-CONTROL-RECORD.
+           05  OCTL-RECORD-KEY           PIC X(6)    VALUE 'ORDNO '.
+           05  OCTL-NEXT-ORDER-NUMBER    PIC 9(8).
