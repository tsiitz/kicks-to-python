@@ -0,0 +1,76 @@
+      *****************************************************************
+      *    INQSET1 - SYMBOLIC MAP FOR CUSTINQ1 (MAPSET INQSET1)
+      *    INQMAP1 = SINGLE CUSTOMER INQUIRY SCREEN (DISPLAY-ONLY
+      *    EXCEPT FOR THE CUSTOMER NUMBER KEY FIELD).
+      *****************************************************************
+       01  INQMAP1I.
+           05  FILLER                    PIC X(12).
+           05  CUSTNOL                   PIC S9(4)   COMP.
+           05  CUSTNOF                   PIC X.
+           05  FILLER REDEFINES CUSTNOF  PIC X.
+           05  CUSTNOI                   PIC X(6).
+           05  FNAMEL                    PIC S9(4)   COMP.
+           05  FNAMEF                    PIC X.
+           05  FILLER REDEFINES FNAMEF   PIC X.
+           05  FNAMEI                    PIC X(20).
+           05  LNAMEL                    PIC S9(4)   COMP.
+           05  LNAMEF                    PIC X.
+           05  FILLER REDEFINES LNAMEF   PIC X.
+           05  LNAMEI                    PIC X(30).
+           05  ADDRESSL                  PIC S9(4)   COMP.
+           05  ADDRESSF                  PIC X.
+           05  FILLER REDEFINES ADDRESSF PIC X.
+           05  ADDRESSI                  PIC X(30).
+           05  CITYL                     PIC S9(4)   COMP.
+           05  CITYF                     PIC X.
+           05  FILLER REDEFINES CITYF    PIC X.
+           05  CITYI                     PIC X(20).
+           05  STATEL                    PIC S9(4)   COMP.
+           05  STATEF                    PIC X.
+           05  FILLER REDEFINES STATEF   PIC X.
+           05  STATEI                    PIC XX.
+           05  ZIPCODEL                  PIC S9(4)   COMP.
+           05  ZIPCODEF                  PIC X.
+           05  FILLER REDEFINES ZIPCODEF PIC X.
+           05  ZIPCODEI                  PIC X(10).
+           05  PHONEL                    PIC S9(4)   COMP.
+           05  PHONEF                    PIC X.
+           05  FILLER REDEFINES PHONEF   PIC X.
+           05  PHONEI                    PIC X(14).
+           05  EMAILL                    PIC S9(4)   COMP.
+           05  EMAILF                    PIC X.
+           05  FILLER REDEFINES EMAILF   PIC X.
+           05  EMAILI                    PIC X(40).
+           05  CRLIMITL                  PIC S9(4)   COMP.
+           05  CRLIMITF                  PIC X.
+           05  FILLER REDEFINES CRLIMITF PIC X.
+           05  CRLIMITI                  PIC X(10).
+           05  MESSAGEL                  PIC S9(4)   COMP.
+           05  MESSAGEF                  PIC X.
+           05  FILLER REDEFINES MESSAGEF PIC X.
+           05  MESSAGEI                  PIC X(78).
+      *
+       01  INQMAP1O REDEFINES INQMAP1I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  CUSTNOO                   PIC X(6).
+           05  FILLER                    PIC X(3).
+           05  FNAMEO                    PIC X(20).
+           05  FILLER                    PIC X(3).
+           05  LNAMEO                    PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  ADDRESSO                  PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  CITYO                     PIC X(20).
+           05  FILLER                    PIC X(3).
+           05  STATEO                    PIC XX.
+           05  FILLER                    PIC X(3).
+           05  ZIPCODEO                  PIC X(10).
+           05  FILLER                    PIC X(3).
+           05  PHONEO                    PIC X(14).
+           05  FILLER                    PIC X(3).
+           05  EMAILO                    PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  CRLIMITO                  PIC ZZZZZZ9.99.
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO                  PIC X(78).
