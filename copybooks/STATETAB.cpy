@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    STATETAB - VALID STATE CODE REFERENCE TABLE
+      *    50 STATES PLUS DC, SEARCHED BY 2300-EDIT-CUSTOMER-DATA AND
+      *    THE BATCH DATA-QUALITY SWEEP.
+      *****************************************************************
+       01  WS-VALID-STATE-CODES.
+           05  FILLER                    PIC X(34)   VALUE
+               'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKY'.
+           05  FILLER                    PIC X(34)   VALUE
+               'LAMEMDMAMIMNMSMOMTNENVNHNJNMNYNCND'.
+           05  FILLER                    PIC X(34)   VALUE
+               'OHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC'.
+       01  WS-STATE-TABLE REDEFINES WS-VALID-STATE-CODES.
+           05  WS-STATE-ENTRY            PIC XX      OCCURS 51 TIMES
+                                                 INDEXED BY WS-STATE-IDX.
