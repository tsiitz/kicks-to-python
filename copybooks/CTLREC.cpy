@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    CTLREC - CONTROL RECORD (FILE CUSTCTL)
+      *    SINGLE-RECORD FILE THAT HANDS OUT THE NEXT CUSTOMER NUMBER.
+      *****************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-KEY            PIC X(6)    VALUE 'CUSTNO'.
+           05  CTL-NEXT-CUSTOMER-NUMBER  PIC 9(6).
