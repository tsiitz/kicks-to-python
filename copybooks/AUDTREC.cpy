@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    AUDTREC - CUSTOMER AUDIT RECORD (FILE CUSTAUD)
+      *    ESDS "WRITE-ONLY-LOG" FILE - ONE RECORD PER ADD/CHANGE/
+      *    DELETE AGAINST CUSTMAS. NO RIDFLD IS USED ON THE WRITE.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP             PIC S9(15)  COMP.
+           05  AUD-OPERATOR-ID           PIC X(3).
+           05  AUD-TRANSACTION-ID        PIC X(4).
+           05  AUD-ACTION-CODE           PIC X.
+               88  AUD-ACTION-ADD                    VALUE 'A'.
+               88  AUD-ACTION-CHANGE                 VALUE 'C'.
+               88  AUD-ACTION-DELETE                 VALUE 'D'.
+           05  AUD-CUSTOMER-NUMBER       PIC 9(6).
+           05  AUD-BEFORE-IMAGE         PIC X(200).
+           05  AUD-AFTER-IMAGE          PIC X(200).
