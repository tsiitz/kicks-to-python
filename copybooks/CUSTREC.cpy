@@ -0,0 +1,31 @@
+      *****************************************************************
+      *    CUSTREC - CUSTOMER MASTER RECORD (FILE CUSTMAS)
+      *    SHARED BY ALL PROGRAMS THAT READ OR WRITE CUSTMAS SO THE
+      *    LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.
+      *****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-NUMBER        PIC 9(6).
+           05  CM-FIRST-NAME             PIC X(20).
+           05  CM-LAST-NAME              PIC X(30).
+           05  CM-ADDRESS                PIC X(30).
+           05  CM-CITY                   PIC X(20).
+           05  CM-STATE                  PIC XX.
+           05  CM-ZIP-CODE               PIC X(10).
+           05  CM-PHONE                  PIC X(14).
+           05  CM-EMAIL                  PIC X(40).
+           05  CM-CREDIT-LIMIT           PIC 9(7)V99.
+           05  CM-STATUS-CODE            PIC X.
+               88  CM-STATUS-ACTIVE                  VALUE 'A'.
+               88  CM-STATUS-CLOSED                  VALUE 'C'.
+           05  CM-DELETE-REASON-CODE     PIC X.
+               88  CM-REASON-NONE                    VALUE SPACE.
+               88  CM-REASON-CLOSED                  VALUE '1'.
+               88  CM-REASON-MOVED                   VALUE '2'.
+               88  CM-REASON-DUPLICATE               VALUE '3'.
+               88  CM-REASON-CUST-REQUEST            VALUE '4'.
+           05  CM-LAST-UPDATED-TS        PIC S9(15)  COMP.
+           05  CM-LAST-UPDATED-OPID      PIC X(3).
+           05  CM-HOLD-CODE              PIC X.
+               88  CM-HOLD-NONE                      VALUE SPACE.
+               88  CM-HOLD-CREDIT                    VALUE 'H'.
+               88  CM-HOLD-ORDER                     VALUE 'O'.
