@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    LNAMEKEY - CUSTMASL ALTERNATE-INDEX KEY (LAST NAME + ZIP)
+      *    SHARED BY ANY PROGRAM THAT BROWSES CUSTMAS BY LAST NAME:
+      *    CUSTINQ2'S NAME-BASED BROWSE AND CUSTMNT1'S DUPLICATE-
+      *    CUSTOMER CHECK ON ADD.
+      *****************************************************************
+       01  WS-LASTNAME-ZIP-KEY.
+           05  WS-KEY-LAST-NAME          PIC X(30).
+           05  WS-KEY-ZIP-CODE           PIC X(10).
