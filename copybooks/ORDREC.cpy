@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    ORDREC - ORDER MASTER RECORD (FILE ORDMAS)
+      *    KEYED BY ORD-ORDER-NUMBER, POINTS BACK AT CM-CUSTOMER-NUMBER.
+      *****************************************************************
+       01  ORDER-MASTER-RECORD.
+           05  ORD-ORDER-NUMBER          PIC 9(8).
+           05  ORD-CUSTOMER-NUMBER       PIC 9(6).
+           05  ORD-ORDER-DATE            PIC 9(8).
+           05  ORD-STATUS-CODE           PIC X.
+               88  ORD-STATUS-OPEN                   VALUE 'O'.
+               88  ORD-STATUS-COMPLETE                VALUE 'C'.
+               88  ORD-STATUS-CANCELLED               VALUE 'X'.
+           05  ORD-LINE-COUNT            PIC 9(3).
+           05  ORD-ORDER-TOTAL           PIC 9(9)V99.
