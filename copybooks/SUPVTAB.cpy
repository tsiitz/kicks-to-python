@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    SUPVTAB - SUPERVISOR OPERATOR-ID TABLE
+      *    OPERATOR IDS AUTHORIZED TO CONFIRM A CUSTOMER DELETE.
+      *    EIBOPID IS PIC X(3), SO ENTRIES ARE KEPT THE SAME LENGTH.
+      *****************************************************************
+       01  WS-SUPERVISOR-IDS.
+           05  FILLER                    PIC X(30)   VALUE
+               'SU1SU2SU3SU4SU5SU6SU7SU8SU9SVA'.
+       01  WS-SUPERVISOR-TABLE REDEFINES WS-SUPERVISOR-IDS.
+           05  WS-SUPERVISOR-ENTRY       PIC X(3)    OCCURS 10 TIMES
+                                                 INDEXED BY WS-SUPV-IDX.
