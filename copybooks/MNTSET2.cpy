@@ -0,0 +1,123 @@
+      *****************************************************************
+      *    MNTSET2 - SYMBOLIC MAP FOR CUSTMNT2 (MAPSET MNTSET2)
+      *    CUSTMNT2 REUSES MNTSET1's MNTMAP1 FOR ITS OWN KEY SCREEN.
+      *    THIS MAPSET ADDS THE TWO SCREENS THAT ARE NEW TO CUSTMNT2:
+      *    MNT2STAT = STATUS / HOLD-CODE MAINTENANCE SCREEN
+      *    MNT2SHIP = SHIP-TO ADDRESS MAINTENANCE SCREEN
+      *    FIELD NAMES ARE SUFFIXED 3/4 SO THEY DON'T COLLIDE WITH
+      *    MNTSET1's CUSTNOL/FNAMEL/CUSTNOL2/MESSAGEL2/ETC WHEN A
+      *    PROGRAM COPIES BOTH MAPSETS.
+      *****************************************************************
+       01  MNT2STATI.
+           05  FILLER                    PIC X(12).
+           05  CUSTNOL3                  PIC S9(4)   COMP.
+           05  CUSTNOF3                  PIC X.
+           05  FILLER REDEFINES CUSTNOF3 PIC X.
+           05  CUSTNOI3                  PIC X(6).
+           05  FNAMEL3                   PIC S9(4)   COMP.
+           05  FNAMEF3                   PIC X.
+           05  FILLER REDEFINES FNAMEF3  PIC X.
+           05  FNAMEI3                   PIC X(20).
+           05  LNAMEL3                   PIC S9(4)   COMP.
+           05  LNAMEF3                   PIC X.
+           05  FILLER REDEFINES LNAMEF3  PIC X.
+           05  LNAMEI3                   PIC X(30).
+           05  STATCDL                   PIC S9(4)   COMP.
+           05  STATCDF                   PIC X.
+           05  FILLER REDEFINES STATCDF  PIC X.
+           05  STATCDI                   PIC X.
+           05  REASONL3                  PIC S9(4)   COMP.
+           05  REASONF3                  PIC X.
+           05  FILLER REDEFINES REASONF3 PIC X.
+           05  REASONI3                  PIC X.
+           05  INSTRUCTL3                PIC S9(4)   COMP.
+           05  INSTRUCTF3                PIC X.
+           05  FILLER REDEFINES INSTRUCTF3 PIC X.
+           05  INSTRUCTI3                PIC X(40).
+           05  MESSAGEL3                 PIC S9(4)   COMP.
+           05  MESSAGEF3                 PIC X.
+           05  FILLER REDEFINES MESSAGEF3 PIC X.
+           05  MESSAGEI3                 PIC X(78).
+      *
+       01  MNT2STATO REDEFINES MNT2STATI.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  CUSTNOO3                  PIC X(6).
+           05  FILLER                    PIC X(3).
+           05  FNAMEO3                   PIC X(20).
+           05  FILLER                    PIC X(3).
+           05  LNAMEO3                   PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  STATCDO                   PIC X.
+           05  FILLER                    PIC X(3).
+           05  REASONO3                  PIC X.
+           05  FILLER                    PIC X(3).
+           05  INSTRUCTO3                PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO3                 PIC X(78).
+      *
+       01  MNT2SHIPI.
+           05  FILLER                    PIC X(12).
+           05  CUSTNOL4                  PIC S9(4)   COMP.
+           05  CUSTNOF4                  PIC X.
+           05  FILLER REDEFINES CUSTNOF4 PIC X.
+           05  CUSTNOI4                  PIC X(6).
+           05  SEQL                      PIC S9(4)   COMP.
+           05  SEQF                      PIC X.
+           05  FILLER REDEFINES SEQF     PIC X.
+           05  SEQI                      PIC X(3).
+           05  SHACTL                    PIC S9(4)   COMP.
+           05  SHACTF                    PIC X.
+           05  FILLER REDEFINES SHACTF   PIC X.
+           05  SHACTI                    PIC X.
+           05  SHNAMEL                   PIC S9(4)   COMP.
+           05  SHNAMEF                   PIC X.
+           05  FILLER REDEFINES SHNAMEF  PIC X.
+           05  SHNAMEI                   PIC X(30).
+           05  SHADDRL                   PIC S9(4)   COMP.
+           05  SHADDRF                   PIC X.
+           05  FILLER REDEFINES SHADDRF  PIC X.
+           05  SHADDRI                   PIC X(30).
+           05  SHCITYL                   PIC S9(4)   COMP.
+           05  SHCITYF                   PIC X.
+           05  FILLER REDEFINES SHCITYF  PIC X.
+           05  SHCITYI                   PIC X(20).
+           05  SHSTL                     PIC S9(4)   COMP.
+           05  SHSTF                     PIC X.
+           05  FILLER REDEFINES SHSTF    PIC X.
+           05  SHSTI                     PIC XX.
+           05  SHZIPL                    PIC S9(4)   COMP.
+           05  SHZIPF                    PIC X.
+           05  FILLER REDEFINES SHZIPF   PIC X.
+           05  SHZIPI                    PIC X(10).
+           05  INSTRUCTL4                PIC S9(4)   COMP.
+           05  INSTRUCTF4                PIC X.
+           05  FILLER REDEFINES INSTRUCTF4 PIC X.
+           05  INSTRUCTI4                PIC X(40).
+           05  MESSAGEL4                 PIC S9(4)   COMP.
+           05  MESSAGEF4                 PIC X.
+           05  FILLER REDEFINES MESSAGEF4 PIC X.
+           05  MESSAGEI4                 PIC X(78).
+      *
+       01  MNT2SHIPO REDEFINES MNT2SHIPI.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  CUSTNOO4                  PIC X(6).
+           05  FILLER                    PIC X(3).
+           05  SEQO                      PIC X(3).
+           05  FILLER                    PIC X(3).
+           05  SHACTO                    PIC X.
+           05  FILLER                    PIC X(3).
+           05  SHNAMEO                   PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  SHADDRO                   PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  SHCITYO                   PIC X(20).
+           05  FILLER                    PIC X(3).
+           05  SHSTO                     PIC XX.
+           05  FILLER                    PIC X(3).
+           05  SHZIPO                    PIC X(10).
+           05  FILLER                    PIC X(3).
+           05  INSTRUCTO4                PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO4                 PIC X(78).
