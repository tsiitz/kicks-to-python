@@ -0,0 +1,116 @@
+      *****************************************************************
+      *    MNTSET1 - SYMBOLIC MAP FOR CUSTMNT1 (MAPSET MNTSET1)
+      *    MNTMAP1 = KEY SCREEN (CUSTOMER NUMBER / ACTION CODE)
+      *    MNTMAP2 = ADD/CHANGE/DELETE-CONFIRM DETAIL SCREEN
+      *****************************************************************
+       01  MNTMAP1I.
+           05  FILLER                    PIC X(12).
+           05  CUSTNOL                   PIC S9(4)   COMP.
+           05  CUSTNOF                   PIC X.
+           05  FILLER REDEFINES CUSTNOF  PIC X.
+           05  CUSTNOI                   PIC X(6).
+           05  ACTIONL                   PIC S9(4)   COMP.
+           05  ACTIONF                   PIC X.
+           05  FILLER REDEFINES ACTIONF  PIC X.
+           05  ACTIONI                   PIC X.
+           05  MESSAGEL                  PIC S9(4)   COMP.
+           05  MESSAGEF                  PIC X.
+           05  FILLER REDEFINES MESSAGEF PIC X.
+           05  MESSAGEI                  PIC X(78).
+      *
+       01  MNTMAP1O REDEFINES MNTMAP1I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  CUSTNOO                   PIC X(6).
+           05  FILLER                    PIC X(3).
+           05  ACTIONO                   PIC X.
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO                  PIC X(78).
+      *
+      *    MNTMAP2 IS SHARED BY ADD, CHANGE, AND DELETE-CONFIRMATION.
+      *    REASONI/REASONO IS ONLY EDITED/DISPLAYED ON THE
+      *    DELETE-CONFIRM PASS THROUGH THIS SAME SCREEN.
+      *
+       01  MNTMAP2I.
+           05  FILLER                    PIC X(12).
+           05  CUSTNOL2                  PIC S9(4)   COMP.
+           05  CUSTNOF2                  PIC X.
+           05  FILLER REDEFINES CUSTNOF2 PIC X.
+           05  CUSTNOI2                  PIC X(6).
+           05  FNAMEL                    PIC S9(4)   COMP.
+           05  FNAMEF                    PIC X.
+           05  FILLER REDEFINES FNAMEF   PIC X.
+           05  FNAMEI                    PIC X(20).
+           05  LNAMEL                    PIC S9(4)   COMP.
+           05  LNAMEF                    PIC X.
+           05  FILLER REDEFINES LNAMEF   PIC X.
+           05  LNAMEI                    PIC X(30).
+           05  ADDRESSL                  PIC S9(4)   COMP.
+           05  ADDRESSF                  PIC X.
+           05  FILLER REDEFINES ADDRESSF PIC X.
+           05  ADDRESSI                  PIC X(30).
+           05  CITYL                     PIC S9(4)   COMP.
+           05  CITYF                     PIC X.
+           05  FILLER REDEFINES CITYF    PIC X.
+           05  CITYI                     PIC X(20).
+           05  STATEL                    PIC S9(4)   COMP.
+           05  STATEF                    PIC X.
+           05  FILLER REDEFINES STATEF   PIC X.
+           05  STATEI                    PIC XX.
+           05  ZIPCODEL                  PIC S9(4)   COMP.
+           05  ZIPCODEF                  PIC X.
+           05  FILLER REDEFINES ZIPCODEF PIC X.
+           05  ZIPCODEI                  PIC X(10).
+           05  PHONEL                    PIC S9(4)   COMP.
+           05  PHONEF                    PIC X.
+           05  FILLER REDEFINES PHONEF   PIC X.
+           05  PHONEI                    PIC X(14).
+           05  EMAILL                    PIC S9(4)   COMP.
+           05  EMAILF                    PIC X.
+           05  FILLER REDEFINES EMAILF   PIC X.
+           05  EMAILI                    PIC X(40).
+           05  CRLIMITL                  PIC S9(4)   COMP.
+           05  CRLIMITF                  PIC X.
+           05  FILLER REDEFINES CRLIMITF PIC X.
+           05  CRLIMITI                  PIC X(10).
+           05  REASONL                   PIC S9(4)   COMP.
+           05  REASONF                   PIC X.
+           05  FILLER REDEFINES REASONF  PIC X.
+           05  REASONI                   PIC X.
+           05  INSTRUCTL                 PIC S9(4)   COMP.
+           05  INSTRUCTF                 PIC X.
+           05  FILLER REDEFINES INSTRUCTF PIC X.
+           05  INSTRUCTI                 PIC X(40).
+           05  MESSAGEL2                 PIC S9(4)   COMP.
+           05  MESSAGEF2                 PIC X.
+           05  FILLER REDEFINES MESSAGEF2 PIC X.
+           05  MESSAGEI2                 PIC X(78).
+      *
+       01  MNTMAP2O REDEFINES MNTMAP2I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  CUSTNOO2                  PIC X(6).
+           05  FILLER                    PIC X(3).
+           05  FNAMEO                    PIC X(20).
+           05  FILLER                    PIC X(3).
+           05  LNAMEO                    PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  ADDRESSO                  PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  CITYO                     PIC X(20).
+           05  FILLER                    PIC X(3).
+           05  STATEO                    PIC XX.
+           05  FILLER                    PIC X(3).
+           05  ZIPCODEO                  PIC X(10).
+           05  FILLER                    PIC X(3).
+           05  PHONEO                    PIC X(14).
+           05  FILLER                    PIC X(3).
+           05  EMAILO                    PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  CRLIMITO                  PIC ZZZZZZ9.99.
+           05  FILLER                    PIC X(3).
+           05  REASONO                   PIC X.
+           05  FILLER                    PIC X(3).
+           05  INSTRUCTO                 PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  MESSAGEO2                 PIC X(78).
