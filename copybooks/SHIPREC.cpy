@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    SHIPREC - SHIP-TO ADDRESS RECORD (FILE CUSTSHIP)
+      *    KEYED BY CUSTOMER NUMBER + SEQUENCE NUMBER SO A CUSTOMER
+      *    CAN HAVE ANY NUMBER OF SHIP-TO ADDRESSES.
+      *****************************************************************
+       01  SHIP-TO-RECORD.
+           05  SHIP-KEY.
+               10  SHIP-CUSTOMER-NUMBER  PIC 9(6).
+               10  SHIP-SEQUENCE-NUMBER  PIC 9(3).
+           05  SHIP-NAME                 PIC X(30).
+           05  SHIP-ADDRESS              PIC X(30).
+           05  SHIP-CITY                 PIC X(20).
+           05  SHIP-STATE                PIC XX.
+           05  SHIP-ZIP-CODE             PIC X(10).
+           05  SHIP-STATUS-CODE          PIC X.
+               88  SHIP-ACTIVE                       VALUE 'A'.
+               88  SHIP-REMOVED                      VALUE 'D'.
