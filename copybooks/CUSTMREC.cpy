@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    CUSTMREC - CUSTOMER MERGE REQUEST RECORD (FILE CUSTMRG)
+      *    ONE RECORD PER MERGE TO BE APPLIED BY CUSTMRG1. THE RETIRE
+      *    CUSTOMER'S SHIP-TO ADDRESSES AND ORDERS ARE MOVED ONTO THE
+      *    KEEP CUSTOMER, AND THE RETIRE CUSTOMER IS THEN SOFT-DELETED
+      *    AS A DUPLICATE.
+      *****************************************************************
+       01  CUSTOMER-MERGE-RECORD.
+           05  MG-RETIRE-CUSTOMER-NUMBER PIC 9(6).
+           05  MG-KEEP-CUSTOMER-NUMBER   PIC 9(6).
