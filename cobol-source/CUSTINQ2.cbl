@@ -12,6 +12,9 @@
       *   - PRESS PF6 TO SEE THE LAST CUSTOMER                  *
       *   - PRESS PF7 TO SEE THE PREVIOUS CUSTOMER              *
       *   - PRESS PF8 TO SEE THE NEXT CUSTOMER                  *
+      *   - TYPE A LAST NAME AND PRESS PF10 TO SEARCH BY NAME,  *
+      *     THEN PF7/PF8 TO STEP THROUGH MATCHES IN NAME ORDER  *
+      *   - PRESS PF9 TO MAINTAIN THE CUSTOMER ON DISPLAY        *
       *                                                          *
       * ORIGINAL FROM: MURACH'S CICS FOR THE COBOL PROGRAMMER   *
       * CHAPTER 14 - FILE BROWSING                              *
@@ -41,6 +44,9 @@
            05  CA-CONTEXT-FLAG           PIC X.
                88  FIRST-TIME                        VALUE SPACE.
            05  CA-CUSTOMER-NUMBER        PIC 9(6).
+           05  CA-BROWSE-MODE            PIC X.
+               88  CA-BROWSING-BY-NAME               VALUE 'L'.
+           05  CA-SEARCH-LAST-NAME       PIC X(30).
       *
        01  RESPONSE-CODE                 PIC S9(8)   COMP.
       *
@@ -49,21 +55,26 @@
       *
       *    CUSTOMER MASTER RECORD
       *
-       01  CUSTOMER-MASTER-RECORD.
-           05  CM-CUSTOMER-NUMBER        PIC 9(6).
-           05  CM-FIRST-NAME             PIC X(20).
-           05  CM-LAST-NAME              PIC X(30).
-           05  CM-ADDRESS                PIC X(30).
-           05  CM-CITY                   PIC X(20).
-           05  CM-STATE                  PIC XX.
-           05  CM-ZIP-CODE               PIC X(10).
+       COPY CUSTREC.
+      *
+      *    LAST NAME + ZIP ALTERNATE KEY (CUSTMASL PATH) - SUPPORTS
+      *    THE NAME/ZIP ALTERNATE-INDEX BROWSE FOR INQUIRY, AND IS
+      *    SHARED WITH CUSTMNT1'S DUPLICATE CUSTOMER CHECK.
+      *
+       COPY LNAMEKEY.
+      *
+      *    COMMAREA PASSED TO CUSTMNT1 (PF9) TO JUMP STRAIGHT TO ITS
+      *    CHANGE SCREEN FOR THE CUSTOMER CURRENTLY ON DISPLAY
+      *
+       01  XCTL-TO-MAINTENANCE.
+           05  XTM-CUSTOMER-NUMBER       PIC 9(6).
       *
        COPY INQSET2.
       *
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
-           05  DFHCOMMAREA-DATA          PIC X(7).
+           05  DFHCOMMAREA-DATA          PIC X(8).
       *
        PROCEDURE DIVISION.
       *
@@ -113,6 +124,24 @@
                    PERFORM 2300-GET-NEXT-CUSTOMER
                    PERFORM 1400-MOVE-CUSTOMER-DATA
                    PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHPF9
+      *            JUMP STRAIGHT TO CUSTMNT1'S CHANGE SCREEN FOR THE
+      *            CUSTOMER CURRENTLY ON DISPLAY
+                   IF CA-CUSTOMER-NUMBER = ZERO
+                       MOVE 'DISPLAY A CUSTOMER FIRST' TO ERROR-TEXT
+                       PERFORM 1500-SEND-INQUIRY-MAP
+                   ELSE
+                       PERFORM 5000-XCTL-TO-MAINTENANCE
+                   END-IF
+      *
+               WHEN EIBAID = DFHPF10
+      *            SEARCH FOR THE FIRST CUSTOMER WHOSE LAST NAME
+      *            MATCHES WHAT WAS TYPED IN THE SEARCH FIELD
+                   PERFORM 1100-RECEIVE-INQUIRY-MAP
+                   PERFORM 2450-GET-FIRST-BY-NAME
+                   PERFORM 1400-MOVE-CUSTOMER-DATA
+                   PERFORM 1500-SEND-INQUIRY-MAP
       *
                WHEN OTHER
                    PERFORM 1000-PROCESS-INQUIRY-MAP
@@ -131,6 +160,7 @@
            IF VALID-DATA
                PERFORM 1300-READ-CUSTOMER-RECORD
                IF CUSTOMER-FOUND
+                   MOVE SPACE TO CA-BROWSE-MODE
                    PERFORM 1400-MOVE-CUSTOMER-DATA
                    MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
                ELSE
@@ -175,10 +205,16 @@
                     RESP(RESPONSE-CODE)
            END-EXEC.
       *
-           IF RESPONSE-CODE = DFHRESP(NORMAL)
-               MOVE 'Y' TO CUSTOMER-FOUND-SW
-           ELSE
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
                MOVE 'N' TO CUSTOMER-FOUND-SW
+           ELSE
+      *        SOFT-DELETED CUSTOMERS ARE HIDDEN FROM INQUIRY THE SAME
+      *        WAY THEY ARE HIDDEN FROM MAINTENANCE
+               IF CM-STATUS-CLOSED
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
            END-IF.
       *
        1400-MOVE-CUSTOMER-DATA.
@@ -190,6 +226,9 @@
            MOVE CM-CITY            TO CITYO.
            MOVE CM-STATE           TO STATEO.
            MOVE CM-ZIP-CODE        TO ZIPCODEO.
+           MOVE CM-PHONE           TO PHONEO.
+           MOVE CM-EMAIL           TO EMAILO.
+           MOVE CM-CREDIT-LIMIT    TO CRLIMITO.
            MOVE 'CUSTOMER RECORD DISPLAYED' TO MESSAGEO.
            MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER.
       *
@@ -236,13 +275,20 @@
       *
        1600-END-BROWSE.
       *
-           EXEC CICS
-               ENDBR FILE('CUSTMAS')
-           END-EXEC.
+           IF CA-BROWSING-BY-NAME
+               EXEC CICS
+                   ENDBR FILE('CUSTMASL')
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   ENDBR FILE('CUSTMAS')
+               END-EXEC
+           END-IF.
            MOVE 'N' TO BROWSE-STARTED-SW.
       *
        2000-GET-FIRST-CUSTOMER.
       *
+           MOVE SPACE TO CA-BROWSE-MODE.
            MOVE ZERO TO CM-CUSTOMER-NUMBER.
       *
            IF BROWSE-STARTED
@@ -277,6 +323,7 @@
       *
        2100-GET-LAST-CUSTOMER.
       *
+           MOVE SPACE TO CA-BROWSE-MODE.
            MOVE HIGH-VALUE TO CM-CUSTOMER-NUMBER.
       *
            IF BROWSE-STARTED
@@ -312,80 +359,262 @@
       *
        2200-GET-PREVIOUS-CUSTOMER.
       *
-           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           IF CA-BROWSING-BY-NAME
+               PERFORM 2500-GET-PREVIOUS-BY-NAME
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
       *
-           IF BROWSE-STARTED
-               PERFORM 1600-END-BROWSE
+               IF BROWSE-STARTED
+                   PERFORM 1600-END-BROWSE
+               END-IF
+      *
+               EXEC CICS
+                   STARTBR FILE('CUSTMAS')
+                           RIDFLD(CM-CUSTOMER-NUMBER)
+                           GTEQ
+                           RESP(RESPONSE-CODE)
+               END-EXEC
+      *
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO BROWSE-STARTED-SW
+                   EXEC CICS
+                       READPREV FILE('CUSTMAS')
+                                INTO(CUSTOMER-MASTER-RECORD)
+                                RIDFLD(CM-CUSTOMER-NUMBER)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE = DFHRESP(NORMAL)
+                       MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   ELSE
+                       MOVE 'N' TO CUSTOMER-FOUND-SW
+                       MOVE 'BEGINNING OF FILE REACHED' TO ERROR-TEXT
+                       MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+                       PERFORM 1300-READ-CUSTOMER-RECORD
+                   END-IF
+               ELSE
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
+               END-IF
            END-IF.
       *
-           EXEC CICS
-               STARTBR FILE('CUSTMAS')
-                       RIDFLD(CM-CUSTOMER-NUMBER)
-                       GTEQ
-                       RESP(RESPONSE-CODE)
-           END-EXEC.
+       2300-GET-NEXT-CUSTOMER.
+      *
+           IF CA-BROWSING-BY-NAME
+               PERFORM 2600-GET-NEXT-BY-NAME
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+      *
+               IF BROWSE-STARTED
+                   PERFORM 1600-END-BROWSE
+               END-IF
       *
-           IF RESPONSE-CODE = DFHRESP(NORMAL)
-               MOVE 'Y' TO BROWSE-STARTED-SW
                EXEC CICS
-                   READPREV FILE('CUSTMAS')
-                            INTO(CUSTOMER-MASTER-RECORD)
-                            RIDFLD(CM-CUSTOMER-NUMBER)
-                            RESP(RESPONSE-CODE)
+                   STARTBR FILE('CUSTMAS')
+                           RIDFLD(CM-CUSTOMER-NUMBER)
+                           GTEQ
+                           RESP(RESPONSE-CODE)
                END-EXEC
+      *
                IF RESPONSE-CODE = DFHRESP(NORMAL)
-                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   MOVE 'Y' TO BROWSE-STARTED-SW
+      *            SKIP CURRENT RECORD
+                   EXEC CICS
+                       READNEXT FILE('CUSTMAS')
+                                INTO(CUSTOMER-MASTER-RECORD)
+                                RIDFLD(CM-CUSTOMER-NUMBER)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+      *            GET NEXT RECORD
+                   EXEC CICS
+                       READNEXT FILE('CUSTMAS')
+                                INTO(CUSTOMER-MASTER-RECORD)
+                                RIDFLD(CM-CUSTOMER-NUMBER)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE = DFHRESP(NORMAL)
+                       MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   ELSE
+                       MOVE 'N' TO CUSTOMER-FOUND-SW
+                       MOVE 'END OF FILE REACHED' TO ERROR-TEXT
+                       MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+                       PERFORM 1300-READ-CUSTOMER-RECORD
+                   END-IF
                ELSE
                    MOVE 'N' TO CUSTOMER-FOUND-SW
-                   MOVE 'BEGINNING OF FILE REACHED' TO ERROR-TEXT
-                   MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
-                   PERFORM 1300-READ-CUSTOMER-RECORD
+                   MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
+               END-IF
+           END-IF.
+      *
+       2400-EDIT-NAME-SEARCH.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           IF LNAMESRL = ZERO OR LNAMESRI = SPACE
+               MOVE 'ENTER A LAST NAME TO SEARCH FOR' TO ERROR-TEXT
+               MOVE -1 TO LNAMESRL
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       2450-GET-FIRST-BY-NAME.
+      *
+           PERFORM 2400-EDIT-NAME-SEARCH.
+      *
+           IF VALID-DATA
+               MOVE 'L' TO CA-BROWSE-MODE
+               MOVE LNAMESRI TO WS-KEY-LAST-NAME
+               MOVE LNAMESRI TO CA-SEARCH-LAST-NAME
+               MOVE LOW-VALUE TO WS-KEY-ZIP-CODE
+      *
+               IF BROWSE-STARTED
+                   PERFORM 1600-END-BROWSE
+               END-IF
+      *
+               EXEC CICS
+                   STARTBR FILE('CUSTMASL')
+                           RIDFLD(WS-LASTNAME-ZIP-KEY)
+                           KEYLENGTH(30)
+                           GTEQ
+                           RESP(RESPONSE-CODE)
+               END-EXEC
+      *
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO BROWSE-STARTED-SW
+                   EXEC CICS
+                       READNEXT FILE('CUSTMASL')
+                                INTO(CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-LASTNAME-ZIP-KEY)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE = DFHRESP(NORMAL)
+                       AND CM-LAST-NAME = LNAMESRI
+                       MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   ELSE
+                       MOVE 'N' TO CUSTOMER-FOUND-SW
+                       MOVE 'NO CUSTOMER FOUND WITH THAT LAST NAME'
+                           TO ERROR-TEXT
+                   END-IF
+               ELSE
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
                END-IF
            ELSE
                MOVE 'N' TO CUSTOMER-FOUND-SW
-               MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
            END-IF.
       *
-       2300-GET-NEXT-CUSTOMER.
+       2500-GET-PREVIOUS-BY-NAME.
       *
            MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           PERFORM 1300-READ-CUSTOMER-RECORD.
       *
-           IF BROWSE-STARTED
-               PERFORM 1600-END-BROWSE
-           END-IF.
+           IF NOT CUSTOMER-FOUND
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
+           ELSE
+               MOVE CM-LAST-NAME TO WS-KEY-LAST-NAME
+               MOVE CM-ZIP-CODE TO WS-KEY-ZIP-CODE
       *
-           EXEC CICS
-               STARTBR FILE('CUSTMAS')
-                       RIDFLD(CM-CUSTOMER-NUMBER)
-                       GTEQ
-                       RESP(RESPONSE-CODE)
-           END-EXEC.
+               IF BROWSE-STARTED
+                   PERFORM 1600-END-BROWSE
+               END-IF
       *
-           IF RESPONSE-CODE = DFHRESP(NORMAL)
-               MOVE 'Y' TO BROWSE-STARTED-SW
-      *        SKIP CURRENT RECORD
                EXEC CICS
-                   READNEXT FILE('CUSTMAS')
-                            INTO(CUSTOMER-MASTER-RECORD)
-                            RIDFLD(CM-CUSTOMER-NUMBER)
-                            RESP(RESPONSE-CODE)
-               END-EXEC
-      *        GET NEXT RECORD
-               EXEC CICS
-                   READNEXT FILE('CUSTMAS')
-                            INTO(CUSTOMER-MASTER-RECORD)
-                            RIDFLD(CM-CUSTOMER-NUMBER)
-                            RESP(RESPONSE-CODE)
+                   STARTBR FILE('CUSTMASL')
+                           RIDFLD(WS-LASTNAME-ZIP-KEY)
+                           KEYLENGTH(30)
+                           GTEQ
+                           RESP(RESPONSE-CODE)
                END-EXEC
+      *
                IF RESPONSE-CODE = DFHRESP(NORMAL)
-                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   MOVE 'Y' TO BROWSE-STARTED-SW
+                   EXEC CICS
+                       READPREV FILE('CUSTMASL')
+                                INTO(CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-LASTNAME-ZIP-KEY)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE = DFHRESP(NORMAL)
+                       AND CM-LAST-NAME = CA-SEARCH-LAST-NAME
+                       MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   ELSE
+                       MOVE 'N' TO CUSTOMER-FOUND-SW
+                       MOVE 'BEGINNING OF LIST REACHED' TO ERROR-TEXT
+                       MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+                       PERFORM 1300-READ-CUSTOMER-RECORD
+                   END-IF
                ELSE
                    MOVE 'N' TO CUSTOMER-FOUND-SW
-                   MOVE 'END OF FILE REACHED' TO ERROR-TEXT
-                   MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
-                   PERFORM 1300-READ-CUSTOMER-RECORD
+                   MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
                END-IF
-           ELSE
+           END-IF.
+      *
+       2600-GET-NEXT-BY-NAME.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           PERFORM 1300-READ-CUSTOMER-RECORD.
+      *
+           IF NOT CUSTOMER-FOUND
                MOVE 'N' TO CUSTOMER-FOUND-SW
                MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
+           ELSE
+               MOVE CM-LAST-NAME TO WS-KEY-LAST-NAME
+               MOVE CM-ZIP-CODE TO WS-KEY-ZIP-CODE
+      *
+               IF BROWSE-STARTED
+                   PERFORM 1600-END-BROWSE
+               END-IF
+      *
+               EXEC CICS
+                   STARTBR FILE('CUSTMASL')
+                           RIDFLD(WS-LASTNAME-ZIP-KEY)
+                           KEYLENGTH(30)
+                           GTEQ
+                           RESP(RESPONSE-CODE)
+               END-EXEC
+      *
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO BROWSE-STARTED-SW
+      *            SKIP CURRENT RECORD
+                   EXEC CICS
+                       READNEXT FILE('CUSTMASL')
+                                INTO(CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-LASTNAME-ZIP-KEY)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+      *            GET NEXT RECORD
+                   EXEC CICS
+                       READNEXT FILE('CUSTMASL')
+                                INTO(CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-LASTNAME-ZIP-KEY)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE = DFHRESP(NORMAL)
+                       AND CM-LAST-NAME = CA-SEARCH-LAST-NAME
+                       MOVE 'Y' TO CUSTOMER-FOUND-SW
+                   ELSE
+                       MOVE 'N' TO CUSTOMER-FOUND-SW
+                       MOVE 'END OF LIST REACHED' TO ERROR-TEXT
+                       MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+                       PERFORM 1300-READ-CUSTOMER-RECORD
+                   END-IF
+               ELSE
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'ERROR STARTING BROWSE' TO ERROR-TEXT
+               END-IF
+           END-IF.
+      *
+       5000-XCTL-TO-MAINTENANCE.
+      *
+      *    JUMPS STRAIGHT INTO CUSTMNT1'S CHANGE SCREEN FOR THE
+      *    CUSTOMER CURRENTLY ON DISPLAY, PASSING ONLY THE CUSTOMER
+      *    NUMBER IN A SHORT COMMAREA.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO XTM-CUSTOMER-NUMBER.
+      *
+           IF BROWSE-STARTED
+               PERFORM 1600-END-BROWSE
            END-IF.
+      *
+           EXEC CICS
+               XCTL PROGRAM('CUSTMNT1')
+                    COMMAREA(XCTL-TO-MAINTENANCE)
+           END-EXEC.
