@@ -32,14 +32,7 @@
       *
       *    CUSTOMER MASTER RECORD
       *
-       01  CUSTOMER-MASTER-RECORD.
-           05  CM-CUSTOMER-NUMBER        PIC 9(6).
-           05  CM-FIRST-NAME             PIC X(20).
-           05  CM-LAST-NAME              PIC X(30).
-           05  CM-ADDRESS                PIC X(30).
-           05  CM-CITY                   PIC X(20).
-           05  CM-STATE                  PIC XX.
-           05  CM-ZIP-CODE               PIC X(10).
+       COPY CUSTREC.
       *
        COPY INQSET1.
       *
@@ -135,6 +128,12 @@
       *
            IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
                MOVE 'N' TO VALID-DATA-SW
+           ELSE
+      *        SOFT-DELETED CUSTOMERS ARE HIDDEN FROM INQUIRY THE SAME
+      *        WAY THEY ARE HIDDEN FROM MAINTENANCE
+               IF CM-STATUS-CLOSED
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
            END-IF.
       *
        1400-MOVE-CUSTOMER-DATA.
@@ -146,6 +145,9 @@
            MOVE CM-CITY            TO CITYO.
            MOVE CM-STATE           TO STATEO.
            MOVE CM-ZIP-CODE        TO ZIPCODEO.
+           MOVE CM-PHONE           TO PHONEO.
+           MOVE CM-EMAIL           TO EMAILO.
+           MOVE CM-CREDIT-LIMIT    TO CRLIMITO.
            MOVE 'CUSTOMER RECORD DISPLAYED' TO MESSAGEO.
       *
        1500-SEND-INQUIRY-MAP.
