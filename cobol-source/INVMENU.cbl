@@ -12,6 +12,7 @@
       *   1 = CUSTOMER INQUIRY (INQ1)                           *
       *   2 = CUSTOMER MAINTENANCE (MNT2)                       *
       *   3 = ORDER ENTRY (ORD1)                                *
+      *   4 = CUSTOMER LIST (LST1)                              *
       *                                                          *
       * ORIGINAL FROM: MURACH'S CICS FOR THE COBOL PROGRAMMER   *
       * CHAPTER 11 - MENU PROCESSING                            *
@@ -107,8 +108,12 @@
                        EXEC CICS
                            XCTL PROGRAM('ORDRENT')
                        END-EXEC
+                   WHEN '4'
+                       EXEC CICS
+                           XCTL PROGRAM('CUSTLST')
+                       END-EXEC
                    WHEN OTHER
-                       MOVE 'INVALID OPTION - PLEASE ENTER 1, 2, OR 3'
+                       MOVE 'INVALID OPTION - PLEASE ENTER 1, 2, 3, OR 4'
                            TO ERROR-TEXT
                        MOVE -1 TO OPTIONL
                        PERFORM 1500-SEND-MENU-MAP
