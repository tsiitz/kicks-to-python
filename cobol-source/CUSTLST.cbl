@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTLST.
+      *
+      ************************************************************
+      * CUSTOMER LIST PROGRAM (LST1 TRANSACTION)                *
+      *                                                          *
+      * THIS PROGRAM PROVIDES A SCROLLABLE, 15-CUSTOMER-AT-A-TIME*
+      * LIST SCREEN OFF THE MAIN MENU. IT USES THE SAME          *
+      * STARTBR/READNEXT/READPREV MECHANICS CUSTINQ2'S BROWSE    *
+      * USES, BUT READS A WHOLE PAGE OF CUSTMAS AT ONCE INSTEAD  *
+      * OF ONE RECORD AT A TIME:                                *
+      *   - FIRST DISPLAY SHOWS THE FIRST 15 CUSTOMERS ON FILE   *
+      *   - PF7 PAGES BACK A SCREEN, PF8 PAGES FORWARD A SCREEN  *
+      *   - PF3/PF12 RETURN TO THE MENU                         *
+      *                                                          *
+      * ORIGINAL FROM: MURACH'S CICS FOR THE COBOL PROGRAMMER   *
+      * CHAPTER 14 - FILE BROWSING                              *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  MORE-RECORDS-SW           PIC X       VALUE 'Y'.
+               88  MORE-RECORDS                      VALUE 'Y'.
+      *
+       01  FLAGS.
+           05  SEND-FLAG                 PIC X.
+               88  SEND-ERASE                        VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+           05  CA-TOP-CUSTOMER-NUMBER    PIC 9(6).
+           05  CA-BOTTOM-CUSTOMER-NUMBER PIC 9(6).
+      *
+       01  RESPONSE-CODE                 PIC S9(8)   COMP.
+      *
+       01  ERROR-MESSAGE-LINE.
+           05  ERROR-TEXT                PIC X(78).
+      *
+      *    CUSTOMER MASTER RECORD
+      *
+       COPY CUSTREC.
+      *
+      *    ONE PAGE (15 ROWS) OF CUSTOMER NUMBER/NAME/CITY/STATE
+      *    ACCUMULATED DURING A BROWSE BEFORE BEING MOVED TO THE MAP
+      *
+       01  WS-LIST-ENTRIES.
+           05  WS-LIST-ENTRY             OCCURS 15 TIMES
+                                          INDEXED BY WS-LIST-IDX.
+               10  WS-LIST-CUSTNO        PIC 9(6).
+               10  WS-LIST-LNAME         PIC X(30).
+               10  WS-LIST-FNAME         PIC X(20).
+               10  WS-LIST-CITY          PIC X(20).
+               10  WS-LIST-STATE         PIC XX.
+      *
+      *    SCRATCH AREA USED WHILE PAGING BACKWARD - READPREV RETURNS
+      *    ROWS IN DESCENDING ORDER SO THEY ARE COLLECTED HERE FIRST,
+      *    THEN COPIED INTO WS-LIST-ENTRIES IN ASCENDING ORDER
+      *
+       01  WS-TEMP-ENTRIES.
+           05  WS-TEMP-ENTRY             OCCURS 15 TIMES
+                                          INDEXED BY WS-TEMP-IDX.
+               10  WS-TEMP-CUSTNO        PIC 9(6).
+               10  WS-TEMP-LNAME         PIC X(30).
+               10  WS-TEMP-FNAME         PIC X(20).
+               10  WS-TEMP-CITY          PIC X(20).
+               10  WS-TEMP-STATE         PIC XX.
+      *
+       01  WS-ENTRY-COUNT                PIC 9(4)    COMP VALUE ZERO.
+       01  WS-COPY-IDX                   PIC 9(4)    COMP.
+      *
+       COPY LSTSET1.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-DATA          PIC X(12).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-CUSTOMER-LIST.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   PERFORM 2000-BUILD-FIRST-PAGE
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-MOVE-LIST-DATA
+                   PERFORM 1500-SEND-LIST-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   PERFORM 2000-BUILD-FIRST-PAGE
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-MOVE-LIST-DATA
+                   PERFORM 1500-SEND-LIST-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('INVMENU')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 2200-BUILD-PREVIOUS-PAGE
+                   PERFORM 1400-MOVE-LIST-DATA
+                   PERFORM 1500-SEND-LIST-MAP
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 2100-BUILD-NEXT-PAGE
+                   PERFORM 1400-MOVE-LIST-DATA
+                   PERFORM 1500-SEND-LIST-MAP
+      *
+               WHEN OTHER
+                   MOVE 'PF7=PREVIOUS PAGE  PF8=NEXT PAGE  PF3/PF12=EXIT'
+                       TO ERROR-TEXT
+                   PERFORM 1400-MOVE-LIST-DATA
+                   PERFORM 1500-SEND-LIST-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('LST1')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1400-MOVE-LIST-DATA.
+      *
+           MOVE SPACE TO LSTMAP1O.
+           PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                   UNTIL WS-LIST-IDX > WS-ENTRY-COUNT
+               MOVE WS-LIST-CUSTNO(WS-LIST-IDX) TO LSTNOO(WS-LIST-IDX)
+               MOVE WS-LIST-LNAME(WS-LIST-IDX)  TO LSTLNAMO(WS-LIST-IDX)
+               MOVE WS-LIST-FNAME(WS-LIST-IDX)  TO LSTFNAMO(WS-LIST-IDX)
+               MOVE WS-LIST-CITY(WS-LIST-IDX)   TO LSTCITYO(WS-LIST-IDX)
+               MOVE WS-LIST-STATE(WS-LIST-IDX)  TO LSTSTO(WS-LIST-IDX)
+           END-PERFORM.
+      *
+       1500-SEND-LIST-MAP.
+      *
+           IF ERROR-TEXT NOT = SPACE
+               MOVE ERROR-TEXT TO MESSAGEO
+               IF NOT SEND-ERASE
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               END-IF
+           ELSE
+               MOVE SPACE TO MESSAGEO
+               IF NOT SEND-ERASE
+                   SET SEND-DATAONLY TO TRUE
+               END-IF
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('LSTMAP1')
+                            MAPSET('LSTSET1')
+                            FROM(LSTMAP1O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('LSTMAP1')
+                            MAPSET('LSTSET1')
+                            FROM(LSTMAP1O)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('LSTMAP1')
+                            MAPSET('LSTSET1')
+                            FROM(LSTMAP1O)
+                            DATAONLY
+                            CURSOR
+                   END-EXEC
+           END-EVALUATE.
+      *
+           MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
+      *
+       2000-BUILD-FIRST-PAGE.
+      *
+           MOVE ZERO TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTMAS')
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 2050-FILL-PAGE-FORWARD
+               EXEC CICS
+                   ENDBR FILE('CUSTMAS')
+               END-EXEC
+               IF WS-ENTRY-COUNT = ZERO
+                   MOVE 'NO CUSTOMERS ON FILE' TO ERROR-TEXT
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-ENTRY-COUNT
+               MOVE 'NO CUSTOMERS ON FILE' TO ERROR-TEXT
+           END-IF.
+      *
+       2050-FILL-PAGE-FORWARD.
+      *
+           MOVE ZERO TO WS-ENTRY-COUNT.
+           MOVE 'Y' TO MORE-RECORDS-SW.
+      *
+      *    THE LOOP IS DRIVEN ON THE NUMBER OF ROWS ACTUALLY STORED,
+      *    NOT THE NUMBER OF READNEXT ATTEMPTS - A RUN OF CLOSED
+      *    CUSTOMERS MUST NOT COUNT AGAINST THE 15-ROW PAGE. WS-LIST-IDX
+      *    ONLY SERVES AS A SAFETY BOUND ON HOW MANY RECORDS THIS SCAN
+      *    WILL LOOK AT BEFORE GIVING UP.
+      *
+           PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                   UNTIL WS-ENTRY-COUNT >= 15 OR NOT MORE-RECORDS
+                       OR WS-LIST-IDX > 500
+               EXEC CICS
+                   READNEXT FILE('CUSTMAS')
+                            INTO(CUSTOMER-MASTER-RECORD)
+                            RIDFLD(CM-CUSTOMER-NUMBER)
+                            RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   IF NOT CM-STATUS-CLOSED
+                       ADD 1 TO WS-ENTRY-COUNT
+                       MOVE CM-CUSTOMER-NUMBER
+                           TO WS-LIST-CUSTNO(WS-ENTRY-COUNT)
+                       MOVE CM-LAST-NAME
+                           TO WS-LIST-LNAME(WS-ENTRY-COUNT)
+                       MOVE CM-FIRST-NAME
+                           TO WS-LIST-FNAME(WS-ENTRY-COUNT)
+                       MOVE CM-CITY
+                           TO WS-LIST-CITY(WS-ENTRY-COUNT)
+                       MOVE CM-STATE
+                           TO WS-LIST-STATE(WS-ENTRY-COUNT)
+                   END-IF
+               ELSE
+                   MOVE 'N' TO MORE-RECORDS-SW
+               END-IF
+           END-PERFORM.
+      *
+           IF WS-ENTRY-COUNT > ZERO
+               MOVE WS-LIST-CUSTNO(1) TO CA-TOP-CUSTOMER-NUMBER
+               MOVE WS-LIST-CUSTNO(WS-ENTRY-COUNT)
+                   TO CA-BOTTOM-CUSTOMER-NUMBER
+           END-IF.
+      *
+       2100-BUILD-NEXT-PAGE.
+      *
+           MOVE CA-BOTTOM-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTMAS')
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+      *        SKIP THE RECORD CURRENTLY SHOWING ON THE BOTTOM ROW
+               EXEC CICS
+                   READNEXT FILE('CUSTMAS')
+                            INTO(CUSTOMER-MASTER-RECORD)
+                            RIDFLD(CM-CUSTOMER-NUMBER)
+                            RESP(RESPONSE-CODE)
+               END-EXEC
+               PERFORM 2050-FILL-PAGE-FORWARD
+               EXEC CICS
+                   ENDBR FILE('CUSTMAS')
+               END-EXEC
+               IF WS-ENTRY-COUNT = ZERO
+                   MOVE 'END OF LIST REACHED' TO ERROR-TEXT
+                   PERFORM 2150-RESTORE-CURRENT-PAGE
+               END-IF
+           ELSE
+               MOVE 'END OF LIST REACHED' TO ERROR-TEXT
+               PERFORM 2150-RESTORE-CURRENT-PAGE
+           END-IF.
+      *
+       2150-RESTORE-CURRENT-PAGE.
+      *
+      *    STAY ON THE PAGE CURRENTLY DISPLAYED - RE-BROWSE FROM THE
+      *    TOP CUSTOMER NUMBER ALREADY ON DISPLAY
+      *
+           MOVE CA-TOP-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTMAS')
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 2050-FILL-PAGE-FORWARD
+               EXEC CICS
+                   ENDBR FILE('CUSTMAS')
+               END-EXEC
+           END-IF.
+      *
+       2200-BUILD-PREVIOUS-PAGE.
+      *
+           MOVE CA-TOP-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTMAS')
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL) OR
+              RESPONSE-CODE = DFHRESP(NOTFND)
+               PERFORM 2250-FILL-PAGE-BACKWARD
+               EXEC CICS
+                   ENDBR FILE('CUSTMAS')
+               END-EXEC
+               IF WS-ENTRY-COUNT = ZERO
+                   MOVE 'BEGINNING OF LIST REACHED' TO ERROR-TEXT
+                   PERFORM 2150-RESTORE-CURRENT-PAGE
+               END-IF
+           ELSE
+               MOVE 'BEGINNING OF LIST REACHED' TO ERROR-TEXT
+               PERFORM 2150-RESTORE-CURRENT-PAGE
+           END-IF.
+      *
+       2250-FILL-PAGE-BACKWARD.
+      *
+      *    READPREV RETURNS ROWS IN DESCENDING ORDER - COLLECT THEM
+      *    INTO WS-TEMP-ENTRIES FIRST, THEN COPY THEM INTO
+      *    WS-LIST-ENTRIES IN ASCENDING ORDER FOR DISPLAY
+      *
+           MOVE ZERO TO WS-ENTRY-COUNT.
+           MOVE 'Y' TO MORE-RECORDS-SW.
+      *
+      *    SEE 2050-FILL-PAGE-FORWARD - DRIVEN ON ROWS STORED, NOT
+      *    READPREV ATTEMPTS, SO A RUN OF CLOSED CUSTOMERS DOES NOT
+      *    SHORT THE PAGE. WS-TEMP-IDX IS JUST A SAFETY BOUND HERE.
+      *
+           PERFORM VARYING WS-TEMP-IDX FROM 1 BY 1
+                   UNTIL WS-ENTRY-COUNT >= 15 OR NOT MORE-RECORDS
+                       OR WS-TEMP-IDX > 500
+               EXEC CICS
+                   READPREV FILE('CUSTMAS')
+                            INTO(CUSTOMER-MASTER-RECORD)
+                            RIDFLD(CM-CUSTOMER-NUMBER)
+                            RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   IF NOT CM-STATUS-CLOSED
+                       ADD 1 TO WS-ENTRY-COUNT
+                       MOVE CM-CUSTOMER-NUMBER
+                           TO WS-TEMP-CUSTNO(WS-ENTRY-COUNT)
+                       MOVE CM-LAST-NAME
+                           TO WS-TEMP-LNAME(WS-ENTRY-COUNT)
+                       MOVE CM-FIRST-NAME
+                           TO WS-TEMP-FNAME(WS-ENTRY-COUNT)
+                       MOVE CM-CITY
+                           TO WS-TEMP-CITY(WS-ENTRY-COUNT)
+                       MOVE CM-STATE
+                           TO WS-TEMP-STATE(WS-ENTRY-COUNT)
+                   END-IF
+               ELSE
+                   MOVE 'N' TO MORE-RECORDS-SW
+               END-IF
+           END-PERFORM.
+      *
+           IF WS-ENTRY-COUNT > ZERO
+               PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+                       UNTIL WS-COPY-IDX > WS-ENTRY-COUNT
+                   MOVE WS-TEMP-CUSTNO(WS-ENTRY-COUNT - WS-COPY-IDX + 1)
+                       TO WS-LIST-CUSTNO(WS-COPY-IDX)
+                   MOVE WS-TEMP-LNAME(WS-ENTRY-COUNT - WS-COPY-IDX + 1)
+                       TO WS-LIST-LNAME(WS-COPY-IDX)
+                   MOVE WS-TEMP-FNAME(WS-ENTRY-COUNT - WS-COPY-IDX + 1)
+                       TO WS-LIST-FNAME(WS-COPY-IDX)
+                   MOVE WS-TEMP-CITY(WS-ENTRY-COUNT - WS-COPY-IDX + 1)
+                       TO WS-LIST-CITY(WS-COPY-IDX)
+                   MOVE WS-TEMP-STATE(WS-ENTRY-COUNT - WS-COPY-IDX + 1)
+                       TO WS-LIST-STATE(WS-COPY-IDX)
+               END-PERFORM
+               MOVE WS-LIST-CUSTNO(1) TO CA-TOP-CUSTOMER-NUMBER
+               MOVE WS-LIST-CUSTNO(WS-ENTRY-COUNT)
+                   TO CA-BOTTOM-CUSTOMER-NUMBER
+           END-IF.
