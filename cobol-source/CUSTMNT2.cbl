@@ -0,0 +1,656 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTMNT2.
+      *
+      ************************************************************
+      * CUSTOMER MAINTENANCE HUB PROGRAM (MNT2 TRANSACTION)     *
+      *                                                          *
+      * THIS IS THE PROGRAM INVMENU'S OPTION 2 HAS ALWAYS XCTL'D *
+      * TO. IT IS THE OPERATOR'S DAY-TO-DAY ENTRY POINT INTO     *
+      * CUSTOMER MAINTENANCE:                                   *
+      *   ACTION CODE 1 = ADD NEW CUSTOMER      )  ROUTED TO     *
+      *   ACTION CODE 2 = CHANGE EXISTING       )  CUSTMNT1,     *
+      *   ACTION CODE 3 = DELETE (CLOSE)        )  WHICH OWNS    *
+      *                                         )  CUSTMAS       *
+      *   ACTION CODE 4 = STATUS / HOLD CODE MAINTENANCE         *
+      *   ACTION CODE 5 = SHIP-TO ADDRESS MAINTENANCE            *
+      *                                                          *
+      * ACTION CODES 4 AND 5 ARE OWNED HERE - CUSTMNT1 ONLY      *
+      * KNOWS ENOUGH TO HAND OFF TO THIS PROGRAM FOR THEM.       *
+      *                                                          *
+      * CAN ALSO BE ENTERED DIRECTLY FROM CUSTMNT1 (ACTION CODE  *
+      * 4 ON ITS OWN KEY SCREEN) WITH A SHORT COMMAREA CARRYING  *
+      * THE CUSTOMER NUMBER, WHICH OPENS STRAIGHT TO THE SHIP-TO *
+      * MAINTENANCE SCREEN.                                     *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  VALID-DATA-SW             PIC X       VALUE 'Y'.
+               88  VALID-DATA                        VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW         PIC X       VALUE 'Y'.
+               88  CUSTOMER-FOUND                    VALUE 'Y'.
+           05  SHIP-FOUND-SW             PIC X       VALUE 'Y'.
+               88  SHIP-FOUND                        VALUE 'Y'.
+           05  END-OF-SHIP-SCAN-SW       PIC X       VALUE 'N'.
+               88  END-OF-SHIP-SCAN                  VALUE 'Y'.
+           05  SHIP-IS-NEW-SW            PIC X       VALUE 'Y'.
+               88  SHIP-IS-NEW                        VALUE 'Y'.
+      *
+       01  FLAGS.
+           05  SEND-FLAG                 PIC X.
+               88  SEND-ERASE                        VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+           05  CA-CONTEXT-FLAG           PIC X.
+               88  PROCESS-KEY-MAP                   VALUE '1'.
+               88  PROCESS-STATUS-MAP                VALUE '2'.
+               88  PROCESS-SHIP-MAP                  VALUE '3'.
+           05  CA-CUSTOMER-NUMBER        PIC 9(6).
+           05  CA-LAST-UPDATED-TS        PIC S9(15)  COMP.
+      *
+       01  RESPONSE-CODE                 PIC S9(8)   COMP.
+      *
+       01  ERROR-MESSAGE-LINE.
+           05  ERROR-TEXT                PIC X(78).
+      *
+       01  WS-SAVED-LAST-UPDATED-TS      PIC S9(15)  COMP.
+      *
+       01  WS-NEXT-SHIP-SEQUENCE         PIC 9(3).
+      *
+      *    COMMAREA PASSED TO CUSTMNT1 WHEN ROUTING ADD/CHANGE/
+      *    DELETE TO THE PROGRAM THAT OWNS CUSTMAS
+      *
+       01  XCTL-TO-CUSTMNT1.
+           05  XTC-CUSTOMER-NUMBER       PIC 9(6).
+           05  XTC-ACTION-FLAG           PIC X.
+      *
+      *    CUSTOMER MASTER RECORD
+      *
+       COPY CUSTREC.
+      *
+      *    SHIP-TO ADDRESS RECORD
+      *
+       COPY SHIPREC.
+      *
+      *    CUSTOMER AUDIT RECORD (FILE CUSTAUD) - SAME BEFORE/AFTER
+      *    IMAGE AUDIT TRAIL CUSTMNT1 WRITES FOR EVERY CUSTMAS CHANGE
+      *
+       COPY AUDTREC.
+      *
+      *    KEY SCREEN IS SHARED WITH CUSTMNT1 (MNTMAP1/MNTSET1) -
+      *    SAME CUSTOMER NUMBER / ACTION CODE FIELDS
+      *
+       COPY MNTSET1.
+      *
+      *    STATUS/HOLD AND SHIP-TO MAINTENANCE SCREENS
+      *
+       COPY MNTSET2.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-DATA          PIC X(7).
+      *
+      *    COMMAREA RECEIVED FROM CUSTMNT1'S ACTION CODE 4 (SHIP-TO)
+      *    HAND-OFF - OPENS STRAIGHT TO THE SHIP-TO MAINTENANCE SCREEN
+      *
+       01  XCTL-FROM-CUSTMNT1 REDEFINES DFHCOMMAREA.
+           05  XFC-CUSTOMER-NUMBER       PIC 9(6).
+           05  XFC-ENTRY-FLAG            PIC X.
+               88  XFC-ENTRY-SHIP                    VALUE 'S'.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-CUSTOMER-MAINT2.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = 7
+      *            ENTERED FROM CUSTMNT1 (ACTION CODE 4) - JUMP
+      *            STRAIGHT TO SHIP-TO MAINTENANCE FOR THIS CUSTOMER
+                   PERFORM 1460-START-SHIP-FROM-MNT1
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO MNTMAP1O
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO MNTMAP1O
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('INVMENU')
+                   END-EXEC
+      *
+               WHEN PROCESS-KEY-MAP
+                   PERFORM 1000-PROCESS-KEY-MAP
+      *
+               WHEN PROCESS-STATUS-MAP
+                   PERFORM 2000-PROCESS-STATUS-MAINT
+      *
+               WHEN PROCESS-SHIP-MAP
+                   PERFORM 3000-PROCESS-SHIP-MAINT
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO MNTMAP1O
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('MNT2')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-KEY-MAP.
+      *
+      *    FIRST SCREEN - GET CUSTOMER NUMBER AND ACTION CODE
+      *
+           PERFORM 1100-RECEIVE-KEY-MAP.
+           PERFORM 1200-EDIT-KEY-DATA.
+      *
+           IF VALID-DATA
+               EVALUATE ACTIONI
+                   WHEN '1'
+                       MOVE ZERO TO XTC-CUSTOMER-NUMBER
+                       MOVE 'A' TO XTC-ACTION-FLAG
+                       EXEC CICS
+                           XCTL PROGRAM('CUSTMNT1')
+                                COMMAREA(XCTL-TO-CUSTMNT1)
+                       END-EXEC
+                   WHEN '2'
+                       MOVE CM-CUSTOMER-NUMBER TO XTC-CUSTOMER-NUMBER
+                       MOVE 'C' TO XTC-ACTION-FLAG
+                       EXEC CICS
+                           XCTL PROGRAM('CUSTMNT1')
+                                COMMAREA(XCTL-TO-CUSTMNT1)
+                       END-EXEC
+                   WHEN '3'
+                       MOVE CM-CUSTOMER-NUMBER TO XTC-CUSTOMER-NUMBER
+                       MOVE 'D' TO XTC-ACTION-FLAG
+                       EXEC CICS
+                           XCTL PROGRAM('CUSTMNT1')
+                                COMMAREA(XCTL-TO-CUSTMNT1)
+                       END-EXEC
+                   WHEN '4'
+                       PERFORM 1300-READ-CUSTOMER-RECORD
+                       IF CUSTOMER-FOUND
+                           MOVE CM-LAST-UPDATED-TS TO CA-LAST-UPDATED-TS
+                           MOVE '2' TO CA-CONTEXT-FLAG
+                           PERFORM 2100-SEND-STATUS-MAP
+                       ELSE
+                           MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
+                           MOVE -1 TO CUSTNOL
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-KEY-MAP
+                       END-IF
+                   WHEN '5'
+                       PERFORM 1300-READ-CUSTOMER-RECORD
+                       IF CUSTOMER-FOUND
+                           MOVE '3' TO CA-CONTEXT-FLAG
+                           MOVE SPACES TO SEQI
+                           PERFORM 3100-SEND-SHIP-MAP
+                       ELSE
+                           MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
+                           MOVE -1 TO CUSTNOL
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-KEY-MAP
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'INVALID ACTION CODE' TO ERROR-TEXT
+                       MOVE -1 TO ACTIONL
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+               END-EVALUATE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-KEY-MAP
+           END-IF.
+      *
+       1100-RECEIVE-KEY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNTMAP1')
+                       MAPSET('MNTSET1')
+                       INTO(MNTMAP1I)
+           END-EXEC.
+      *
+       1200-EDIT-KEY-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF ACTIONL = ZERO OR ACTIONI = SPACE
+               MOVE 'ACTION CODE IS REQUIRED' TO ERROR-TEXT
+               MOVE -1 TO ACTIONL
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF ACTIONI NOT = '1'
+      *            ACTION 1 (ADD) GETS A SYSTEM-ASSIGNED NUMBER FROM
+      *            CUSTMNT1, SO THE KEY FIELD IS ONLY REQUIRED FOR
+      *            ACTIONS 2 THROUGH 5
+                   IF CUSTNOL = ZERO OR CUSTNOI = SPACE
+                       MOVE 'CUSTOMER NUMBER IS REQUIRED' TO ERROR-TEXT
+                       MOVE -1 TO CUSTNOL
+                       MOVE 'N' TO VALID-DATA-SW
+                   ELSE
+                       IF CUSTNOI IS NUMERIC
+                           MOVE CUSTNOI TO CM-CUSTOMER-NUMBER
+                           MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                       ELSE
+                           MOVE 'CUSTOMER NUMBER MUST BE NUMERIC'
+                               TO ERROR-TEXT
+                           MOVE -1 TO CUSTNOL
+                           MOVE 'N' TO VALID-DATA-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       1300-READ-CUSTOMER-RECORD.
+      *
+           EXEC CICS
+               READ FILE('CUSTMAS')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CM-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE TRUE
+               WHEN RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               WHEN CM-STATUS-CLOSED
+      *            SOFT-DELETED CUSTOMERS ARE HIDDEN FROM MAINTENANCE
+      *            THE SAME WAY THEY ARE HIDDEN FROM INQUIRY
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               WHEN OTHER
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+           END-EVALUATE.
+      *
+       1460-START-SHIP-FROM-MNT1.
+      *
+           MOVE XFC-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           MOVE XFC-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER.
+           PERFORM 1300-READ-CUSTOMER-RECORD.
+      *
+           IF CUSTOMER-FOUND
+               MOVE '3' TO CA-CONTEXT-FLAG
+               MOVE SPACES TO SEQI
+               PERFORM 3100-SEND-SHIP-MAP
+           ELSE
+               MOVE LOW-VALUE TO MNTMAP1O
+               MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
+               MOVE -1 TO CUSTNOL
+               SET SEND-ERASE TO TRUE
+               MOVE '1' TO CA-CONTEXT-FLAG
+               PERFORM 1500-SEND-KEY-MAP
+           END-IF.
+      *
+       1500-SEND-KEY-MAP.
+      *
+           IF ERROR-TEXT NOT = SPACE
+               MOVE ERROR-TEXT TO MESSAGEO
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('MNTMAP1')
+                            MAPSET('MNTSET1')
+                            FROM(MNTMAP1O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('MNTMAP1')
+                            MAPSET('MNTSET1')
+                            FROM(MNTMAP1O)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('MNTMAP1')
+                            MAPSET('MNTSET1')
+                            FROM(MNTMAP1O)
+                            DATAONLY
+                            CURSOR
+                   END-EXEC
+           END-EVALUATE.
+      *
+           MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
+           MOVE SPACE TO MNTMAP1O.
+      *
+       2000-PROCESS-STATUS-MAINT.
+      *
+      *    SECOND SCREEN - STATUS / HOLD CODE MAINTENANCE
+      *
+           PERFORM 2200-RECEIVE-STATUS-MAP.
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           PERFORM 1300-READ-CUSTOMER-RECORD.
+      *
+           IF NOT CUSTOMER-FOUND
+               MOVE 'CUSTOMER NO LONGER ON FILE' TO ERROR-TEXT
+               MOVE LOW-VALUE TO MNTMAP1O
+               MOVE -1 TO CUSTNOL
+               SET SEND-ERASE TO TRUE
+               MOVE '1' TO CA-CONTEXT-FLAG
+               PERFORM 1500-SEND-KEY-MAP
+           ELSE
+               MOVE CM-LAST-UPDATED-TS TO WS-SAVED-LAST-UPDATED-TS
+               MOVE CUSTOMER-MASTER-RECORD TO AUD-BEFORE-IMAGE
+               IF WS-SAVED-LAST-UPDATED-TS NOT = CA-LAST-UPDATED-TS
+                   MOVE 'RECORD WAS CHANGED BY ANOTHER USER - '
+                     & 'RE-DISPLAY AND RETRY'
+                       TO ERROR-TEXT
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 2100-SEND-STATUS-MAP
+               ELSE
+                   PERFORM 2300-EDIT-STATUS-DATA
+                   IF VALID-DATA
+                       PERFORM 2400-REWRITE-STATUS
+                       MOVE 'CUSTOMER STATUS UPDATED SUCCESSFULLY'
+                           TO ERROR-TEXT
+                       MOVE LOW-VALUE TO MNTMAP1O
+                       MOVE -1 TO CUSTNOL
+                       SET SEND-ERASE TO TRUE
+                       MOVE '1' TO CA-CONTEXT-FLAG
+                       PERFORM 1500-SEND-KEY-MAP
+                   ELSE
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 2100-SEND-STATUS-MAP
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2100-SEND-STATUS-MAP.
+      *
+           MOVE LOW-VALUE TO MNT2STATO.
+           MOVE CM-CUSTOMER-NUMBER TO CUSTNOO3.
+           MOVE CM-FIRST-NAME TO FNAMEO3.
+           MOVE CM-LAST-NAME TO LNAMEO3.
+           MOVE CM-STATUS-CODE TO STATCDO.
+           MOVE CM-HOLD-CODE TO REASONO3.
+           MOVE 'ENTER A (ACTIVE), C (CLOSED) AND HOLD CODE'
+               TO INSTRUCTO3.
+           MOVE -1 TO STATCDL.
+      *
+           IF ERROR-TEXT NOT = SPACE
+               MOVE ERROR-TEXT TO MESSAGEO3
+           END-IF.
+      *
+           EXEC CICS
+               SEND MAP('MNT2STAT')
+                    MAPSET('MNTSET2')
+                    FROM(MNT2STATO)
+                    ERASE
+                    CURSOR
+           END-EXEC.
+      *
+           MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
+      *
+       2200-RECEIVE-STATUS-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNT2STAT')
+                       MAPSET('MNTSET2')
+                       INTO(MNT2STATI)
+           END-EXEC.
+      *
+       2300-EDIT-STATUS-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF STATCDI = 'A' OR STATCDI = 'C'
+               MOVE STATCDI TO CM-STATUS-CODE
+           ELSE
+               MOVE 'STATUS CODE MUST BE A OR C' TO ERROR-TEXT
+               MOVE -1 TO STATCDL
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF VALID-DATA
+               IF REASONI3 = SPACE OR REASONI3 = 'H' OR REASONI3 = 'O'
+                   MOVE REASONI3 TO CM-HOLD-CODE
+               ELSE
+                   MOVE 'HOLD CODE MUST BE BLANK, H, OR O' TO ERROR-TEXT
+                   MOVE -1 TO REASONL3
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       2400-REWRITE-STATUS.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(CM-LAST-UPDATED-TS)
+           END-EXEC.
+           MOVE EIBOPID TO CM-LAST-UPDATED-OPID.
+      *
+           EXEC CICS
+               REWRITE FILE('CUSTMAS')
+                       FROM(CUSTOMER-MASTER-RECORD)
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+           END-EXEC.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE.
+           SET AUD-ACTION-CHANGE TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+      *
+       3000-PROCESS-SHIP-MAINT.
+      *
+      *    SECOND SCREEN - ADD/CHANGE/REMOVE ONE SHIP-TO ADDRESS AT
+      *    A TIME. A BLANK SEQUENCE NUMBER MEANS ADD A NEW SHIP-TO;
+      *    A FILLED-IN SEQUENCE NUMBER MEANS CHANGE THAT SHIP-TO, OR
+      *    REMOVE IT IF SHACTI IS 'D'.
+      *
+           PERFORM 3200-RECEIVE-SHIP-MAP.
+           PERFORM 3300-EDIT-SHIP-DATA.
+      *
+           IF VALID-DATA
+               PERFORM 3400-WRITE-OR-REWRITE-SHIP
+               MOVE 'SHIP-TO ADDRESS SAVED - ENTER ANOTHER OR PF3'
+                   TO ERROR-TEXT
+               MOVE SPACES TO SEQI
+               PERFORM 3100-SEND-SHIP-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 3100-SEND-SHIP-MAP
+           END-IF.
+      *
+       3100-SEND-SHIP-MAP.
+      *
+           MOVE LOW-VALUE TO MNT2SHIPO.
+           MOVE CA-CUSTOMER-NUMBER TO CUSTNOO4.
+           MOVE SEQI TO SEQO.
+           MOVE 'BLANK SEQ = ADD, FILLED SEQ = CHANGE, D = REMOVE'
+               TO INSTRUCTO4.
+           MOVE -1 TO SEQL.
+      *
+           IF ERROR-TEXT NOT = SPACE
+               MOVE ERROR-TEXT TO MESSAGEO4
+           END-IF.
+      *
+           EXEC CICS
+               SEND MAP('MNT2SHIP')
+                    MAPSET('MNTSET2')
+                    FROM(MNT2SHIPO)
+                    ERASE
+                    CURSOR
+           END-EXEC.
+      *
+           MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
+      *
+       3200-RECEIVE-SHIP-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNT2SHIP')
+                       MAPSET('MNTSET2')
+                       INTO(MNT2SHIPI)
+           END-EXEC.
+      *
+       3300-EDIT-SHIP-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE CA-CUSTOMER-NUMBER TO SHIP-CUSTOMER-NUMBER.
+           MOVE 'Y' TO SHIP-IS-NEW-SW.
+      *
+           IF SEQL = ZERO OR SEQI = SPACE
+      *        ADDING A NEW SHIP-TO - ASSIGN THE NEXT SEQUENCE NUMBER
+               PERFORM 3350-GET-NEXT-SHIP-SEQUENCE
+               MOVE WS-NEXT-SHIP-SEQUENCE TO SHIP-SEQUENCE-NUMBER
+               SET SHIP-ACTIVE TO TRUE
+           ELSE
+               MOVE 'N' TO SHIP-IS-NEW-SW
+               IF SEQI IS NUMERIC
+                   MOVE SEQI TO SHIP-SEQUENCE-NUMBER
+                   PERFORM 3360-READ-EXISTING-SHIP
+               ELSE
+                   MOVE 'SEQUENCE NUMBER MUST BE NUMERIC' TO ERROR-TEXT
+                   MOVE -1 TO SEQL
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA
+               IF SHACTI = 'D'
+                   SET SHIP-REMOVED TO TRUE
+               ELSE
+                   SET SHIP-ACTIVE TO TRUE
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA AND NOT SHIP-REMOVED
+               IF SHNAMEL = ZERO OR SHNAMEI = SPACE
+                   MOVE 'SHIP-TO NAME IS REQUIRED' TO ERROR-TEXT
+                   MOVE -1 TO SHNAMEL
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   MOVE SHNAMEI TO SHIP-NAME
+                   MOVE SHADDRI TO SHIP-ADDRESS
+                   MOVE SHCITYI TO SHIP-CITY
+                   MOVE SHSTI TO SHIP-STATE
+                   MOVE SHZIPI TO SHIP-ZIP-CODE
+               END-IF
+           END-IF.
+      *
+      *    ON A REMOVE (SHACTI = 'D'), THE NAME/ADDRESS FIELDS ABOVE
+      *    ARE LEFT ALONE - SHIP-TO-RECORD STILL HOLDS WHAT
+      *    3360-READ-EXISTING-SHIP JUST READ, SO THE HISTORICAL
+      *    ADDRESS IS PRESERVED UNDER THE REMOVED STATUS INSTEAD OF
+      *    BEING BLANKED OUT
+      *
+       3360-READ-EXISTING-SHIP.
+      *
+      *    A CHANGE OR REMOVE NEEDS THE EXISTING RECORD UNDER UPDATE
+      *    BOTH TO REWRITE IT (INSTEAD OF ABENDING ON A DUPLICATE KEY
+      *    WRITE) AND, ON A REMOVE, TO PRESERVE ITS ADDRESS FIELDS
+      *
+           EXEC CICS
+               READ FILE('CUSTSHIP')
+                    INTO(SHIP-TO-RECORD)
+                    RIDFLD(SHIP-KEY)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'SHIP-TO SEQUENCE NOT FOUND' TO ERROR-TEXT
+               MOVE -1 TO SEQL
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       3350-GET-NEXT-SHIP-SEQUENCE.
+      *
+      *    SCAN FORWARD FROM THIS CUSTOMER'S FIRST SHIP-TO RECORD TO
+      *    FIND THE HIGHEST SEQUENCE NUMBER ON FILE FOR THEM
+      *
+           MOVE ZERO TO WS-NEXT-SHIP-SEQUENCE.
+           MOVE ZERO TO SHIP-SEQUENCE-NUMBER.
+           MOVE 'N' TO END-OF-SHIP-SCAN-SW.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTSHIP')
+                       RIDFLD(SHIP-KEY)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM UNTIL END-OF-SHIP-SCAN
+                   EXEC CICS
+                       READNEXT FILE('CUSTSHIP')
+                                INTO(SHIP-TO-RECORD)
+                                RIDFLD(SHIP-KEY)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                       OR SHIP-CUSTOMER-NUMBER NOT = CA-CUSTOMER-NUMBER
+                       MOVE 'Y' TO END-OF-SHIP-SCAN-SW
+                   ELSE
+                       MOVE SHIP-SEQUENCE-NUMBER TO WS-NEXT-SHIP-SEQUENCE
+                   END-IF
+               END-PERFORM
+               EXEC CICS
+                   ENDBR FILE('CUSTSHIP')
+               END-EXEC
+           END-IF.
+      *
+           ADD 1 TO WS-NEXT-SHIP-SEQUENCE.
+           MOVE CA-CUSTOMER-NUMBER TO SHIP-CUSTOMER-NUMBER.
+      *
+       3400-WRITE-OR-REWRITE-SHIP.
+      *
+      *    A NEW SHIP-TO (BLANK SEQUENCE ON ENTRY) IS WRITTEN; A
+      *    CHANGE OR REMOVE AGAINST AN EXISTING SEQUENCE WAS ALREADY
+      *    READ FOR UPDATE BY 3360-READ-EXISTING-SHIP AND IS REWRITTEN
+      *
+           IF SHIP-IS-NEW
+               EXEC CICS
+                   WRITE FILE('CUSTSHIP')
+                         FROM(SHIP-TO-RECORD)
+                         RIDFLD(SHIP-KEY)
+                         RESP(RESPONSE-CODE)
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   REWRITE FILE('CUSTSHIP')
+                           FROM(SHIP-TO-RECORD)
+                           RESP(RESPONSE-CODE)
+               END-EXEC
+           END-IF.
+      *
+       9000-WRITE-AUDIT-RECORD.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(AUD-TIMESTAMP)
+           END-EXEC.
+           MOVE EIBOPID TO AUD-OPERATOR-ID.
+           MOVE EIBTRNID TO AUD-TRANSACTION-ID.
+      *
+           EXEC CICS
+               WRITE FILE('CUSTAUD')
+                     FROM(AUDIT-RECORD)
+           END-EXEC.
