@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTEXT1.
+      *
+      ************************************************************
+      * CUSTOMER OUTBOUND FEED EXTRACT (BATCH)                   *
+      *                                                           *
+      * READS CUSTMAS FROM BEGINNING TO END AND WRITES ONE COMMA- *
+      * DELIMITED RECORD PER ACTIVE CUSTOMER TO CUSTEXT FOR THE   *
+      * MAILING/CRM VENDOR FEED. CLOSED CUSTOMERS ARE LEFT OFF    *
+      * THE FEED THE SAME WAY THEY ARE LEFT OFF THE ONLINE        *
+      * INQUIRY AND BROWSE SCREENS.                               *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTMAS-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT FEED-EXTRACT-FILE ASSIGN TO CUSTEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTMAS-FILE.
+      *
+       COPY CUSTREC.
+      *
+       FD  FEED-EXTRACT-FILE.
+      *
+       01  FEED-EXTRACT-RECORD           PIC X(200).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  END-OF-FILE-SW            PIC X       VALUE 'N'.
+               88  END-OF-FILE                       VALUE 'Y'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAS-STATUS         PIC XX.
+           05  WS-FEED-STATUS            PIC XX.
+      *
+       01  WS-COUNTERS.
+           05  WS-CUSTOMERS-READ         PIC S9(7)   COMP VALUE ZERO.
+           05  WS-CUSTOMERS-FED          PIC S9(7)   COMP VALUE ZERO.
+      *
+      *    EDITED FIELDS USED TO TRIM TRAILING SPACES OUT OF EACH
+      *    ALPHANUMERIC COLUMN BEFORE IT GOES INTO THE DELIMITED
+      *    RECORD, AND TO RE-EDIT CREDIT LIMIT AS A PLAIN DECIMAL
+      *
+       01  WS-CREDIT-LIMIT-EDIT          PIC ZZZZZZ9.99.
+      *
+       01  WS-FEED-WORK.
+           05  WS-FEED-PTR               PIC S9(4)   COMP VALUE 1.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PRODUCE-FEED-EXTRACT.
+      *
+           PERFORM 1000-INITIALIZE.
+      *
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-READ-CUSTOMER-RECORD
+               IF NOT END-OF-FILE
+                   PERFORM 3000-WRITE-FEED-RECORD
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM 9000-TERMINATE.
+      *
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           OPEN INPUT CUSTMAS-FILE.
+           OPEN OUTPUT FEED-EXTRACT-FILE.
+      *
+       2000-READ-CUSTOMER-RECORD.
+      *
+           READ CUSTMAS-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-FILE-SW
+           END-READ.
+      *
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-CUSTOMERS-READ
+           END-IF.
+      *
+       3000-WRITE-FEED-RECORD.
+      *
+           IF CM-STATUS-ACTIVE
+               MOVE CM-CREDIT-LIMIT TO WS-CREDIT-LIMIT-EDIT
+               MOVE SPACES TO FEED-EXTRACT-RECORD
+               SET WS-FEED-PTR TO 1
+      *
+      *        EACH ALPHANUMERIC COLUMN IS SENT AT ITS FULL DECLARED
+      *        SIZE (SPACE-PADDED) - THE COMMAS ARE WHAT THE VENDOR'S
+      *        PARSER SPLITS ON, SO THE TRAILING SPACES DO NOT MATTER
+      *
+               STRING
+                   CM-CUSTOMER-NUMBER             DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-FIRST-NAME                  DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-LAST-NAME                   DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-ADDRESS                     DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-CITY                        DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-STATE                       DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-ZIP-CODE                    DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-PHONE                       DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   CM-EMAIL                       DELIMITED BY SIZE
+                   ','                            DELIMITED BY SIZE
+                   WS-CREDIT-LIMIT-EDIT           DELIMITED BY SIZE
+                   INTO FEED-EXTRACT-RECORD
+                   WITH POINTER WS-FEED-PTR
+               END-STRING
+      *
+               WRITE FEED-EXTRACT-RECORD
+               ADD 1 TO WS-CUSTOMERS-FED
+           END-IF.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE CUSTMAS-FILE.
+           CLOSE FEED-EXTRACT-FILE.
+      *
+           DISPLAY 'CUSTEXT1 - CUSTOMERS READ: ' WS-CUSTOMERS-READ.
+           DISPLAY 'CUSTEXT1 - CUSTOMERS FED : ' WS-CUSTOMERS-FED.
