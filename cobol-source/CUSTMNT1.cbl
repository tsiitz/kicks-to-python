@@ -6,14 +6,20 @@
       * CUSTOMER MAINTENANCE PROGRAM (MNT1 TRANSACTION)         *
       *                                                          *
       * THIS PROGRAM PROVIDES CUSTOMER MAINTENANCE FUNCTIONS:   *
-      *   ACTION CODE 1 = ADD NEW CUSTOMER                      *
+      *   ACTION CODE 1 = ADD NEW CUSTOMER (SYSTEM-ASSIGNED #)  *
       *   ACTION CODE 2 = CHANGE EXISTING CUSTOMER              *
-      *   ACTION CODE 3 = DELETE EXISTING CUSTOMER              *
+      *   ACTION CODE 3 = DELETE (CLOSE) EXISTING CUSTOMER      *
+      *   ACTION CODE 4 = MAINTAIN SHIP-TO ADDRESSES (HANDED    *
+      *                   OFF TO CUSTMNT2, WHICH OWNS THAT FILE)*
       *                                                          *
       * TWO-SCREEN PSEUDO-CONVERSATIONAL DESIGN:                *
       *   SCREEN 1: ENTER CUSTOMER NUMBER AND ACTION CODE       *
       *   SCREEN 2: DISPLAY/EDIT CUSTOMER DATA                  *
       *                                                          *
+      * CAN ALSO BE ENTERED DIRECTLY FROM CUSTINQ2 (PF9) WITH A *
+      * SHORT COMMAREA CARRYING JUST THE CUSTOMER NUMBER, WHICH *
+      * OPENS STRAIGHT TO THE CHANGE SCREEN.                    *
+      *                                                          *
       * ORIGINAL FROM: MURACH'S CICS FOR THE COBOL PROGRAMMER   *
       * CHAPTER 5 - CUSTOMER MAINTENANCE                        *
       ************************************************************
@@ -29,6 +35,12 @@
                88  VALID-DATA                        VALUE 'Y'.
            05  CUSTOMER-FOUND-SW         PIC X       VALUE 'Y'.
                88  CUSTOMER-FOUND                    VALUE 'Y'.
+           05  DUPLICATE-FOUND-SW        PIC X       VALUE 'N'.
+               88  DUPLICATE-FOUND                   VALUE 'Y'.
+           05  END-OF-DUP-SCAN-SW        PIC X       VALUE 'N'.
+               88  END-OF-DUP-SCAN                   VALUE 'Y'.
+           05  WS-ALLOW-TS-RESTORE-SW    PIC X       VALUE 'Y'.
+               88  ALLOW-TS-RESTORE                  VALUE 'Y'.
       *
        01  FLAGS.
            05  SEND-FLAG                 PIC X.
@@ -43,22 +55,92 @@
                88  PROCESS-CHANGE-CUSTOMER           VALUE '3'.
                88  PROCESS-DELETE-CUSTOMER           VALUE '4'.
            05  CA-CUSTOMER-NUMBER        PIC 9(6).
+           05  CA-LAST-UPDATED-TS        PIC S9(15)  COMP.
+           05  CA-DUP-OVERRIDE-SW        PIC X.
       *
        01  RESPONSE-CODE                 PIC S9(8)   COMP.
       *
        01  ERROR-MESSAGE-LINE.
            05  ERROR-TEXT                PIC X(78).
+      *
+       01  WS-SAVED-LAST-UPDATED-TS      PIC S9(15)  COMP.
+      *
+       01  WS-TS-QUEUE-NAME              PIC X(8)    VALUE SPACES.
+      *
+      *    CURRENT CUSTOMER NUMBER, EDITED TO THE SAME X(6) DISPLAY
+      *    FORM AS CUSTNOI2, SO THE TS-QUEUED ENTRY CAN BE KEYED BACK
+      *    TO THE CUSTOMER IT WAS SAVED FOR
+      *
+       01  WS-CA-CUSTOMER-NUMBER-EDIT    PIC X(6).
+      *
+      *    CRLIMITI IS A FREE-FORM DOLLARS-AND-CENTS ENTRY WITH AN
+      *    OPTIONAL DECIMAL POINT (E.G. "125.50" OR "125" FOR A
+      *    WHOLE-DOLLAR LIMIT). THESE WORK FIELDS SPLIT IT INTO A
+      *    WHOLE-DOLLARS PART AND A CENTS PART SO THE DECIMAL POINT IS
+      *    HONORED INSTEAD OF TREATING THE TYPED DIGITS AS IF THEY
+      *    WERE ALREADY SCALED BY 100.
+      *
+       01  WS-CRLIMIT-EDIT-FIELDS.
+           05  WS-CRLIMIT-DOT-COUNT      PIC 9       VALUE ZERO.
+           05  WS-CRLIMIT-WHOLE-TEXT     PIC X(7)    VALUE SPACES.
+           05  WS-CRLIMIT-FRACTION-TEXT  PIC X(2)    VALUE SPACES.
+           05  WS-CRLIMIT-WHOLE-NUM      PIC 9(7)    VALUE ZERO.
+           05  WS-CRLIMIT-FRACTION-NUM   PIC 99      VALUE ZERO.
+      *
+      *    COMMAREA PASSED TO CUSTMNT2 WHEN JUMPING STRAIGHT TO ITS
+      *    SHIP-TO MAINTENANCE SCREEN FOR A GIVEN CUSTOMER
+      *
+       01  XCTL-TO-SHIP-MAINT.
+           05  XSM-CUSTOMER-NUMBER       PIC 9(6).
+           05  XSM-ENTRY-FLAG            PIC X.
+      *
+      *    MINIMAL BUFFER USED TO SCAN CUSTMASL FOR A POSSIBLE
+      *    DUPLICATE CUSTOMER WITHOUT DISTURBING THE NEW CUSTOMER
+      *    RECORD THAT 2300-EDIT-CUSTOMER-DATA IS BUILDING. THE
+      *    CUSTMASL PATH STILL RETURNS THE FULL CUSTOMER-MASTER-RECORD
+      *    LAYOUT, SO THIS BUFFER HAS TO BE THE SAME SIZE OR EVERY
+      *    READNEXT FAILS WITH LENGERR.
+      *
+       01  WS-DUP-CANDIDATE.
+           05  WS-DUP-CUSTOMER-NUMBER    PIC 9(6).
+           05  WS-DUP-FIRST-NAME         PIC X(20).
+           05  WS-DUP-LAST-NAME          PIC X(30).
+           05  WS-DUP-ADDRESS            PIC X(30).
+           05  WS-DUP-CITY               PIC X(20).
+           05  WS-DUP-STATE              PIC XX.
+           05  WS-DUP-ZIP-CODE           PIC X(10).
+           05  FILLER                    PIC X(14).
+           05  FILLER                    PIC X(40).
+           05  FILLER                    PIC 9(7)V99.
+           05  FILLER                    PIC X.
+           05  FILLER                    PIC X.
+           05  FILLER                    PIC S9(15) COMP.
+           05  FILLER                    PIC X(3).
+           05  FILLER                    PIC X.
       *
       *    CUSTOMER MASTER RECORD
       *
-       01  CUSTOMER-MASTER-RECORD.
-           05  CM-CUSTOMER-NUMBER        PIC 9(6).
-           05  CM-FIRST-NAME             PIC X(20).
-           05  CM-LAST-NAME              PIC X(30).
-           05  CM-ADDRESS                PIC X(30).
-           05  CM-CITY                   PIC X(20).
-           05  CM-STATE                  PIC XX.
-           05  CM-ZIP-CODE               PIC X(10).
+       COPY CUSTREC.
+      *
+      *    CONTROL RECORD - HANDS OUT THE NEXT CUSTOMER NUMBER
+      *
+       COPY CTLREC.
+      *
+      *    AUDIT RECORD - ONE PER ADD/CHANGE/DELETE AGAINST CUSTMAS
+      *
+       COPY AUDTREC.
+      *
+      *    VALID STATE CODE REFERENCE TABLE
+      *
+       COPY STATETAB.
+      *
+      *    SUPERVISOR OPERATOR-ID TABLE (DELETE AUTHORITY)
+      *
+       COPY SUPVTAB.
+      *
+      *    LAST NAME + ZIP ALTERNATE KEY (CUSTMASL PATH)
+      *
+       COPY LNAMEKEY.
       *
        COPY MNTSET1.
       *
@@ -66,6 +148,20 @@
       *
        01  DFHCOMMAREA.
            05  DFHCOMMAREA-DATA          PIC X(7).
+      *
+       01  XCTL-FROM-INQUIRY REDEFINES DFHCOMMAREA.
+           05  XFI-CUSTOMER-NUMBER       PIC 9(6).
+      *
+      *    COMMAREA RECEIVED FROM CUSTMNT2'S KEY SCREEN WHEN ITS OWN
+      *    ACTION CODE 1 (ADD), 2 (CHANGE), OR 3 (DELETE) ROUTES HERE
+      *    INSTEAD OF DUPLICATING CUSTMNT1'S ADD/CHANGE/DELETE LOGIC
+      *
+       01  XCTL-FROM-MNT2 REDEFINES DFHCOMMAREA.
+           05  XFM-CUSTOMER-NUMBER       PIC 9(6).
+           05  XFM-ACTION-FLAG           PIC X.
+               88  XFM-ACTION-ADD                    VALUE 'A'.
+               88  XFM-ACTION-CHANGE                 VALUE 'C'.
+               88  XFM-ACTION-DELETE                 VALUE 'D'.
       *
        PROCEDURE DIVISION.
       *
@@ -101,6 +197,15 @@
                    SET SEND-ERASE TO TRUE
                    MOVE '1' TO CA-CONTEXT-FLAG
                    PERFORM 1500-SEND-KEY-MAP
+      *
+               WHEN EIBCALEN = 6
+      *            ENTERED FROM CUSTINQ2 (PF9) - JUMP TO CHANGE SCREEN
+                   PERFORM 1400-START-CHANGE-FROM-INQUIRY
+      *
+               WHEN EIBCALEN = 7
+      *            ENTERED FROM CUSTMNT2'S KEY SCREEN - ACTION FLAG
+      *            SAYS WHETHER TO OPEN THE CHANGE OR DELETE SCREEN
+                   PERFORM 1450-START-FROM-MNT2
       *
                WHEN PROCESS-KEY-MAP
                    PERFORM 1000-PROCESS-KEY-MAP
@@ -136,32 +241,46 @@
            PERFORM 1200-EDIT-KEY-DATA.
       *
            IF VALID-DATA
-               PERFORM 1300-READ-CUSTOMER-RECORD
                EVALUATE ACTIONI
                    WHEN '1'
+      *                CUSTOMER NUMBERS ARE SYSTEM-ASSIGNED - NO
+      *                EXISTENCE CHECK AND NO OPERATOR-ENTERED NUMBER
+      *                TO COLLIDE WITH ANOTHER OPERATOR'S GUESS
+                       PERFORM 1340-ASSIGN-ADD-CUSTOMER-NUMBER
+                       PERFORM 2100-SEND-ADD-MAP
+                   WHEN '2'
+                       PERFORM 1300-READ-CUSTOMER-RECORD
                        IF CUSTOMER-FOUND
-                           MOVE 'CUSTOMER ALREADY EXISTS' TO ERROR-TEXT
+                           MOVE CM-LAST-UPDATED-TS TO CA-LAST-UPDATED-TS
+                           MOVE '3' TO CA-CONTEXT-FLAG
+                           PERFORM 3100-SEND-CHANGE-MAP
+                       ELSE
+                           MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
                            MOVE -1 TO CUSTNOL
                            SET SEND-DATAONLY-ALARM TO TRUE
                            PERFORM 1500-SEND-KEY-MAP
-                       ELSE
-                           MOVE '2' TO CA-CONTEXT-FLAG
-                           PERFORM 2100-SEND-ADD-MAP
                        END-IF
-                   WHEN '2'
+                   WHEN '3'
+                       PERFORM 1300-READ-CUSTOMER-RECORD
                        IF CUSTOMER-FOUND
-                           MOVE '3' TO CA-CONTEXT-FLAG
-                           PERFORM 3100-SEND-CHANGE-MAP
+                           PERFORM 1250-CHECK-SUPERVISOR-AUTHORITY
+                           IF VALID-DATA
+                               MOVE '4' TO CA-CONTEXT-FLAG
+                               PERFORM 4100-SEND-DELETE-MAP
+                           ELSE
+                               SET SEND-DATAONLY-ALARM TO TRUE
+                               PERFORM 1500-SEND-KEY-MAP
+                           END-IF
                        ELSE
                            MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
                            MOVE -1 TO CUSTNOL
                            SET SEND-DATAONLY-ALARM TO TRUE
                            PERFORM 1500-SEND-KEY-MAP
                        END-IF
-                   WHEN '3'
+                   WHEN '4'
+                       PERFORM 1300-READ-CUSTOMER-RECORD
                        IF CUSTOMER-FOUND
-                           MOVE '4' TO CA-CONTEXT-FLAG
-                           PERFORM 4100-SEND-DELETE-MAP
+                           PERFORM 5000-XCTL-TO-SHIP-MAINTENANCE
                        ELSE
                            MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
                            MOVE -1 TO CUSTNOL
@@ -190,27 +309,46 @@
        1200-EDIT-KEY-DATA.
       *
            MOVE 'Y' TO VALID-DATA-SW.
-      *
-           IF CUSTNOL = ZERO OR CUSTNOI = SPACE
-               MOVE 'CUSTOMER NUMBER IS REQUIRED' TO ERROR-TEXT
-               MOVE -1 TO CUSTNOL
-               MOVE 'N' TO VALID-DATA-SW
-           ELSE
-               IF CUSTNOI IS NUMERIC
-                   MOVE CUSTNOI TO CM-CUSTOMER-NUMBER
-                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
-               ELSE
-                   MOVE 'CUSTOMER NUMBER MUST BE NUMERIC' TO ERROR-TEXT
-                   MOVE -1 TO CUSTNOL
-                   MOVE 'N' TO VALID-DATA-SW
-               END-IF
-           END-IF.
       *
            IF ACTIONL = ZERO OR ACTIONI = SPACE
                MOVE 'ACTION CODE IS REQUIRED' TO ERROR-TEXT
                MOVE -1 TO ACTIONL
                MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF ACTIONI NOT = '1'
+      *            ACTION 1 (ADD) GETS A SYSTEM-ASSIGNED NUMBER, SO
+      *            THE KEY FIELD IS ONLY REQUIRED FOR 2, 3, AND 4
+                   IF CUSTNOL = ZERO OR CUSTNOI = SPACE
+                       MOVE 'CUSTOMER NUMBER IS REQUIRED' TO ERROR-TEXT
+                       MOVE -1 TO CUSTNOL
+                       MOVE 'N' TO VALID-DATA-SW
+                   ELSE
+                       IF CUSTNOI IS NUMERIC
+                           MOVE CUSTNOI TO CM-CUSTOMER-NUMBER
+                           MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+                       ELSE
+                           MOVE 'CUSTOMER NUMBER MUST BE NUMERIC'
+                               TO ERROR-TEXT
+                           MOVE -1 TO CUSTNOL
+                           MOVE 'N' TO VALID-DATA-SW
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
+      *
+       1250-CHECK-SUPERVISOR-AUTHORITY.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           SET WS-SUPV-IDX TO 1.
+           SEARCH WS-SUPERVISOR-ENTRY
+               AT END
+                   MOVE 'NOT AUTHORIZED TO DELETE CUSTOMERS'
+                       TO ERROR-TEXT
+                   MOVE -1 TO ACTIONL
+                   MOVE 'N' TO VALID-DATA-SW
+               WHEN WS-SUPERVISOR-ENTRY(WS-SUPV-IDX) = EIBOPID
+                   CONTINUE
+           END-SEARCH.
       *
        1300-READ-CUSTOMER-RECORD.
       *
@@ -220,11 +358,131 @@
                     RIDFLD(CM-CUSTOMER-NUMBER)
                     RESP(RESPONSE-CODE)
            END-EXEC.
+      *
+           EVALUATE TRUE
+               WHEN RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               WHEN CM-STATUS-CLOSED
+      *            SOFT-DELETED CUSTOMERS ARE HIDDEN FROM MAINTENANCE
+      *            THE SAME WAY THEY ARE HIDDEN FROM INQUIRY
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               WHEN OTHER
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+           END-EVALUATE.
+      *
+       1340-ASSIGN-ADD-CUSTOMER-NUMBER.
+      *
+      *    AN OPERATOR WHOSE ADD TIMED OUT BEFORE THE RECORD WAS
+      *    SAVED STILL HAS A DRAFT WAITING IN TS UNDER THIS TERMINAL'S
+      *    ADD QUEUE. THAT NUMBER MUST BE REUSED HERE, NOT RE-MINTED -
+      *    1800-RESTORE-DETAIL-FROM-TS ONLY HANDS THE DRAFT BACK WHEN
+      *    THE CUSTOMER NUMBER ON THE SCREEN MATCHES THE ONE THE DRAFT
+      *    WAS SAVED UNDER, AND A FRESH NUMBER FROM CUSTCTL NEVER WILL
+      *
+           MOVE '2' TO CA-CONTEXT-FLAG.
+           PERFORM 1600-BUILD-TS-QUEUE-NAME.
+           EXEC CICS
+               READQ TS QUEUE(WS-TS-QUEUE-NAME)
+                     INTO(MNTMAP2I)
+                     ITEM(1)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL) AND CUSTNOI2 IS NUMERIC
+               MOVE CUSTNOI2 TO CM-CUSTOMER-NUMBER
+               MOVE CUSTNOI2 TO CA-CUSTOMER-NUMBER
+           ELSE
+               PERFORM 1350-GET-NEXT-CUSTOMER-NUMBER
+           END-IF.
+      *
+       1350-GET-NEXT-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               READ FILE('CUSTCTL')
+                    INTO(CONTROL-RECORD)
+                    RIDFLD(CTL-RECORD-KEY)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
       *
            IF RESPONSE-CODE = DFHRESP(NORMAL)
-               MOVE 'Y' TO CUSTOMER-FOUND-SW
+               ADD 1 TO CTL-NEXT-CUSTOMER-NUMBER
+               EXEC CICS
+                   REWRITE FILE('CUSTCTL')
+                           FROM(CONTROL-RECORD)
+               END-EXEC
            ELSE
-               MOVE 'N' TO CUSTOMER-FOUND-SW
+      *        CONTROL RECORD IS MISSING (FIRST RUN) - SEED IT SO THE
+      *        NEXT ADD DOES NOT HAND OUT "1" AGAIN
+               MOVE 'CUSTNO' TO CTL-RECORD-KEY
+               MOVE 1 TO CTL-NEXT-CUSTOMER-NUMBER
+               EXEC CICS
+                   WRITE FILE('CUSTCTL')
+                         FROM(CONTROL-RECORD)
+                         RIDFLD(CTL-RECORD-KEY)
+               END-EXEC
+           END-IF.
+      *
+           MOVE CTL-NEXT-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           MOVE CTL-NEXT-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER.
+      *
+       1400-START-CHANGE-FROM-INQUIRY.
+      *
+           MOVE XFI-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           MOVE XFI-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER.
+           PERFORM 1300-READ-CUSTOMER-RECORD.
+      *
+           IF CUSTOMER-FOUND
+               MOVE CM-LAST-UPDATED-TS TO CA-LAST-UPDATED-TS
+               MOVE '3' TO CA-CONTEXT-FLAG
+               PERFORM 3100-SEND-CHANGE-MAP
+           ELSE
+               MOVE LOW-VALUE TO MNTMAP1O
+               MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
+               MOVE -1 TO CUSTNOL
+               SET SEND-ERASE TO TRUE
+               MOVE '1' TO CA-CONTEXT-FLAG
+               PERFORM 1500-SEND-KEY-MAP
+           END-IF.
+      *
+       1450-START-FROM-MNT2.
+      *
+           IF XFM-ACTION-ADD
+      *        CUSTOMER NUMBERS ARE SYSTEM-ASSIGNED - SAME AS THE
+      *        ACTION CODE 1 PATH OFF CUSTMNT1'S OWN KEY SCREEN
+               PERFORM 1340-ASSIGN-ADD-CUSTOMER-NUMBER
+               PERFORM 2100-SEND-ADD-MAP
+           ELSE
+               MOVE XFM-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+               MOVE XFM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               PERFORM 1300-READ-CUSTOMER-RECORD
+      *
+               IF NOT CUSTOMER-FOUND
+                   MOVE LOW-VALUE TO MNTMAP1O
+                   MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+               ELSE
+                   IF XFM-ACTION-DELETE
+                       PERFORM 1250-CHECK-SUPERVISOR-AUTHORITY
+                       IF VALID-DATA
+                           MOVE '4' TO CA-CONTEXT-FLAG
+                           PERFORM 4100-SEND-DELETE-MAP
+                       ELSE
+                           MOVE LOW-VALUE TO MNTMAP1O
+                           MOVE -1 TO CUSTNOL
+                           SET SEND-ERASE TO TRUE
+                           MOVE '1' TO CA-CONTEXT-FLAG
+                           PERFORM 1500-SEND-KEY-MAP
+                       END-IF
+                   ELSE
+                       MOVE CM-LAST-UPDATED-TS TO CA-LAST-UPDATED-TS
+                       MOVE '3' TO CA-CONTEXT-FLAG
+                       PERFORM 3100-SEND-CHANGE-MAP
+                   END-IF
+               END-IF
            END-IF.
       *
        1500-SEND-KEY-MAP.
@@ -263,20 +521,121 @@
       *
            MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
            MOVE SPACE TO MNTMAP1O.
+      *
+       1600-BUILD-TS-QUEUE-NAME.
+      *
+      *    THE QUEUE NAME IS SCOPED BY CONTEXT (ADD='2' VS CHANGE='3')
+      *    AS WELL AS BY TERMINAL, SO AN ABANDONED CHANGE DRAFT CAN
+      *    NEVER BE MISTAKEN FOR AN IN-PROGRESS ADD (OR VICE VERSA)
+      *    WHEN BOTH HAPPEN AT THE SAME TERMINAL
+      *
+           MOVE SPACES TO WS-TS-QUEUE-NAME.
+           STRING 'MT1' EIBTRMID CA-CONTEXT-FLAG DELIMITED BY SIZE
+               INTO WS-TS-QUEUE-NAME.
+      *
+       1700-SAVE-DETAIL-TO-TS.
+      *
+      *    CAPTURE WHATEVER THE OPERATOR JUST TYPED SO IT CAN BE
+      *    RECOVERED IF CICS TIMES OUT BEFORE THE RECORD IS SAVED.
+      *    ITEM(1) IS REWRITTEN IN PLACE SO A SECOND OR LATER FAILED
+      *    SUBMISSION REPLACES THE SAVED ENTRY INSTEAD OF QUEUING UP
+      *    BEHIND IT - OTHERWISE 1800-RESTORE-DETAIL-FROM-TS WOULD
+      *    ALWAYS HAND BACK THE OLDEST ATTEMPT, NOT THE LATEST ONE
+      *
+           PERFORM 1600-BUILD-TS-QUEUE-NAME.
+           EXEC CICS
+               WRITEQ TS QUEUE(WS-TS-QUEUE-NAME)
+                      FROM(MNTMAP2I)
+                      ITEM(1)
+                      REWRITE
+                      RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+      *        NO ITEM(1) YET ON THIS TERMINAL'S QUEUE - CREATE IT
+               EXEC CICS
+                   WRITEQ TS QUEUE(WS-TS-QUEUE-NAME)
+                          FROM(MNTMAP2I)
+                          RESP(RESPONSE-CODE)
+               END-EXEC
+           END-IF.
+      *
+       1800-RESTORE-DETAIL-FROM-TS.
+      *
+           PERFORM 1600-BUILD-TS-QUEUE-NAME.
+           EXEC CICS
+               READQ TS QUEUE(WS-TS-QUEUE-NAME)
+                     INTO(MNTMAP2I)
+                     ITEM(1)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+      *    ONLY OFFER THE RECOVERED ENTRY BACK IF IT WAS SAVED FOR
+      *    THIS SAME CUSTOMER - A QUEUE LEFT OVER FROM AN ADD/CHANGE
+      *    THE OPERATOR ABANDONED (PF3) BELONGS TO A DIFFERENT
+      *    CUSTOMER NUMBER AND MUST NOT BE MIXED INTO THIS ONE
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE CA-CUSTOMER-NUMBER TO WS-CA-CUSTOMER-NUMBER-EDIT
+               IF CUSTNOI2 = WS-CA-CUSTOMER-NUMBER-EDIT
+                   MOVE FNAMEI TO FNAMEO
+                   MOVE LNAMEI TO LNAMEO
+                   MOVE ADDRESSI TO ADDRESSO
+                   MOVE CITYI TO CITYO
+                   MOVE STATEI TO STATEO
+                   MOVE ZIPCODEI TO ZIPCODEO
+                   MOVE PHONEI TO PHONEO
+                   MOVE EMAILI TO EMAILO
+                   MOVE CRLIMITI TO CRLIMITO
+                   MOVE 'RECOVERED UNSAVED ENTRY FROM YOUR LAST SESSION'
+                       TO ERROR-TEXT
+               ELSE
+                   PERFORM 1900-DELETE-TS-QUEUE
+               END-IF
+           END-IF.
+      *
+       1900-DELETE-TS-QUEUE.
+      *
+           PERFORM 1600-BUILD-TS-QUEUE-NAME.
+           EXEC CICS
+               DELETEQ TS QUEUE(WS-TS-QUEUE-NAME)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
       *
        2000-PROCESS-ADD-CUSTOMER.
       *
       *    SECOND SCREEN - ADD NEW CUSTOMER
       *
            PERFORM 2200-RECEIVE-DETAIL-MAP.
+           PERFORM 1700-SAVE-DETAIL-TO-TS.
+           MOVE 'N' TO WS-ALLOW-TS-RESTORE-SW.
            PERFORM 2300-EDIT-CUSTOMER-DATA.
       *
            IF VALID-DATA
-               PERFORM 2400-WRITE-CUSTOMER-RECORD
-               MOVE 'CUSTOMER ADDED SUCCESSFULLY' TO ERROR-TEXT
-               MOVE '1' TO CA-CONTEXT-FLAG
-               SET SEND-DATAONLY TO TRUE
-               PERFORM 1500-SEND-KEY-MAP
+               IF CA-DUP-OVERRIDE-SW = 'Y'
+                   MOVE SPACE TO CA-DUP-OVERRIDE-SW
+                   PERFORM 2400-WRITE-CUSTOMER-RECORD
+                   MOVE 'CUSTOMER ADDED SUCCESSFULLY' TO ERROR-TEXT
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   SET SEND-DATAONLY TO TRUE
+                   PERFORM 1500-SEND-KEY-MAP
+               ELSE
+                   PERFORM 2360-CHECK-DUPLICATE-CUSTOMER
+                   IF DUPLICATE-FOUND
+                       MOVE 'POSSIBLE DUPLICATE CUSTOMER - PRESS '
+                         & 'ENTER AGAIN TO CONFIRM THE ADD'
+                           TO ERROR-TEXT
+                       MOVE 'Y' TO CA-DUP-OVERRIDE-SW
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 2100-SEND-ADD-MAP
+                   ELSE
+                       PERFORM 2400-WRITE-CUSTOMER-RECORD
+                       MOVE 'CUSTOMER ADDED SUCCESSFULLY' TO ERROR-TEXT
+                       MOVE '1' TO CA-CONTEXT-FLAG
+                       SET SEND-DATAONLY TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                   END-IF
+               END-IF
            ELSE
                SET SEND-DATAONLY-ALARM TO TRUE
                PERFORM 2100-SEND-ADD-MAP
@@ -285,12 +644,25 @@
        2100-SEND-ADD-MAP.
       *
            MOVE LOW-VALUE TO MNTMAP2O.
-           MOVE CA-CUSTOMER-NUMBER TO CUSTNOO.
+           MOVE CM-CUSTOMER-NUMBER TO CUSTNOO2.
+           MOVE CM-FIRST-NAME TO FNAMEO.
+           MOVE CM-LAST-NAME TO LNAMEO.
+           MOVE CM-ADDRESS TO ADDRESSO.
+           MOVE CM-CITY TO CITYO.
+           MOVE CM-STATE TO STATEO.
+           MOVE CM-ZIP-CODE TO ZIPCODEO.
+           MOVE CM-PHONE TO PHONEO.
+           MOVE CM-EMAIL TO EMAILO.
+           MOVE CM-CREDIT-LIMIT TO CRLIMITO.
            MOVE 'ADD NEW CUSTOMER' TO INSTRUCTO.
            MOVE -1 TO FNAMEL.
+      *
+           IF ALLOW-TS-RESTORE
+               PERFORM 1800-RESTORE-DETAIL-FROM-TS
+           END-IF.
       *
            IF ERROR-TEXT NOT = SPACE
-               MOVE ERROR-TEXT TO MESSAGEO
+               MOVE ERROR-TEXT TO MESSAGEO2
            END-IF.
       *
            EXEC CICS
@@ -334,50 +706,269 @@
       *
            MOVE ADDRESSI TO CM-ADDRESS.
            MOVE CITYI TO CM-CITY.
-           MOVE STATEI TO CM-STATE.
-           MOVE ZIPCODEI TO CM-ZIP-CODE.
+      *
+           IF STATEI = SPACE
+               MOVE 'STATE CODE IS REQUIRED' TO ERROR-TEXT
+               MOVE -1 TO STATEL
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               SET WS-STATE-IDX TO 1
+               SEARCH WS-STATE-ENTRY
+                   AT END
+                       MOVE 'STATE CODE IS NOT VALID' TO ERROR-TEXT
+                       MOVE -1 TO STATEL
+                       MOVE 'N' TO VALID-DATA-SW
+                   WHEN WS-STATE-ENTRY(WS-STATE-IDX) = STATEI
+                       MOVE STATEI TO CM-STATE
+               END-SEARCH
+           END-IF.
+      *
+           PERFORM 2350-EDIT-ZIP-CODE.
+      *
+           MOVE PHONEI TO CM-PHONE.
+           MOVE EMAILI TO CM-EMAIL.
+      *
+           PERFORM 2355-EDIT-CREDIT-LIMIT.
+      *
+           IF PROCESS-ADD-CUSTOMER
+               SET CM-STATUS-ACTIVE TO TRUE
+               SET CM-REASON-NONE TO TRUE
+               SET CM-HOLD-NONE TO TRUE
+           END-IF.
+      *
+       2350-EDIT-ZIP-CODE.
+      *
+           IF ZIPCODEI = SPACE
+               MOVE 'ZIP CODE IS REQUIRED' TO ERROR-TEXT
+               MOVE -1 TO ZIPCODEL
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF ZIPCODEI(1:5) IS NOT NUMERIC
+                   MOVE 'ZIP CODE MUST START WITH 5 DIGITS'
+                       TO ERROR-TEXT
+                   MOVE -1 TO ZIPCODEL
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   IF ZIPCODEI(6:5) = SPACES
+                       MOVE ZIPCODEI TO CM-ZIP-CODE
+                   ELSE
+                       IF ZIPCODEI(6:1) = '-' AND
+                          ZIPCODEI(7:4) IS NUMERIC
+                           MOVE ZIPCODEI TO CM-ZIP-CODE
+                       ELSE
+                           MOVE 'ZIP CODE MUST BE 99999 OR 99999-9999'
+                               TO ERROR-TEXT
+                           MOVE -1 TO ZIPCODEL
+                           MOVE 'N' TO VALID-DATA-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2355-EDIT-CREDIT-LIMIT.
+      *
+      *    A BARE "IS NUMERIC" TEST AGAINST THE RAW ENTRY WOULD REJECT
+      *    A TYPED DECIMAL POINT AND ALSO SILENTLY ACCEPT, SAY, "12550"
+      *    AS $12,550.00 INSTEAD OF $125.50 - SO THE DECIMAL POINT (IF
+      *    ANY) HAS TO BE LOCATED AND THE WHOLE-DOLLARS/CENTS PARTS
+      *    EDITED SEPARATELY.
+      *
+           MOVE ZERO TO WS-CRLIMIT-DOT-COUNT.
+           MOVE SPACES TO WS-CRLIMIT-WHOLE-TEXT.
+           MOVE SPACES TO WS-CRLIMIT-FRACTION-TEXT.
+      *
+           IF CRLIMITI = SPACE
+               MOVE ZERO TO CM-CREDIT-LIMIT
+           ELSE
+               INSPECT CRLIMITI TALLYING WS-CRLIMIT-DOT-COUNT
+                   FOR ALL '.'
+               EVALUATE WS-CRLIMIT-DOT-COUNT
+                   WHEN 0
+                       MOVE CRLIMITI TO WS-CRLIMIT-WHOLE-TEXT
+                   WHEN 1
+                       UNSTRING CRLIMITI DELIMITED BY '.'
+                           INTO WS-CRLIMIT-WHOLE-TEXT
+                                WS-CRLIMIT-FRACTION-TEXT
+                       END-UNSTRING
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+      *
+               IF WS-CRLIMIT-DOT-COUNT > 1
+                   MOVE 'CREDIT LIMIT MAY HAVE ONLY ONE DECIMAL POINT'
+                       TO ERROR-TEXT
+                   MOVE -1 TO CRLIMITL
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   IF WS-CRLIMIT-WHOLE-TEXT = SPACES
+                       MOVE ZERO TO WS-CRLIMIT-WHOLE-NUM
+                   ELSE
+                       IF WS-CRLIMIT-WHOLE-TEXT IS NUMERIC
+                           MOVE WS-CRLIMIT-WHOLE-TEXT
+                               TO WS-CRLIMIT-WHOLE-NUM
+                       ELSE
+                           MOVE 'CREDIT LIMIT MUST BE NUMERIC'
+                               TO ERROR-TEXT
+                           MOVE -1 TO CRLIMITL
+                           MOVE 'N' TO VALID-DATA-SW
+                       END-IF
+                   END-IF
+      *
+                   IF VALID-DATA
+                       IF WS-CRLIMIT-FRACTION-TEXT = SPACES
+                           MOVE ZERO TO WS-CRLIMIT-FRACTION-NUM
+                       ELSE
+      *                    A SINGLE FRACTION DIGIT IS TENTHS, SO PAD
+      *                    ON THE RIGHT (".5" MEANS 50 CENTS, NOT 5)
+                           IF WS-CRLIMIT-FRACTION-TEXT(2:1) = SPACE
+                               MOVE '0' TO WS-CRLIMIT-FRACTION-TEXT(2:1)
+                           END-IF
+                           IF WS-CRLIMIT-FRACTION-TEXT IS NUMERIC
+                               MOVE WS-CRLIMIT-FRACTION-TEXT
+                                   TO WS-CRLIMIT-FRACTION-NUM
+                           ELSE
+                               MOVE 'CREDIT LIMIT MUST BE NUMERIC'
+                                   TO ERROR-TEXT
+                               MOVE -1 TO CRLIMITL
+                               MOVE 'N' TO VALID-DATA-SW
+                           END-IF
+                       END-IF
+                   END-IF
+      *
+                   IF VALID-DATA
+                       COMPUTE CM-CREDIT-LIMIT =
+                           WS-CRLIMIT-WHOLE-NUM +
+                           (WS-CRLIMIT-FRACTION-NUM / 100)
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2360-CHECK-DUPLICATE-CUSTOMER.
+      *
+      *    LOOK FOR AN EXISTING CUSTOMER WITH THE SAME LAST NAME AND
+      *    ADDRESS USING THE CUSTMASL ALTERNATE-INDEX PATH BUILT FOR
+      *    CUSTINQ2'S NAME-BASED BROWSE.
+      *
+           MOVE 'N' TO DUPLICATE-FOUND-SW.
+           MOVE 'N' TO END-OF-DUP-SCAN-SW.
+           MOVE CM-LAST-NAME TO WS-KEY-LAST-NAME.
+           MOVE LOW-VALUE TO WS-KEY-ZIP-CODE.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTMASL')
+                       RIDFLD(WS-LASTNAME-ZIP-KEY)
+                       KEYLENGTH(30)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM UNTIL DUPLICATE-FOUND OR END-OF-DUP-SCAN
+                   EXEC CICS
+                       READNEXT FILE('CUSTMASL')
+                                INTO(WS-DUP-CANDIDATE)
+                                RIDFLD(WS-LASTNAME-ZIP-KEY)
+                                RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                       OR WS-DUP-LAST-NAME NOT = CM-LAST-NAME
+                       MOVE 'Y' TO END-OF-DUP-SCAN-SW
+                   ELSE
+                       IF WS-DUP-ADDRESS = CM-ADDRESS AND
+                          WS-DUP-CUSTOMER-NUMBER NOT = CM-CUSTOMER-NUMBER
+                           MOVE 'Y' TO DUPLICATE-FOUND-SW
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS
+                   ENDBR FILE('CUSTMASL')
+               END-EXEC
+           END-IF.
       *
        2400-WRITE-CUSTOMER-RECORD.
+      *
+           MOVE LOW-VALUE TO AUD-BEFORE-IMAGE.
+           EXEC CICS
+               ASKTIME ABSTIME(CM-LAST-UPDATED-TS)
+           END-EXEC.
+           MOVE EIBOPID TO CM-LAST-UPDATED-OPID.
       *
            EXEC CICS
                WRITE FILE('CUSTMAS')
                      FROM(CUSTOMER-MASTER-RECORD)
                      RIDFLD(CM-CUSTOMER-NUMBER)
            END-EXEC.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE.
+           SET AUD-ACTION-ADD TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+           PERFORM 1900-DELETE-TS-QUEUE.
       *
        3000-PROCESS-CHANGE-CUSTOMER.
       *
       *    SECOND SCREEN - CHANGE EXISTING CUSTOMER
       *
            PERFORM 2200-RECEIVE-DETAIL-MAP.
-           PERFORM 2300-EDIT-CUSTOMER-DATA.
+           PERFORM 1700-SAVE-DETAIL-TO-TS.
+           MOVE 'N' TO WS-ALLOW-TS-RESTORE-SW.
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           PERFORM 1300-READ-CUSTOMER-RECORD.
       *
-           IF VALID-DATA
-               PERFORM 3200-REWRITE-CUSTOMER-RECORD
-               MOVE 'CUSTOMER CHANGED SUCCESSFULLY' TO ERROR-TEXT
+           IF NOT CUSTOMER-FOUND
+               MOVE 'CUSTOMER NO LONGER ON FILE' TO ERROR-TEXT
+               MOVE LOW-VALUE TO MNTMAP1O
+               MOVE -1 TO CUSTNOL
+               SET SEND-ERASE TO TRUE
                MOVE '1' TO CA-CONTEXT-FLAG
-               SET SEND-DATAONLY TO TRUE
                PERFORM 1500-SEND-KEY-MAP
            ELSE
-               SET SEND-DATAONLY-ALARM TO TRUE
-               PERFORM 3100-SEND-CHANGE-MAP
+               MOVE CM-LAST-UPDATED-TS TO WS-SAVED-LAST-UPDATED-TS
+               MOVE CUSTOMER-MASTER-RECORD TO AUD-BEFORE-IMAGE
+               IF WS-SAVED-LAST-UPDATED-TS NOT = CA-LAST-UPDATED-TS
+                   MOVE 'RECORD WAS CHANGED BY ANOTHER USER - '
+                     & 'RE-DISPLAY AND RETRY'
+                       TO ERROR-TEXT
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 3100-SEND-CHANGE-MAP
+               ELSE
+                   PERFORM 2300-EDIT-CUSTOMER-DATA
+                   IF VALID-DATA
+                       PERFORM 3200-REWRITE-CUSTOMER-RECORD
+                       MOVE 'CUSTOMER CHANGED SUCCESSFULLY'
+                           TO ERROR-TEXT
+                       MOVE '1' TO CA-CONTEXT-FLAG
+                       SET SEND-DATAONLY TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                   ELSE
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 3100-SEND-CHANGE-MAP
+                   END-IF
+               END-IF
            END-IF.
       *
        3100-SEND-CHANGE-MAP.
       *
            MOVE LOW-VALUE TO MNTMAP2O.
-           MOVE CM-CUSTOMER-NUMBER TO CUSTNOO.
+           MOVE CM-CUSTOMER-NUMBER TO CUSTNOO2.
            MOVE CM-FIRST-NAME TO FNAMEO.
            MOVE CM-LAST-NAME TO LNAMEO.
            MOVE CM-ADDRESS TO ADDRESSO.
            MOVE CM-CITY TO CITYO.
            MOVE CM-STATE TO STATEO.
            MOVE CM-ZIP-CODE TO ZIPCODEO.
+           MOVE CM-PHONE TO PHONEO.
+           MOVE CM-EMAIL TO EMAILO.
+           MOVE CM-CREDIT-LIMIT TO CRLIMITO.
            MOVE 'CHANGE CUSTOMER' TO INSTRUCTO.
            MOVE -1 TO FNAMEL.
+      *
+           IF ALLOW-TS-RESTORE
+               PERFORM 1800-RESTORE-DETAIL-FROM-TS
+           END-IF.
       *
            IF ERROR-TEXT NOT = SPACE
-               MOVE ERROR-TEXT TO MESSAGEO
+               MOVE ERROR-TEXT TO MESSAGEO2
            END-IF.
       *
            EXEC CICS
@@ -391,36 +982,63 @@
            MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
       *
        3200-REWRITE-CUSTOMER-RECORD.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(CM-LAST-UPDATED-TS)
+           END-EXEC.
+           MOVE EIBOPID TO CM-LAST-UPDATED-OPID.
       *
            EXEC CICS
                REWRITE FILE('CUSTMAS')
                        FROM(CUSTOMER-MASTER-RECORD)
                        RIDFLD(CM-CUSTOMER-NUMBER)
            END-EXEC.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE.
+           SET AUD-ACTION-CHANGE TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+           PERFORM 1900-DELETE-TS-QUEUE.
       *
        4000-PROCESS-DELETE-CUSTOMER.
       *
-      *    SECOND SCREEN - DELETE CUSTOMER
+      *    SECOND SCREEN - DELETE (CLOSE) CUSTOMER WITH A REASON CODE
       *
-           PERFORM 4200-DELETE-CUSTOMER-RECORD.
-           MOVE 'CUSTOMER DELETED SUCCESSFULLY' TO ERROR-TEXT.
-           MOVE '1' TO CA-CONTEXT-FLAG.
-           SET SEND-DATAONLY TO TRUE.
-           PERFORM 1500-SEND-KEY-MAP.
+           PERFORM 4150-RECEIVE-DELETE-MAP.
+           PERFORM 4175-EDIT-DELETE-REASON.
+      *
+           IF VALID-DATA
+               PERFORM 4200-DELETE-CUSTOMER-RECORD
+               MOVE 'CUSTOMER DELETED SUCCESSFULLY' TO ERROR-TEXT
+               MOVE '1' TO CA-CONTEXT-FLAG
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1500-SEND-KEY-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 4100-SEND-DELETE-MAP
+           END-IF.
       *
        4100-SEND-DELETE-MAP.
+      *
+      *    REUSES MNTMAP2, THE SAME DETAIL SCREEN ADD AND CHANGE USE,
+      *    WITH THE NAME/ADDRESS FIELDS PROTECTED AND ONLY REASONI
+      *    OPEN FOR INPUT
       *
            MOVE LOW-VALUE TO MNTMAP2O.
-           MOVE CM-CUSTOMER-NUMBER TO CUSTNOO.
+           MOVE CM-CUSTOMER-NUMBER TO CUSTNOO2.
            MOVE CM-FIRST-NAME TO FNAMEO.
            MOVE CM-LAST-NAME TO LNAMEO.
            MOVE CM-ADDRESS TO ADDRESSO.
            MOVE CM-CITY TO CITYO.
            MOVE CM-STATE TO STATEO.
            MOVE CM-ZIP-CODE TO ZIPCODEO.
-           MOVE 'DELETE CUSTOMER - PRESS ENTER TO CONFIRM' 
+           MOVE 'ENTER A REASON (1-4) AND PRESS ENTER TO CONFIRM'
                TO INSTRUCTO.
-           MOVE -1 TO CUSTNOL.
+           MOVE -1 TO REASONL.
+      *
+           IF ERROR-TEXT NOT = SPACE
+               MOVE ERROR-TEXT TO MESSAGEO2
+           END-IF.
       *
            EXEC CICS
                SEND MAP('MNTMAP2')
@@ -429,10 +1047,87 @@
                     ERASE
                     CURSOR
            END-EXEC.
+      *
+           MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
+      *
+       4150-RECEIVE-DELETE-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNTMAP2')
+                       MAPSET('MNTSET1')
+                       INTO(MNTMAP2I)
+           END-EXEC.
+      *
+       4175-EDIT-DELETE-REASON.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           IF REASONL = ZERO OR REASONI = SPACE
+               MOVE 'DELETE REASON CODE IS REQUIRED' TO ERROR-TEXT
+               MOVE -1 TO REASONL
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF REASONI = '1' OR '2' OR '3' OR '4'
+                   CONTINUE
+               ELSE
+                   MOVE 'REASON MUST BE 1-4 - SEE SCREEN LEGEND'
+                       TO ERROR-TEXT
+                   MOVE -1 TO REASONL
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
       *
        4200-DELETE-CUSTOMER-RECORD.
+      *
+      *    SOFT DELETE - THE RECORD STAYS ON FILE, FLAGGED CLOSED
+      *    WITH A REASON CODE, SO IT CAN BE RESTORED IF THE DELETE
+      *    WAS A MISTAKE. INQUIRY AND BROWSE SKIP CLOSED CUSTOMERS.
+      *
+           PERFORM 1300-READ-CUSTOMER-RECORD.
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-BEFORE-IMAGE.
+      *
+           SET CM-STATUS-CLOSED TO TRUE.
+           MOVE REASONI TO CM-DELETE-REASON-CODE.
+           EXEC CICS
+               ASKTIME ABSTIME(CM-LAST-UPDATED-TS)
+           END-EXEC.
+           MOVE EIBOPID TO CM-LAST-UPDATED-OPID.
+      *
+           EXEC CICS
+               REWRITE FILE('CUSTMAS')
+                       FROM(CUSTOMER-MASTER-RECORD)
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+           END-EXEC.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE.
+           SET AUD-ACTION-DELETE TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+      *
+       5000-XCTL-TO-SHIP-MAINTENANCE.
+      *
+      *    ACTION CODE 4 HANDS SHIP-TO MAINTENANCE OFF TO CUSTMNT2,
+      *    WHICH OWNS THE CUSTSHIP FILE, PASSING JUST THE CUSTOMER
+      *    NUMBER SO IT CAN OPEN STRAIGHT TO THE SHIP-TO SCREEN.
+      *
+           MOVE CM-CUSTOMER-NUMBER TO XSM-CUSTOMER-NUMBER.
+           MOVE 'S' TO XSM-ENTRY-FLAG.
+      *
+           EXEC CICS
+               XCTL PROGRAM('CUSTMNT2')
+                    COMMAREA(XCTL-TO-SHIP-MAINT)
+           END-EXEC.
+      *
+       9000-WRITE-AUDIT-RECORD.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(AUD-TIMESTAMP)
+           END-EXEC.
+           MOVE EIBOPID TO AUD-OPERATOR-ID.
+           MOVE EIBTRNID TO AUD-TRANSACTION-ID.
       *
            EXEC CICS
-               DELETE FILE('CUSTMAS')
-                      RIDFLD(CM-CUSTOMER-NUMBER)
+               WRITE FILE('CUSTAUD')
+                     FROM(AUDIT-RECORD)
            END-EXEC.
