@@ -0,0 +1,434 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTUPD1.
+      *
+      ************************************************************
+      * CUSTOMER MASTER BULK UPDATE (BATCH)                      *
+      *                                                           *
+      * READS A CHANGE-EXTRACT FILE OF ADD/CHANGE/DELETE          *
+      * TRANSACTIONS AND APPLIES EACH ONE TO CUSTMAS UNDER THE    *
+      * SAME EDIT RULES CUSTMNT1 APPLIES ONLINE (2300-EDIT-       *
+      * CUSTOMER-DATA / 2350-EDIT-ZIP-CODE / 4175-EDIT-DELETE-    *
+      * REASON), SO A TRANSACTION LOADED FROM ANOTHER SYSTEM OR   *
+      * KEYED INTO A FLAT FILE GETS NO FREER A RIDE THAN ONE      *
+      * KEYED IN ONLINE. EVERY TRANSACTION PRODUCES ONE LINE ON   *
+      * THE UPDATE/REJECT REPORT, AND EVERY APPLIED ADD, CHANGE,  *
+      * OR DELETE WRITES A CUSTAUD AUDIT RECORD JUST AS THE       *
+      * ONLINE PROGRAM DOES.                                     *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTMAS-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT CHANGE-EXTRACT-FILE ASSIGN TO CUSTCHG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+      *
+           SELECT AUDIT-FILE ASSIGN TO CUSTAUD
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *
+           SELECT UPDATE-REPORT-FILE ASSIGN TO CUSTUPD1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTMAS-FILE.
+      *
+       COPY CUSTREC.
+      *
+       FD  CHANGE-EXTRACT-FILE.
+      *
+       COPY CUSTXREC.
+      *
+       FD  AUDIT-FILE.
+      *
+       COPY AUDTREC.
+      *
+       FD  UPDATE-REPORT-FILE.
+      *
+       01  UPDATE-REPORT-RECORD          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  END-OF-FILE-SW            PIC X       VALUE 'N'.
+               88  END-OF-FILE                       VALUE 'Y'.
+           05  VALID-DATA-SW             PIC X       VALUE 'Y'.
+               88  VALID-DATA                        VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW         PIC X       VALUE 'Y'.
+               88  CUSTOMER-FOUND                    VALUE 'Y'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAS-STATUS         PIC XX.
+           05  WS-EXTRACT-STATUS         PIC XX.
+           05  WS-AUDIT-STATUS           PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+      *
+       01  WS-COUNTERS.
+           05  WS-TRANSACTIONS-READ      PIC S9(7)   COMP VALUE ZERO.
+           05  WS-TRANSACTIONS-APPLIED   PIC S9(7)   COMP VALUE ZERO.
+           05  WS-TRANSACTIONS-REJECTED  PIC S9(7)   COMP VALUE ZERO.
+      *
+       01  ERROR-TEXT                    PIC X(45)   VALUE SPACES.
+      *
+      *    BATCH SUBSTITUTE FOR CICS ASKTIME/EIBOPID/EIBTRNID - THE
+      *    LAST-UPDATED TIMESTAMP AND THE AUDIT TRAIL STILL NEED A
+      *    VALUE TO STAMP, EVEN THOUGH THIS RUN IS NOT A CICS TASK.
+      *
+       01  WS-BATCH-DATE-TIME.
+           05  WS-BATCH-DATE             PIC 9(6).
+           05  WS-BATCH-TIME             PIC 9(8).
+       01  WS-BATCH-TIMESTAMP            PIC 9(14).
+       01  WS-BATCH-OPID                 PIC X(3)    VALUE 'BCH'.
+       01  WS-BATCH-TRANID                PIC X(4)    VALUE 'BULK'.
+      *
+      *    VALID STATE CODE REFERENCE TABLE - SAME TABLE CUSTMNT1 USES
+      *
+       COPY STATETAB.
+      *
+       01  WS-HEADING-LINE-1.
+           05  FILLER                    PIC X(40)   VALUE SPACES.
+           05  FILLER                    PIC X(33)
+               VALUE 'CUSTOMER MASTER BULK UPDATE RUN'.
+      *
+       01  WS-COLUMN-HEADING-LINE.
+           05  FILLER                    PIC X(3)    VALUE 'TR'.
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  FILLER                    PIC X(6)    VALUE 'CUST #'.
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  FILLER                    PIC X(8)    VALUE 'STATUS'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(45)   VALUE 'REASON'.
+      *
+       01  WS-REPORT-LINE.
+           05  RL-TRANSACTION-CODE       PIC X.
+           05  FILLER                    PIC X(5)    VALUE SPACES.
+           05  RL-CUSTOMER-NUMBER        PIC 9(6).
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  RL-STATUS                 PIC X(8).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  RL-REASON                 PIC X(45).
+      *
+       01  WS-TOTAL-LINE-1.
+           05  FILLER                    PIC X(28)
+               VALUE 'TRANSACTIONS READ       : '.
+           05  TL1-TRANSACTIONS-READ     PIC ZZZ,ZZ9.
+      *
+       01  WS-TOTAL-LINE-2.
+           05  FILLER                    PIC X(28)
+               VALUE 'TRANSACTIONS APPLIED    : '.
+           05  TL2-TRANSACTIONS-APPLIED  PIC ZZZ,ZZ9.
+      *
+       01  WS-TOTAL-LINE-3.
+           05  FILLER                    PIC X(28)
+               VALUE 'TRANSACTIONS REJECTED   : '.
+           05  TL3-TRANSACTIONS-REJECTED PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-APPLY-CUSTOMER-CHANGES.
+      *
+           PERFORM 1000-INITIALIZE.
+      *
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-READ-CHANGE-RECORD
+               IF NOT END-OF-FILE
+                   PERFORM 3000-PROCESS-CHANGE-RECORD
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM 9000-TERMINATE.
+      *
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           ACCEPT WS-BATCH-DATE FROM DATE.
+           ACCEPT WS-BATCH-TIME FROM TIME.
+           COMPUTE WS-BATCH-TIMESTAMP =
+               WS-BATCH-DATE * 100000000 + WS-BATCH-TIME.
+      *
+           OPEN INPUT CHANGE-EXTRACT-FILE.
+           OPEN I-O CUSTMAS-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN OUTPUT UPDATE-REPORT-FILE.
+      *
+           WRITE UPDATE-REPORT-RECORD FROM WS-HEADING-LINE-1.
+           MOVE SPACES TO UPDATE-REPORT-RECORD.
+           WRITE UPDATE-REPORT-RECORD.
+           WRITE UPDATE-REPORT-RECORD FROM WS-COLUMN-HEADING-LINE.
+           MOVE SPACES TO UPDATE-REPORT-RECORD.
+           WRITE UPDATE-REPORT-RECORD.
+      *
+       2000-READ-CHANGE-RECORD.
+      *
+           READ CHANGE-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-FILE-SW
+           END-READ.
+      *
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-TRANSACTIONS-READ
+           END-IF.
+      *
+       3000-PROCESS-CHANGE-RECORD.
+      *
+           MOVE SPACES TO ERROR-TEXT.
+      *
+           EVALUATE TRUE
+               WHEN CX-TRANS-ADD
+                   PERFORM 3100-PROCESS-ADD-TRANSACTION
+               WHEN CX-TRANS-CHANGE
+                   PERFORM 3200-PROCESS-CHANGE-TRANSACTION
+               WHEN CX-TRANS-DELETE
+                   PERFORM 3300-PROCESS-DELETE-TRANSACTION
+               WHEN OTHER
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'TRANSACTION CODE MUST BE A, C, OR D'
+                       TO ERROR-TEXT
+           END-EVALUATE.
+      *
+           IF VALID-DATA
+               ADD 1 TO WS-TRANSACTIONS-APPLIED
+               MOVE 'APPLIED' TO RL-STATUS
+           ELSE
+               ADD 1 TO WS-TRANSACTIONS-REJECTED
+               MOVE 'REJECTED' TO RL-STATUS
+           END-IF.
+      *
+           MOVE CX-TRANSACTION-CODE TO RL-TRANSACTION-CODE.
+           MOVE CX-CUSTOMER-NUMBER TO RL-CUSTOMER-NUMBER.
+           MOVE ERROR-TEXT TO RL-REASON.
+           WRITE UPDATE-REPORT-RECORD FROM WS-REPORT-LINE.
+      *
+       3100-PROCESS-ADD-TRANSACTION.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE CX-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           PERFORM 3050-READ-CUSTOMER-RECORD.
+      *
+           IF CUSTOMER-FOUND
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'CUSTOMER NUMBER ALREADY ON FILE' TO ERROR-TEXT
+           ELSE
+               PERFORM 3150-EDIT-CHANGE-DATA
+               IF VALID-DATA
+                   SET CM-STATUS-ACTIVE TO TRUE
+                   SET CM-REASON-NONE TO TRUE
+                   SET CM-HOLD-NONE TO TRUE
+                   PERFORM 3600-WRITE-NEW-CUSTOMER
+               END-IF
+           END-IF.
+      *
+       3200-PROCESS-CHANGE-TRANSACTION.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE CX-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           PERFORM 3050-READ-CUSTOMER-RECORD.
+      *
+           IF NOT CUSTOMER-FOUND
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'CUSTOMER NO LONGER ON FILE' TO ERROR-TEXT
+           ELSE
+               MOVE CUSTOMER-MASTER-RECORD TO AUD-BEFORE-IMAGE
+               PERFORM 3150-EDIT-CHANGE-DATA
+               IF VALID-DATA
+                   PERFORM 3700-REWRITE-CUSTOMER
+               END-IF
+           END-IF.
+      *
+       3300-PROCESS-DELETE-TRANSACTION.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE CX-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           PERFORM 3050-READ-CUSTOMER-RECORD.
+      *
+           IF NOT CUSTOMER-FOUND
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'CUSTOMER NO LONGER ON FILE' TO ERROR-TEXT
+           ELSE
+               PERFORM 3400-EDIT-DELETE-REASON
+               IF VALID-DATA
+                   PERFORM 3800-DELETE-CUSTOMER-RECORD
+               END-IF
+           END-IF.
+      *
+       3050-READ-CUSTOMER-RECORD.
+      *
+           READ CUSTMAS-FILE
+               INVALID KEY
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+           END-READ.
+      *
+           IF WS-CUSTMAS-STATUS = '00'
+               IF CM-STATUS-CLOSED
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       3150-EDIT-CHANGE-DATA.
+      *
+           IF CX-FIRST-NAME = SPACE
+               MOVE 'FIRST NAME IS REQUIRED' TO ERROR-TEXT
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               MOVE CX-FIRST-NAME TO CM-FIRST-NAME
+           END-IF.
+      *
+           IF CX-LAST-NAME = SPACE
+               MOVE 'LAST NAME IS REQUIRED' TO ERROR-TEXT
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               MOVE CX-LAST-NAME TO CM-LAST-NAME
+           END-IF.
+      *
+           MOVE CX-ADDRESS TO CM-ADDRESS.
+           MOVE CX-CITY TO CM-CITY.
+      *
+           IF CX-STATE = SPACE
+               MOVE 'STATE CODE IS REQUIRED' TO ERROR-TEXT
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               SET WS-STATE-IDX TO 1
+               SEARCH WS-STATE-ENTRY
+                   AT END
+                       MOVE 'STATE CODE IS NOT VALID' TO ERROR-TEXT
+                       MOVE 'N' TO VALID-DATA-SW
+                   WHEN WS-STATE-ENTRY(WS-STATE-IDX) = CX-STATE
+                       MOVE CX-STATE TO CM-STATE
+               END-SEARCH
+           END-IF.
+      *
+           PERFORM 3160-EDIT-ZIP-CODE.
+      *
+           MOVE CX-PHONE TO CM-PHONE.
+           MOVE CX-EMAIL TO CM-EMAIL.
+      *
+           IF CX-CREDIT-LIMIT = SPACE
+               MOVE ZERO TO CM-CREDIT-LIMIT
+           ELSE
+               IF CX-CREDIT-LIMIT IS NUMERIC
+                   MOVE CX-CREDIT-LIMIT TO CM-CREDIT-LIMIT
+               ELSE
+                   MOVE 'CREDIT LIMIT MUST BE NUMERIC' TO ERROR-TEXT
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       3160-EDIT-ZIP-CODE.
+      *
+           IF CX-ZIP-CODE = SPACE
+               MOVE 'ZIP CODE IS REQUIRED' TO ERROR-TEXT
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF CX-ZIP-CODE(1:5) IS NOT NUMERIC
+                   MOVE 'ZIP CODE MUST START WITH 5 DIGITS'
+                       TO ERROR-TEXT
+                   MOVE 'N' TO VALID-DATA-SW
+               ELSE
+                   IF CX-ZIP-CODE(6:5) = SPACES
+                       MOVE CX-ZIP-CODE TO CM-ZIP-CODE
+                   ELSE
+                       IF CX-ZIP-CODE(6:1) = '-' AND
+                          CX-ZIP-CODE(7:4) IS NUMERIC
+                           MOVE CX-ZIP-CODE TO CM-ZIP-CODE
+                       ELSE
+                           MOVE 'ZIP CODE MUST BE 99999 OR 99999-9999'
+                               TO ERROR-TEXT
+                           MOVE 'N' TO VALID-DATA-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       3400-EDIT-DELETE-REASON.
+      *
+           IF CX-DELETE-REASON-CODE = '1' OR '2' OR '3' OR '4'
+               CONTINUE
+           ELSE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'REASON MUST BE 1-4 - SEE CM-DELETE-REASON-CODE'
+                   TO ERROR-TEXT
+           END-IF.
+      *
+       3600-WRITE-NEW-CUSTOMER.
+      *
+           MOVE LOW-VALUE TO AUD-BEFORE-IMAGE.
+           MOVE WS-BATCH-TIMESTAMP TO CM-LAST-UPDATED-TS.
+           MOVE WS-BATCH-OPID TO CM-LAST-UPDATED-OPID.
+      *
+           WRITE CUSTOMER-MASTER-RECORD.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE.
+           SET AUD-ACTION-ADD TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER.
+           PERFORM 9100-WRITE-AUDIT-RECORD.
+      *
+       3700-REWRITE-CUSTOMER.
+      *
+           MOVE WS-BATCH-TIMESTAMP TO CM-LAST-UPDATED-TS.
+           MOVE WS-BATCH-OPID TO CM-LAST-UPDATED-OPID.
+      *
+           REWRITE CUSTOMER-MASTER-RECORD.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE.
+           SET AUD-ACTION-CHANGE TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER.
+           PERFORM 9100-WRITE-AUDIT-RECORD.
+      *
+       3800-DELETE-CUSTOMER-RECORD.
+      *
+      *    SOFT DELETE - SAME AS CUSTMNT1's 4200-DELETE-CUSTOMER-RECORD
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-BEFORE-IMAGE.
+      *
+           SET CM-STATUS-CLOSED TO TRUE.
+           MOVE CX-DELETE-REASON-CODE TO CM-DELETE-REASON-CODE.
+           MOVE WS-BATCH-TIMESTAMP TO CM-LAST-UPDATED-TS.
+           MOVE WS-BATCH-OPID TO CM-LAST-UPDATED-OPID.
+      *
+           REWRITE CUSTOMER-MASTER-RECORD.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE.
+           SET AUD-ACTION-DELETE TO TRUE.
+           MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER.
+           PERFORM 9100-WRITE-AUDIT-RECORD.
+      *
+       9100-WRITE-AUDIT-RECORD.
+      *
+           MOVE WS-BATCH-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-BATCH-OPID TO AUD-OPERATOR-ID.
+           MOVE WS-BATCH-TRANID TO AUD-TRANSACTION-ID.
+      *
+           WRITE AUDIT-RECORD.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE CHANGE-EXTRACT-FILE.
+           CLOSE CUSTMAS-FILE.
+           CLOSE AUDIT-FILE.
+      *
+           MOVE SPACES TO UPDATE-REPORT-RECORD.
+           WRITE UPDATE-REPORT-RECORD.
+           MOVE WS-TRANSACTIONS-READ TO TL1-TRANSACTIONS-READ.
+           WRITE UPDATE-REPORT-RECORD FROM WS-TOTAL-LINE-1.
+           MOVE WS-TRANSACTIONS-APPLIED TO TL2-TRANSACTIONS-APPLIED.
+           WRITE UPDATE-REPORT-RECORD FROM WS-TOTAL-LINE-2.
+           MOVE WS-TRANSACTIONS-REJECTED TO TL3-TRANSACTIONS-REJECTED.
+           WRITE UPDATE-REPORT-RECORD FROM WS-TOTAL-LINE-3.
+      *
+           CLOSE UPDATE-REPORT-FILE.
