@@ -0,0 +1,474 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTMRG1.
+      *
+      ************************************************************
+      * CUSTOMER MERGE / RENUMBER UTILITY (BATCH)                *
+      *                                                           *
+      * READS A FILE OF RETIRE/KEEP CUSTOMER NUMBER PAIRS. FOR    *
+      * EACH PAIR, EVERY SHIP-TO ADDRESS (CUSTSHIP) AND ORDER     *
+      * (ORDMAS) BELONGING TO THE RETIRE CUSTOMER IS MOVED ONTO   *
+      * THE KEEP CUSTOMER, AND THE RETIRE CUSTOMER'S CUSTMAS      *
+      * RECORD IS THEN SOFT-DELETED WITH REASON CODE 3 (DUPLICATE *
+      * CUSTOMER) - THE SAME SOFT-DELETE CUSTMNT1's 4200-DELETE-  *
+      * CUSTOMER-RECORD PERFORMS ONLINE, AND THE SAME REASON A    *
+      * DUPLICATE ADD IS FLAGGED UNDER ON THAT SCREEN.            *
+      * ORDER LINE ITEMS (ORDLINE) ARE KEYED BY ORDER NUMBER      *
+      * ONLY, SO THEY NEED NO CHANGE WHEN THE ORDER'S CUSTOMER    *
+      * NUMBER IS REPOINTED.                                      *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTMAS-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT CUSTSHIP-FILE ASSIGN TO CUSTSHIP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SHIP-KEY
+               FILE STATUS IS WS-SHIP-STATUS.
+      *
+           SELECT ORDMAS-FILE ASSIGN TO ORDMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORD-ORDER-NUMBER
+               FILE STATUS IS WS-ORDMAS-STATUS.
+      *
+           SELECT AUDIT-FILE ASSIGN TO CUSTAUD
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *
+           SELECT MERGE-REQUEST-FILE ASSIGN TO CUSTMRG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MERGE-STATUS.
+      *
+           SELECT MERGE-REPORT-FILE ASSIGN TO CUSTMRG1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTMAS-FILE.
+      *
+       COPY CUSTREC.
+      *
+       FD  CUSTSHIP-FILE.
+      *
+       COPY SHIPREC.
+      *
+       FD  ORDMAS-FILE.
+      *
+       COPY ORDREC.
+      *
+       FD  AUDIT-FILE.
+      *
+       COPY AUDTREC.
+      *
+       FD  MERGE-REQUEST-FILE.
+      *
+       COPY CUSTMREC.
+      *
+       FD  MERGE-REPORT-FILE.
+      *
+       01  MERGE-REPORT-RECORD           PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  END-OF-FILE-SW            PIC X       VALUE 'N'.
+               88  END-OF-FILE                       VALUE 'Y'.
+           05  VALID-DATA-SW             PIC X       VALUE 'Y'.
+               88  VALID-DATA                        VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW         PIC X       VALUE 'Y'.
+               88  CUSTOMER-FOUND                    VALUE 'Y'.
+           05  WS-MORE-RECORDS-SW           PIC X       VALUE 'Y'.
+               88  WS-MORE-RECORDS                      VALUE 'Y'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAS-STATUS         PIC XX.
+           05  WS-SHIP-STATUS            PIC XX.
+           05  WS-ORDMAS-STATUS          PIC XX.
+           05  WS-AUDIT-STATUS           PIC XX.
+           05  WS-MERGE-STATUS           PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+      *
+       01  WS-COUNTERS.
+           05  WS-MERGES-READ            PIC S9(7)   COMP VALUE ZERO.
+           05  WS-MERGES-APPLIED         PIC S9(7)   COMP VALUE ZERO.
+           05  WS-MERGES-REJECTED        PIC S9(7)   COMP VALUE ZERO.
+           05  WS-SHIP-MOVED-COUNT       PIC S9(5)   COMP VALUE ZERO.
+           05  WS-ORDERS-MOVED-COUNT     PIC S9(5)   COMP VALUE ZERO.
+      *
+       01  WS-NEXT-SHIP-SEQ              PIC 9(3)    VALUE ZERO.
+      *
+       01  WS-SHIP-MOVED-EDIT            PIC ZZ9.
+       01  WS-ORDERS-MOVED-EDIT          PIC ZZ9.
+      *
+       01  WS-SHIP-SAVE-RECORD.
+           05  WS-SHIP-SAVE-NAME         PIC X(30).
+           05  WS-SHIP-SAVE-ADDRESS      PIC X(30).
+           05  WS-SHIP-SAVE-CITY         PIC X(20).
+           05  WS-SHIP-SAVE-STATE        PIC XX.
+           05  WS-SHIP-SAVE-ZIP-CODE     PIC X(10).
+           05  WS-SHIP-SAVE-STATUS-CODE  PIC X.
+      *
+       01  ERROR-TEXT                    PIC X(45)   VALUE SPACES.
+      *
+      *    BATCH SUBSTITUTE FOR CICS ASKTIME/EIBOPID/EIBTRNID
+      *
+       01  WS-BATCH-DATE-TIME.
+           05  WS-BATCH-DATE             PIC 9(6).
+           05  WS-BATCH-TIME             PIC 9(8).
+       01  WS-BATCH-TIMESTAMP            PIC 9(14).
+       01  WS-BATCH-OPID                 PIC X(3)    VALUE 'BCH'.
+       01  WS-BATCH-TRANID                PIC X(4)    VALUE 'MRG '.
+      *
+       01  WS-HEADING-LINE-1.
+           05  FILLER                    PIC X(40)   VALUE SPACES.
+           05  FILLER                    PIC X(33)
+               VALUE 'CUSTOMER MERGE / RENUMBER RUN'.
+      *
+       01  WS-COLUMN-HEADING-LINE.
+           05  FILLER                    PIC X(7)    VALUE 'RETIRE'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(6)    VALUE 'KEEP'.
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  FILLER                    PIC X(8)    VALUE 'STATUS'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(45)   VALUE 'REASON'.
+      *
+       01  WS-REPORT-LINE.
+           05  RL-RETIRE-CUSTOMER-NUMBER PIC 9(6).
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  RL-KEEP-CUSTOMER-NUMBER   PIC 9(6).
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  RL-STATUS                 PIC X(8).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  RL-REASON                 PIC X(45).
+      *
+       01  WS-TOTAL-LINE-1.
+           05  FILLER                    PIC X(28)
+               VALUE 'MERGE REQUESTS READ     : '.
+           05  TL1-MERGES-READ           PIC ZZZ,ZZ9.
+      *
+       01  WS-TOTAL-LINE-2.
+           05  FILLER                    PIC X(28)
+               VALUE 'MERGE REQUESTS APPLIED  : '.
+           05  TL2-MERGES-APPLIED        PIC ZZZ,ZZ9.
+      *
+       01  WS-TOTAL-LINE-3.
+           05  FILLER                    PIC X(28)
+               VALUE 'MERGE REQUESTS REJECTED : '.
+           05  TL3-MERGES-REJECTED       PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MERGE-CUSTOMERS.
+      *
+           PERFORM 1000-INITIALIZE.
+      *
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-READ-MERGE-REQUEST
+               IF NOT END-OF-FILE
+                   PERFORM 3000-PROCESS-MERGE-REQUEST
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM 9000-TERMINATE.
+      *
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           ACCEPT WS-BATCH-DATE FROM DATE.
+           ACCEPT WS-BATCH-TIME FROM TIME.
+           COMPUTE WS-BATCH-TIMESTAMP =
+               WS-BATCH-DATE * 100000000 + WS-BATCH-TIME.
+      *
+           OPEN INPUT MERGE-REQUEST-FILE.
+           OPEN I-O CUSTMAS-FILE.
+           OPEN I-O CUSTSHIP-FILE.
+           OPEN I-O ORDMAS-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN OUTPUT MERGE-REPORT-FILE.
+      *
+           WRITE MERGE-REPORT-RECORD FROM WS-HEADING-LINE-1.
+           MOVE SPACES TO MERGE-REPORT-RECORD.
+           WRITE MERGE-REPORT-RECORD.
+           WRITE MERGE-REPORT-RECORD FROM WS-COLUMN-HEADING-LINE.
+           MOVE SPACES TO MERGE-REPORT-RECORD.
+           WRITE MERGE-REPORT-RECORD.
+      *
+       2000-READ-MERGE-REQUEST.
+      *
+           READ MERGE-REQUEST-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-FILE-SW
+           END-READ.
+      *
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-MERGES-READ
+           END-IF.
+      *
+       3000-PROCESS-MERGE-REQUEST.
+      *
+           MOVE SPACES TO ERROR-TEXT.
+           MOVE ZERO TO WS-SHIP-MOVED-COUNT.
+           MOVE ZERO TO WS-ORDERS-MOVED-COUNT.
+      *
+           PERFORM 3100-VALIDATE-MERGE-REQUEST.
+      *
+           IF VALID-DATA
+               PERFORM 3200-MOVE-SHIP-TO-ADDRESSES
+               PERFORM 3300-MOVE-CUSTOMER-ORDERS
+               PERFORM 3400-RETIRE-CUSTOMER-RECORD
+               IF VALID-DATA
+                   ADD 1 TO WS-MERGES-APPLIED
+                   MOVE 'APPLIED' TO RL-STATUS
+                   MOVE SPACES TO ERROR-TEXT
+                   MOVE WS-SHIP-MOVED-COUNT TO WS-SHIP-MOVED-EDIT
+                   MOVE WS-ORDERS-MOVED-COUNT TO WS-ORDERS-MOVED-EDIT
+                   STRING 'SHIP-TO MOVED: ' DELIMITED BY SIZE
+                          WS-SHIP-MOVED-EDIT DELIMITED BY SIZE
+                          '  ORDERS MOVED: ' DELIMITED BY SIZE
+                          WS-ORDERS-MOVED-EDIT DELIMITED BY SIZE
+                          INTO ERROR-TEXT
+                   END-STRING
+               ELSE
+                   ADD 1 TO WS-MERGES-REJECTED
+                   MOVE 'REJECTED' TO RL-STATUS
+               END-IF
+           ELSE
+               ADD 1 TO WS-MERGES-REJECTED
+               MOVE 'REJECTED' TO RL-STATUS
+           END-IF.
+      *
+           MOVE MG-RETIRE-CUSTOMER-NUMBER TO RL-RETIRE-CUSTOMER-NUMBER.
+           MOVE MG-KEEP-CUSTOMER-NUMBER TO RL-KEEP-CUSTOMER-NUMBER.
+           MOVE ERROR-TEXT TO RL-REASON.
+           WRITE MERGE-REPORT-RECORD FROM WS-REPORT-LINE.
+      *
+       3100-VALIDATE-MERGE-REQUEST.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF MG-RETIRE-CUSTOMER-NUMBER = MG-KEEP-CUSTOMER-NUMBER
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'RETIRE AND KEEP CUSTOMER NUMBERS MUST DIFFER'
+                   TO ERROR-TEXT
+           ELSE
+               MOVE MG-RETIRE-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+               PERFORM 3150-READ-CUSTOMER-RECORD
+               IF NOT CUSTOMER-FOUND
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'RETIRE CUSTOMER NOT ON FILE OR ALREADY CLOSED'
+                       TO ERROR-TEXT
+               ELSE
+                   MOVE MG-KEEP-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+                   PERFORM 3150-READ-CUSTOMER-RECORD
+                   IF NOT CUSTOMER-FOUND
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'KEEP CUSTOMER NOT ON FILE OR CLOSED'
+                           TO ERROR-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       3150-READ-CUSTOMER-RECORD.
+      *
+           READ CUSTMAS-FILE
+               INVALID KEY
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+           END-READ.
+      *
+           IF WS-CUSTMAS-STATUS = '00'
+               IF CM-STATUS-CLOSED
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       3200-MOVE-SHIP-TO-ADDRESSES.
+      *
+      *    FIND THE HIGHEST SHIP-TO SEQUENCE NUMBER ALREADY ON FILE
+      *    FOR THE KEEP CUSTOMER, SO THE ADDRESSES MOVED OVER FROM
+      *    THE RETIRE CUSTOMER DO NOT COLLIDE WITH THEM
+      *
+           MOVE ZERO TO WS-NEXT-SHIP-SEQ.
+           MOVE MG-KEEP-CUSTOMER-NUMBER TO SHIP-CUSTOMER-NUMBER.
+           MOVE ZERO TO SHIP-SEQUENCE-NUMBER.
+      *
+           START CUSTSHIP-FILE KEY IS NOT LESS THAN SHIP-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS-SW
+           END-START.
+      *
+           PERFORM UNTIL NOT WS-MORE-RECORDS
+               READ CUSTSHIP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS-SW
+               END-READ
+               IF WS-MORE-RECORDS
+                   IF SHIP-CUSTOMER-NUMBER = MG-KEEP-CUSTOMER-NUMBER
+                       MOVE SHIP-SEQUENCE-NUMBER TO WS-NEXT-SHIP-SEQ
+                   ELSE
+                       MOVE 'N' TO WS-MORE-RECORDS-SW
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+      *    NOW MOVE EVERY SHIP-TO ADDRESS OFF THE RETIRE CUSTOMER AND
+      *    ONTO THE KEEP CUSTOMER, RENUMBERING EACH ONE PAST THE
+      *    SEQUENCE NUMBER FOUND ABOVE
+      *
+           MOVE MG-RETIRE-CUSTOMER-NUMBER TO SHIP-CUSTOMER-NUMBER.
+           MOVE ZERO TO SHIP-SEQUENCE-NUMBER.
+      *
+           START CUSTSHIP-FILE KEY IS NOT LESS THAN SHIP-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MORE-RECORDS-SW
+           END-START.
+      *
+           PERFORM UNTIL NOT WS-MORE-RECORDS
+               READ CUSTSHIP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS-SW
+               END-READ
+               IF WS-MORE-RECORDS
+                   IF SHIP-CUSTOMER-NUMBER NOT =
+                      MG-RETIRE-CUSTOMER-NUMBER
+                       MOVE 'N' TO WS-MORE-RECORDS-SW
+                   ELSE
+                       PERFORM 3250-RENUMBER-SHIP-TO-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       3250-RENUMBER-SHIP-TO-RECORD.
+      *
+           MOVE SHIP-NAME TO WS-SHIP-SAVE-NAME.
+           MOVE SHIP-ADDRESS TO WS-SHIP-SAVE-ADDRESS.
+           MOVE SHIP-CITY TO WS-SHIP-SAVE-CITY.
+           MOVE SHIP-STATE TO WS-SHIP-SAVE-STATE.
+           MOVE SHIP-ZIP-CODE TO WS-SHIP-SAVE-ZIP-CODE.
+           MOVE SHIP-STATUS-CODE TO WS-SHIP-SAVE-STATUS-CODE.
+      *
+           DELETE CUSTSHIP-FILE RECORD.
+      *
+           ADD 1 TO WS-NEXT-SHIP-SEQ.
+           MOVE MG-KEEP-CUSTOMER-NUMBER TO SHIP-CUSTOMER-NUMBER.
+           MOVE WS-NEXT-SHIP-SEQ TO SHIP-SEQUENCE-NUMBER.
+           MOVE WS-SHIP-SAVE-NAME TO SHIP-NAME.
+           MOVE WS-SHIP-SAVE-ADDRESS TO SHIP-ADDRESS.
+           MOVE WS-SHIP-SAVE-CITY TO SHIP-CITY.
+           MOVE WS-SHIP-SAVE-STATE TO SHIP-STATE.
+           MOVE WS-SHIP-SAVE-ZIP-CODE TO SHIP-ZIP-CODE.
+           MOVE WS-SHIP-SAVE-STATUS-CODE TO SHIP-STATUS-CODE.
+      *
+           WRITE SHIP-TO-RECORD.
+      *
+           ADD 1 TO WS-SHIP-MOVED-COUNT.
+      *
+       3300-MOVE-CUSTOMER-ORDERS.
+      *
+      *    ORDMAS HAS NO ALTERNATE INDEX BY CUSTOMER NUMBER, SO A
+      *    FULL SEQUENTIAL SCAN IS THE ONLY WAY TO FIND THE RETIRE
+      *    CUSTOMER'S ORDERS. ORDER NUMBER IS THE RECORD KEY AND IS
+      *    NOT CHANGING, SO EACH MATCHING ORDER IS SIMPLY REWRITTEN
+      *    WITH THE KEEP CUSTOMER NUMBER.
+      *
+           MOVE 'Y' TO WS-MORE-RECORDS-SW.
+           CLOSE ORDMAS-FILE.
+           OPEN I-O ORDMAS-FILE.
+      *
+           PERFORM UNTIL NOT WS-MORE-RECORDS
+               READ ORDMAS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE-RECORDS-SW
+               END-READ
+               IF WS-MORE-RECORDS
+                   AND ORD-CUSTOMER-NUMBER = MG-RETIRE-CUSTOMER-NUMBER
+                   MOVE MG-KEEP-CUSTOMER-NUMBER TO ORD-CUSTOMER-NUMBER
+                   REWRITE ORDER-MASTER-RECORD
+                   ADD 1 TO WS-ORDERS-MOVED-COUNT
+               END-IF
+           END-PERFORM.
+      *
+       3400-RETIRE-CUSTOMER-RECORD.
+      *
+      *    SOFT DELETE - SAME AS CUSTMNT1's 4200-DELETE-CUSTOMER-RECORD,
+      *    REASON 3 (DUPLICATE CUSTOMER). RE-READ UNDER THE SAME
+      *    INVALID KEY/STATUS CHECK AS 3150-READ-CUSTOMER-RECORD RATHER
+      *    THAN TRUSTING THE EARLIER VALIDATION READ - THE RECORD COULD
+      *    HAVE BEEN CLOSED OR REMOVED BY ANOTHER JOB IN BETWEEN
+      *
+           MOVE MG-RETIRE-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           READ CUSTMAS-FILE
+               INVALID KEY
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+           END-READ.
+      *
+           IF WS-CUSTMAS-STATUS = '00'
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+           END-IF.
+      *
+           IF CUSTOMER-FOUND
+               MOVE CUSTOMER-MASTER-RECORD TO AUD-BEFORE-IMAGE
+      *
+               SET CM-STATUS-CLOSED TO TRUE
+               SET CM-REASON-DUPLICATE TO TRUE
+               MOVE WS-BATCH-TIMESTAMP TO CM-LAST-UPDATED-TS
+               MOVE WS-BATCH-OPID TO CM-LAST-UPDATED-OPID
+      *
+               REWRITE CUSTOMER-MASTER-RECORD
+      *
+               MOVE CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE
+               SET AUD-ACTION-DELETE TO TRUE
+               MOVE CM-CUSTOMER-NUMBER TO AUD-CUSTOMER-NUMBER
+               PERFORM 9100-WRITE-AUDIT-RECORD
+           ELSE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'RETIRE CUSTOMER NOT ON FILE OR CLOSED AT RETIRE'
+                   TO ERROR-TEXT
+           END-IF.
+      *
+       9100-WRITE-AUDIT-RECORD.
+      *
+           MOVE WS-BATCH-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-BATCH-OPID TO AUD-OPERATOR-ID.
+           MOVE WS-BATCH-TRANID TO AUD-TRANSACTION-ID.
+      *
+           WRITE AUDIT-RECORD.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE MERGE-REQUEST-FILE.
+           CLOSE CUSTMAS-FILE.
+           CLOSE CUSTSHIP-FILE.
+           CLOSE ORDMAS-FILE.
+           CLOSE AUDIT-FILE.
+      *
+           MOVE SPACES TO MERGE-REPORT-RECORD.
+           WRITE MERGE-REPORT-RECORD.
+           MOVE WS-MERGES-READ TO TL1-MERGES-READ.
+           WRITE MERGE-REPORT-RECORD FROM WS-TOTAL-LINE-1.
+           MOVE WS-MERGES-APPLIED TO TL2-MERGES-APPLIED.
+           WRITE MERGE-REPORT-RECORD FROM WS-TOTAL-LINE-2.
+           MOVE WS-MERGES-REJECTED TO TL3-MERGES-REJECTED.
+           WRITE MERGE-REPORT-RECORD FROM WS-TOTAL-LINE-3.
+      *
+           CLOSE MERGE-REPORT-FILE.
