@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTRPT1.
+      *
+      ************************************************************
+      * NIGHTLY CUSTOMER MASTER LIST REPORT                     *
+      *                                                          *
+      * BATCH PROGRAM (NO CICS) - FIRST OF THIS SHOP'S BATCH     *
+      * CUSTOMER JOBS. READS CUSTMAS FROM BEGINNING TO END,      *
+      * SORTS IT BY STATE AND ZIP CODE, AND PRINTS ONE LINE PER  *
+      * CUSTOMER WITH A NEW PAGE/HEADING EACH TIME THE STATE     *
+      * CHANGES. BOTH ACTIVE AND CLOSED CUSTOMERS ARE LISTED -   *
+      * THE STATUS COLUMN SHOWS WHICH IS WHICH - SINCE THIS IS A *
+      * MASTER FILE AUDIT LIST, NOT THE ONLINE ACTIVE-CUSTOMER   *
+      * VIEWS CUSTINQ1/CUSTINQ2/CUSTLST GIVE THE OPERATORS.      *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTMAS-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+      *
+           SELECT CUSTOMER-LIST-FILE ASSIGN TO CUSTRPT1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTMAS-FILE.
+      *
+       COPY CUSTREC.
+      *
+       SD  SORT-WORK-FILE.
+      *
+      *    SAME LAYOUT AS CUSTREC, RENAMED SO THE SORT WORK RECORD
+      *    DOESN'T COLLIDE WITH THE CUSTMAS RECORD ABOVE. THE CM-
+      *    FIELDS UNDERNEATH ARE QUALIFIED (OF SORT-CUSTOMER-RECORD)
+      *    WHEREVER THEY ARE USED BELOW SINCE THE NAMES THEMSELVES
+      *    ARE SHARED WITH THE CUSTMAS RECORD ABOVE
+      *
+       COPY CUSTREC REPLACING ==CUSTOMER-MASTER-RECORD== BY
+                              ==SORT-CUSTOMER-RECORD==.
+      *
+       FD  CUSTOMER-LIST-FILE.
+      *
+       01  CUSTOMER-LIST-RECORD         PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  END-OF-SORT-SW            PIC X       VALUE 'N'.
+               88  END-OF-SORT                       VALUE 'Y'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAS-STATUS         PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+      *
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT             PIC S9(3)   COMP VALUE ZERO.
+           05  WS-PAGE-COUNT             PIC S9(3)   COMP VALUE ZERO.
+           05  WS-CUSTOMER-COUNT         PIC S9(7)   COMP VALUE ZERO.
+      *
+       01  WS-PRIOR-STATE                PIC XX      VALUE SPACE.
+      *
+       01  WS-RUN-DATE.
+           05  WS-RUN-YY                 PIC 99.
+           05  WS-RUN-MM                 PIC 99.
+           05  WS-RUN-DD                 PIC 99.
+      *
+       01  WS-HEADING-LINE-1.
+           05  FILLER                    PIC X(40)   VALUE SPACES.
+           05  FILLER                    PIC X(22)
+               VALUE 'CUSTOMER MASTER LIST'.
+           05  FILLER                    PIC X(16)   VALUE SPACES.
+           05  FILLER                    PIC X(5)    VALUE 'PAGE '.
+           05  HL1-PAGE-NUMBER           PIC ZZZ9.
+      *
+       01  WS-HEADING-LINE-2.
+           05  FILLER                    PIC X(5)    VALUE 'DATE '.
+           05  HL2-RUN-MM                PIC 99.
+           05  FILLER                    PIC X       VALUE '/'.
+           05  HL2-RUN-DD                PIC 99.
+           05  FILLER                    PIC X       VALUE '/'.
+           05  HL2-RUN-YY                PIC 99.
+           05  FILLER                    PIC X(20)   VALUE SPACES.
+           05  FILLER                    PIC X(5)    VALUE 'STATE'.
+           05  HL2-STATE                 PIC XX.
+      *
+       01  WS-COLUMN-HEADING-LINE.
+           05  FILLER                    PIC X(6)    VALUE 'CUST #'.
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  FILLER                    PIC X(20)   VALUE 'LAST NAME'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(15)   VALUE 'FIRST NAME'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(15)   VALUE 'CITY'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(2)    VALUE 'ST'.
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  FILLER                    PIC X(10)   VALUE 'ZIP'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(6)    VALUE 'STATUS'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(14)   VALUE 'PHONE'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(13)
+               VALUE 'CREDIT LIMIT'.
+      *
+       01  WS-DETAIL-LINE.
+           05  DL-CUSTOMER-NUMBER        PIC 9(6).
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  DL-LAST-NAME              PIC X(20).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  DL-FIRST-NAME             PIC X(15).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  DL-CITY                   PIC X(15).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  DL-STATE                  PIC XX.
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  DL-ZIP-CODE               PIC X(10).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  DL-STATUS                 PIC X(6).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  DL-PHONE                  PIC X(14).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  DL-CREDIT-LIMIT           PIC $$$,$$$,$$9.99.
+      *
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(22)
+               VALUE 'TOTAL CUSTOMERS LISTED'.
+           05  FILLER                    PIC X(4)    VALUE ': '.
+           05  TL-CUSTOMER-COUNT         PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PRODUCE-CUSTOMER-LIST.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-SORT-AND-REPORT.
+           PERFORM 9000-TERMINATE.
+      *
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE.
+      *
+           OPEN OUTPUT CUSTOMER-LIST-FILE.
+      *
+       2000-SORT-AND-REPORT.
+      *
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY CM-STATE OF SORT-CUSTOMER-RECORD
+                                CM-ZIP-CODE OF SORT-CUSTOMER-RECORD
+               USING CUSTMAS-FILE
+               OUTPUT PROCEDURE 3000-PRODUCE-REPORT.
+      *
+       3000-PRODUCE-REPORT.
+      *
+           RETURN SORT-WORK-FILE AT END
+               MOVE 'Y' TO END-OF-SORT-SW
+           END-RETURN.
+      *
+           PERFORM UNTIL END-OF-SORT
+               PERFORM 3100-WRITE-DETAIL-LINE
+               RETURN SORT-WORK-FILE AT END
+                   MOVE 'Y' TO END-OF-SORT-SW
+               END-RETURN
+           END-PERFORM.
+      *
+       3100-WRITE-DETAIL-LINE.
+      *
+           IF CM-STATE OF SORT-CUSTOMER-RECORD NOT = WS-PRIOR-STATE
+               OR WS-LINE-COUNT >= 50
+               PERFORM 3200-WRITE-PAGE-HEADINGS
+               MOVE CM-STATE OF SORT-CUSTOMER-RECORD TO WS-PRIOR-STATE
+           END-IF.
+      *
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE CM-CUSTOMER-NUMBER OF SORT-CUSTOMER-RECORD
+               TO DL-CUSTOMER-NUMBER.
+           MOVE CM-LAST-NAME OF SORT-CUSTOMER-RECORD TO DL-LAST-NAME.
+           MOVE CM-FIRST-NAME OF SORT-CUSTOMER-RECORD TO DL-FIRST-NAME.
+           MOVE CM-CITY OF SORT-CUSTOMER-RECORD TO DL-CITY.
+           MOVE CM-STATE OF SORT-CUSTOMER-RECORD TO DL-STATE.
+           MOVE CM-ZIP-CODE OF SORT-CUSTOMER-RECORD TO DL-ZIP-CODE.
+           MOVE CM-PHONE OF SORT-CUSTOMER-RECORD TO DL-PHONE.
+           MOVE CM-CREDIT-LIMIT OF SORT-CUSTOMER-RECORD
+               TO DL-CREDIT-LIMIT.
+      *
+           IF CM-STATUS-ACTIVE OF SORT-CUSTOMER-RECORD
+               MOVE 'ACTIVE' TO DL-STATUS
+           ELSE
+               MOVE 'CLOSED' TO DL-STATUS
+           END-IF.
+      *
+           WRITE CUSTOMER-LIST-RECORD FROM WS-DETAIL-LINE.
+      *
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-CUSTOMER-COUNT.
+      *
+       3200-WRITE-PAGE-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE ZERO TO WS-LINE-COUNT.
+      *
+           MOVE WS-PAGE-COUNT TO HL1-PAGE-NUMBER.
+           MOVE WS-RUN-MM TO HL2-RUN-MM.
+           MOVE WS-RUN-DD TO HL2-RUN-DD.
+           MOVE WS-RUN-YY TO HL2-RUN-YY.
+           MOVE CM-STATE OF SORT-CUSTOMER-RECORD TO HL2-STATE.
+      *
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO CUSTOMER-LIST-RECORD
+               WRITE CUSTOMER-LIST-RECORD
+           END-IF.
+      *
+           WRITE CUSTOMER-LIST-RECORD FROM WS-HEADING-LINE-1.
+           WRITE CUSTOMER-LIST-RECORD FROM WS-HEADING-LINE-2.
+           MOVE SPACES TO CUSTOMER-LIST-RECORD.
+           WRITE CUSTOMER-LIST-RECORD.
+           WRITE CUSTOMER-LIST-RECORD FROM WS-COLUMN-HEADING-LINE.
+           MOVE SPACES TO CUSTOMER-LIST-RECORD.
+           WRITE CUSTOMER-LIST-RECORD.
+      *
+       9000-TERMINATE.
+      *
+           MOVE SPACES TO CUSTOMER-LIST-RECORD.
+           WRITE CUSTOMER-LIST-RECORD.
+           MOVE WS-CUSTOMER-COUNT TO TL-CUSTOMER-COUNT.
+           WRITE CUSTOMER-LIST-RECORD FROM WS-TOTAL-LINE.
+      *
+           CLOSE CUSTOMER-LIST-FILE.
