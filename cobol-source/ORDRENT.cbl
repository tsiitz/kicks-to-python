@@ -0,0 +1,490 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  ORDRENT.
+      *
+      ************************************************************
+      * ORDER ENTRY PROGRAM (ORD1 TRANSACTION)                  *
+      *                                                          *
+      * THIS PROGRAM PROVIDES ONLINE ORDER CAPTURE TIED TO THE  *
+      * CUSTOMER FILE:                                          *
+      *   SCREEN 1 (ORDMAP1): ENTER A CUSTOMER NUMBER. THE       *
+      *     CUSTOMER IS VALIDATED THE SAME WAY CUSTMNT1'S        *
+      *     1300-READ-CUSTOMER-RECORD VALIDATES IT, THEN A NEW   *
+      *     ORDER NUMBER IS ASSIGNED FROM THE ORDER CONTROL      *
+      *     RECORD AND AN ORDMAS HEADER IS WRITTEN.              *
+      *   SCREEN 2 (ORDMAP2): ENTER ONE LINE ITEM AT A TIME      *
+      *     (PRODUCT CODE/DESCRIPTION/QUANTITY/PRICE). EACH LINE *
+      *     IS WRITTEN TO ORDLINE AND ROLLED INTO THE ORDMAS     *
+      *     HEADER'S LINE COUNT AND ORDER TOTAL. ENTER 'N' IN    *
+      *     THE MORE-LINES FIELD TO FINISH THE ORDER.            *
+      *                                                          *
+      * ORIGINAL FROM: MURACH'S CICS FOR THE COBOL PROGRAMMER   *
+      * CHAPTER 5 - CUSTOMER MAINTENANCE (ADAPTED FOR ORDERS)   *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  VALID-DATA-SW             PIC X       VALUE 'Y'.
+               88  VALID-DATA                        VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW         PIC X       VALUE 'Y'.
+               88  CUSTOMER-FOUND                    VALUE 'Y'.
+      *
+       01  FLAGS.
+           05  SEND-FLAG                 PIC X.
+               88  SEND-ERASE                        VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+           05  CA-CONTEXT-FLAG           PIC X.
+               88  PROCESS-KEY-MAP                   VALUE '1'.
+               88  PROCESS-LINE-ENTRY                VALUE '2'.
+           05  CA-ORDER-NUMBER           PIC 9(8).
+           05  CA-CUSTOMER-NUMBER        PIC 9(6).
+           05  CA-NEXT-LINE-NUMBER       PIC 9(3).
+      *
+       01  RESPONSE-CODE                 PIC S9(8)   COMP.
+      *
+       01  ERROR-MESSAGE-LINE.
+           05  ERROR-TEXT                PIC X(78).
+      *
+       01  WS-ABSTIME                    PIC S9(15)  COMP.
+       01  WS-DATE-FIELD                 PIC X(8).
+      *
+      *    CUSTOMER MASTER RECORD - USED TO VALIDATE THE CUSTOMER
+      *    NUMBER KEYED ON ORDMAP1 AND TO SHOW NAME ON THE SCREEN
+      *
+       COPY CUSTREC.
+      *
+      *    ORDER MASTER RECORD
+      *
+       COPY ORDREC.
+      *
+      *    ORDER LINE ITEM RECORD
+      *
+       COPY ORDLREC.
+      *
+      *    CONTROL RECORD - HANDS OUT THE NEXT ORDER NUMBER
+      *
+       COPY OCTLREC.
+      *
+       COPY ORDSET1.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-DATA          PIC X(18).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-ORDER-ENTRY.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO ORDMAP1O
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO ORDMAP1O
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('INVMENU')
+                   END-EXEC
+      *
+               WHEN PROCESS-KEY-MAP
+                   PERFORM 1000-PROCESS-KEY-MAP
+      *
+               WHEN PROCESS-LINE-ENTRY
+                   PERFORM 2000-PROCESS-LINE-ENTRY
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO ORDMAP1O
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('ORD1')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-KEY-MAP.
+      *
+      *    FIRST SCREEN - GET THE CUSTOMER NUMBER TO ORDER AGAINST
+      *
+           PERFORM 1100-RECEIVE-KEY-MAP.
+           PERFORM 1200-EDIT-KEY-DATA.
+      *
+           IF VALID-DATA
+               PERFORM 1300-READ-CUSTOMER-RECORD
+               IF CUSTOMER-FOUND
+                   PERFORM 1350-GET-NEXT-ORDER-NUMBER
+                   PERFORM 1360-CREATE-ORDER-HEADER
+                   MOVE '2' TO CA-CONTEXT-FLAG
+                   MOVE 1 TO CA-NEXT-LINE-NUMBER
+                   PERFORM 2100-SEND-LINE-MAP
+               ELSE
+                   MOVE 'CUSTOMER NOT FOUND' TO ERROR-TEXT
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-KEY-MAP
+               END-IF
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-KEY-MAP
+           END-IF.
+      *
+       1100-RECEIVE-KEY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('ORDMAP1')
+                       MAPSET('ORDSET1')
+                       INTO(ORDMAP1I)
+           END-EXEC.
+      *
+       1200-EDIT-KEY-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           IF CUSTNOL = ZERO OR
+              CUSTNOI = SPACE
+               MOVE 'PLEASE ENTER A CUSTOMER NUMBER' TO ERROR-TEXT
+               MOVE -1 TO CUSTNOL
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               INSPECT CUSTNOI
+                   REPLACING ALL '_' BY SPACE
+               IF CUSTNOI IS NUMERIC
+                   MOVE CUSTNOI TO CM-CUSTOMER-NUMBER
+               ELSE
+                   MOVE 'PLEASE ENTER A NUMERIC CUSTOMER NUMBER'
+                       TO ERROR-TEXT
+                   MOVE -1 TO CUSTNOL
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       1300-READ-CUSTOMER-RECORD.
+      *
+           EXEC CICS
+               READ FILE('CUSTMAS')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CM-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE TRUE
+               WHEN RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               WHEN CM-STATUS-CLOSED
+      *            A CLOSED CUSTOMER CANNOT HAVE NEW ORDERS ENTERED
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               WHEN OTHER
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+           END-EVALUATE.
+      *
+       1350-GET-NEXT-ORDER-NUMBER.
+      *
+           EXEC CICS
+               READ FILE('ORDCTL')
+                    INTO(ORDER-CONTROL-RECORD)
+                    RIDFLD(OCTL-RECORD-KEY)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               ADD 1 TO OCTL-NEXT-ORDER-NUMBER
+               EXEC CICS
+                   REWRITE FILE('ORDCTL')
+                           FROM(ORDER-CONTROL-RECORD)
+               END-EXEC
+           ELSE
+      *        CONTROL RECORD IS MISSING (FIRST RUN) - SEED IT SO THE
+      *        NEXT ORDER DOES NOT HAND OUT "1" AGAIN
+               MOVE 'ORDNO ' TO OCTL-RECORD-KEY
+               MOVE 1 TO OCTL-NEXT-ORDER-NUMBER
+               EXEC CICS
+                   WRITE FILE('ORDCTL')
+                         FROM(ORDER-CONTROL-RECORD)
+                         RIDFLD(OCTL-RECORD-KEY)
+               END-EXEC
+           END-IF.
+      *
+           MOVE OCTL-NEXT-ORDER-NUMBER TO CA-ORDER-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER     TO CA-CUSTOMER-NUMBER.
+      *
+       1360-CREATE-ORDER-HEADER.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(WS-DATE-FIELD)
+           END-EXEC.
+      *
+           MOVE CA-ORDER-NUMBER    TO ORD-ORDER-NUMBER.
+           MOVE CA-CUSTOMER-NUMBER TO ORD-CUSTOMER-NUMBER.
+           MOVE WS-DATE-FIELD      TO ORD-ORDER-DATE.
+           SET ORD-STATUS-OPEN    TO TRUE.
+           MOVE ZERO               TO ORD-LINE-COUNT.
+           MOVE ZERO               TO ORD-ORDER-TOTAL.
+      *
+           EXEC CICS
+               WRITE FILE('ORDMAS')
+                     FROM(ORDER-MASTER-RECORD)
+                     RIDFLD(ORD-ORDER-NUMBER)
+           END-EXEC.
+      *
+       1500-SEND-KEY-MAP.
+      *
+           IF ERROR-TEXT NOT = SPACE
+               MOVE ERROR-TEXT TO MESSAGEO
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('ORDMAP1')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP1O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('ORDMAP1')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP1O)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('ORDMAP1')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP1O)
+                            DATAONLY
+                            CURSOR
+                   END-EXEC
+           END-EVALUATE.
+      *
+           MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
+           MOVE SPACE TO ORDMAP1O.
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+       2000-PROCESS-LINE-ENTRY.
+      *
+      *    SECOND SCREEN - ONE LINE ITEM AT A TIME
+      *
+           PERFORM 2200-RECEIVE-LINE-MAP.
+           PERFORM 2300-EDIT-LINE-DATA.
+      *
+           IF VALID-DATA
+               PERFORM 2400-WRITE-ORDER-LINE
+               PERFORM 2500-UPDATE-ORDER-HEADER
+               IF MOREI = 'Y'
+                   ADD 1 TO CA-NEXT-LINE-NUMBER
+                   MOVE 'LINE ADDED - ENTER NEXT LINE OR N TO FINISH'
+                       TO ERROR-TEXT
+                   PERFORM 2100-SEND-LINE-MAP
+               ELSE
+                   MOVE 'ORDER COMPLETE' TO ERROR-TEXT
+                   MOVE LOW-VALUE TO ORDMAP1O
+                   PERFORM 2550-SEND-ORDER-CONFIRMATION
+                   MOVE -1 TO CUSTNOL
+                   SET SEND-ERASE TO TRUE
+                   MOVE '1' TO CA-CONTEXT-FLAG
+                   PERFORM 1500-SEND-KEY-MAP
+               END-IF
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 2100-SEND-LINE-MAP
+           END-IF.
+      *
+       2100-SEND-LINE-MAP.
+      *
+      *    ON A VALIDATION FAILURE, ECHO BACK WHAT THE OPERATOR JUST
+      *    TYPED SO THEY DO NOT HAVE TO RETYPE THE WHOLE LINE - A
+      *    FRESH OR NEXT-LINE DISPLAY STARTS FROM BLANK FIELDS INSTEAD
+      *
+           IF SEND-DATAONLY-ALARM
+               MOVE PRODCDI TO PRODCDO
+               MOVE PRODDSI TO PRODDSO
+               MOVE QTYI TO QTYO
+               MOVE PRICEI TO PRICEO
+               MOVE MOREI TO MOREO
+           END-IF.
+      *
+           MOVE 'ENTER PRODUCT CODE, DESCRIPTION, QUANTITY, AND PRICE'
+               TO INSTRUCTO.
+      *
+           IF ERROR-TEXT NOT = SPACE
+               MOVE ERROR-TEXT TO MESSAGEO2
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('ORDMAP2')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP2O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('ORDMAP2')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP2O)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+                   END-EXEC
+               WHEN OTHER
+                   EXEC CICS
+                       SEND MAP('ORDMAP2')
+                            MAPSET('ORDSET1')
+                            FROM(ORDMAP2O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+           END-EVALUATE.
+      *
+           MOVE LOW-VALUE TO ERROR-MESSAGE-LINE.
+           MOVE SPACE TO ORDMAP2O.
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+       2200-RECEIVE-LINE-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('ORDMAP2')
+                       MAPSET('ORDSET1')
+                       INTO(ORDMAP2I)
+           END-EXEC.
+      *
+       2300-EDIT-LINE-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF PRODCDL = ZERO OR PRODCDI = SPACE
+               MOVE 'PLEASE ENTER A PRODUCT CODE' TO ERROR-TEXT
+               MOVE -1 TO PRODCDL
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF VALID-DATA
+               IF QTYL = ZERO OR QTYI = SPACE OR QTYI NOT NUMERIC
+                   MOVE 'PLEASE ENTER A NUMERIC QUANTITY' TO ERROR-TEXT
+                   MOVE -1 TO QTYL
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA
+               IF PRICEL = ZERO OR PRICEI = SPACE OR
+                  PRICEI NOT NUMERIC
+                   MOVE 'PLEASE ENTER A NUMERIC UNIT PRICE'
+                       TO ERROR-TEXT
+                   MOVE -1 TO PRICEL
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA
+               IF MOREI NOT = 'Y' AND MOREI NOT = 'N'
+                   MOVE 'PLEASE ENTER Y OR N FOR MORE LINES'
+                       TO ERROR-TEXT
+                   MOVE -1 TO MOREL
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       2400-WRITE-ORDER-LINE.
+      *
+           MOVE CA-ORDER-NUMBER     TO ORDL-ORDER-NUMBER.
+           MOVE CA-NEXT-LINE-NUMBER TO ORDL-LINE-NUMBER.
+           MOVE PRODCDI             TO ORDL-PRODUCT-CODE.
+           MOVE PRODDSI             TO ORDL-PRODUCT-DESC.
+           MOVE QTYI                TO ORDL-QUANTITY.
+           MOVE PRICEI              TO ORDL-UNIT-PRICE.
+           COMPUTE ORDL-EXTENDED-AMOUNT ROUNDED =
+               ORDL-QUANTITY * ORDL-UNIT-PRICE.
+      *
+           EXEC CICS
+               WRITE FILE('ORDLINE')
+                     FROM(ORDER-LINE-RECORD)
+                     RIDFLD(ORDL-KEY)
+           END-EXEC.
+      *
+       2500-UPDATE-ORDER-HEADER.
+      *
+           EXEC CICS
+               READ FILE('ORDMAS')
+                    INTO(ORDER-MASTER-RECORD)
+                    RIDFLD(CA-ORDER-NUMBER)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               ADD 1 TO ORD-LINE-COUNT
+               ADD ORDL-EXTENDED-AMOUNT TO ORD-ORDER-TOTAL
+      *        MOREI = 'N' MEANS THIS WAS THE LAST LINE - THE ORDER
+      *        MOVES OUT OF OPEN STATUS AS SOON AS 2000-PROCESS-LINE
+      *        -ENTRY TELLS THE OPERATOR THE ORDER IS COMPLETE
+               IF MOREI = 'N'
+                   SET ORD-STATUS-COMPLETE TO TRUE
+               END-IF
+               EXEC CICS
+                   REWRITE FILE('ORDMAS')
+                           FROM(ORDER-MASTER-RECORD)
+               END-EXEC
+           END-IF.
+      *
+       2550-SEND-ORDER-CONFIRMATION.
+      *
+      *    ORDMAP1 CARRIES CUSTOMER-NAME AND NEW-ORDER-NUMBER/DATE
+      *    FIELDS SO THE OPERATOR SEES CONFIRMATION OF WHAT WAS JUST
+      *    ENTERED ALONG WITH THE "ORDER COMPLETE" MESSAGE. THE ORDER
+      *    NUMBER AND DATE ARE STILL IN WORKING-STORAGE FROM
+      *    2500-UPDATE-ORDER-HEADER, BUT THIS TASK NEVER READ CUSTMAS
+      *    SO THE CUSTOMER NAME HAS TO BE FETCHED AGAIN
+      *
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           EXEC CICS
+               READ FILE('CUSTMAS')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CM-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE CM-CUSTOMER-NUMBER TO CUSTNOO
+               MOVE CM-FIRST-NAME      TO FNAMEO
+               MOVE CM-LAST-NAME       TO LNAMEO
+           END-IF.
+      *
+           MOVE ORD-ORDER-NUMBER TO ORDNOO.
+           MOVE ORD-ORDER-DATE   TO ORDDTO.
