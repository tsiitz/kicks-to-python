@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTRPT2.
+      *
+      ************************************************************
+      * CUSTOMER DATA-QUALITY EXCEPTION REPORT (BATCH)          *
+      *                                                          *
+      * READS CUSTMAS FROM BEGINNING TO END IN CUSTOMER NUMBER   *
+      * ORDER AND RE-CHECKS EVERY RECORD AGAINST THE SAME EDITS  *
+      * CUSTMNT1's 2300-EDIT-CUSTOMER-DATA/2350-EDIT-ZIP-CODE     *
+      * APPLY ONLINE (REQUIRED NAME FIELDS, STATE CODE MUST BE   *
+      * ON STATETAB, ZIP CODE FORMAT). A CUSTOMER CAN ONLY GET    *
+      * INTO CUSTMAS WITH BAD DATA IF IT WAS LOADED OR CHANGED    *
+      * OUTSIDE THE ONLINE EDITS (CONVERSION, DIRECT FILE         *
+      * UPDATE, ETC) - THIS JOB CATCHES THAT.                    *
+      ************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTMAS-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO CUSTRPT2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTMAS-FILE.
+      *
+       COPY CUSTREC.
+      *
+       FD  EXCEPTION-REPORT-FILE.
+      *
+       01  EXCEPTION-REPORT-RECORD      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  END-OF-FILE-SW            PIC X       VALUE 'N'.
+               88  END-OF-FILE                       VALUE 'Y'.
+           05  VALID-DATA-SW             PIC X       VALUE 'Y'.
+               88  VALID-DATA                        VALUE 'Y'.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAS-STATUS         PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+      *
+       01  WS-COUNTERS.
+           05  WS-CUSTOMERS-READ         PIC S9(7)   COMP VALUE ZERO.
+           05  WS-CUSTOMERS-CLEAN        PIC S9(7)   COMP VALUE ZERO.
+           05  WS-CUSTOMERS-EXCEPTION    PIC S9(7)   COMP VALUE ZERO.
+           05  WS-EXCEPTION-COUNT        PIC S9(3)   COMP VALUE ZERO.
+      *
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXCEPTION-ENTRY        PIC X(40)
+                                         OCCURS 5 TIMES
+                                         INDEXED BY WS-EXCEPTION-IDX.
+      *
+       01  WS-EXCEPTION-TEXT-WORK        PIC X(40).
+      *
+      *    VALID STATE CODE REFERENCE TABLE - SAME TABLE CUSTMNT1 USES
+      *
+       COPY STATETAB.
+      *
+       01  WS-HEADING-LINE-1.
+           05  FILLER                    PIC X(40)   VALUE SPACES.
+           05  FILLER                    PIC X(33)
+               VALUE 'CUSTOMER DATA-QUALITY EXCEPTIONS'.
+      *
+       01  WS-COLUMN-HEADING-LINE.
+           05  FILLER                    PIC X(6)    VALUE 'CUST #'.
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  FILLER                    PIC X(20)   VALUE 'LAST NAME'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(15)   VALUE 'FIRST NAME'.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  FILLER                    PIC X(40)   VALUE 'EXCEPTION'.
+      *
+       01  WS-EXCEPTION-LINE.
+           05  EL-CUSTOMER-NUMBER        PIC 9(6).
+           05  FILLER                    PIC X(3)    VALUE SPACES.
+           05  EL-LAST-NAME              PIC X(20).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  EL-FIRST-NAME             PIC X(15).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  EL-EXCEPTION-TEXT         PIC X(40).
+      *
+       01  WS-TOTAL-LINE-1.
+           05  FILLER                    PIC X(28)
+               VALUE 'TOTAL CUSTOMERS READ   : '.
+           05  TL1-CUSTOMERS-READ        PIC ZZZ,ZZ9.
+      *
+       01  WS-TOTAL-LINE-2.
+           05  FILLER                    PIC X(28)
+               VALUE 'CUSTOMERS WITH NO ERRORS: '.
+           05  TL2-CUSTOMERS-CLEAN       PIC ZZZ,ZZ9.
+      *
+       01  WS-TOTAL-LINE-3.
+           05  FILLER                    PIC X(28)
+               VALUE 'CUSTOMERS WITH EXCEPTIONS: '.
+           05  TL3-CUSTOMERS-EXCEPTION   PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PRODUCE-EXCEPTION-REPORT.
+      *
+           PERFORM 1000-INITIALIZE.
+      *
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-READ-CUSTOMER-RECORD
+               IF NOT END-OF-FILE
+                   PERFORM 3000-EDIT-CUSTOMER-RECORD
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM 9000-TERMINATE.
+      *
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           OPEN INPUT CUSTMAS-FILE.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+      *
+           WRITE EXCEPTION-REPORT-RECORD FROM WS-HEADING-LINE-1.
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD FROM WS-COLUMN-HEADING-LINE.
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD.
+      *
+       2000-READ-CUSTOMER-RECORD.
+      *
+           READ CUSTMAS-FILE
+               AT END
+                   MOVE 'Y' TO END-OF-FILE-SW
+           END-READ.
+      *
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-CUSTOMERS-READ
+           END-IF.
+      *
+       3000-EDIT-CUSTOMER-RECORD.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE ZERO TO WS-EXCEPTION-COUNT.
+      *
+           IF CM-FIRST-NAME = SPACE
+               MOVE 'FIRST NAME IS BLANK' TO WS-EXCEPTION-TEXT-WORK
+               PERFORM 3900-ADD-EXCEPTION
+           END-IF.
+      *
+           IF CM-LAST-NAME = SPACE
+               MOVE 'LAST NAME IS BLANK' TO WS-EXCEPTION-TEXT-WORK
+               PERFORM 3900-ADD-EXCEPTION
+           END-IF.
+      *
+           IF CM-STATE = SPACE
+               MOVE 'STATE CODE IS BLANK' TO WS-EXCEPTION-TEXT-WORK
+               PERFORM 3900-ADD-EXCEPTION
+           ELSE
+               SET WS-STATE-IDX TO 1
+               SEARCH WS-STATE-ENTRY
+                   AT END
+                       MOVE 'STATE CODE IS NOT VALID'
+                           TO WS-EXCEPTION-TEXT-WORK
+                       PERFORM 3900-ADD-EXCEPTION
+                   WHEN WS-STATE-ENTRY(WS-STATE-IDX) = CM-STATE
+                       CONTINUE
+               END-SEARCH
+           END-IF.
+      *
+           PERFORM 3100-EDIT-ZIP-CODE.
+      *
+           IF WS-EXCEPTION-COUNT > ZERO
+               PERFORM 3800-WRITE-EXCEPTION-LINES
+               ADD 1 TO WS-CUSTOMERS-EXCEPTION
+           ELSE
+               ADD 1 TO WS-CUSTOMERS-CLEAN
+           END-IF.
+      *
+       3100-EDIT-ZIP-CODE.
+      *
+           IF CM-ZIP-CODE = SPACE
+               MOVE 'ZIP CODE IS BLANK' TO WS-EXCEPTION-TEXT-WORK
+               PERFORM 3900-ADD-EXCEPTION
+           ELSE
+               IF CM-ZIP-CODE(1:5) IS NOT NUMERIC
+                   MOVE 'ZIP CODE MUST START WITH 5 DIGITS'
+                       TO WS-EXCEPTION-TEXT-WORK
+                   PERFORM 3900-ADD-EXCEPTION
+               ELSE
+                   IF CM-ZIP-CODE(6:5) = SPACES
+                       CONTINUE
+                   ELSE
+                       IF CM-ZIP-CODE(6:1) = '-' AND
+                          CM-ZIP-CODE(7:4) IS NUMERIC
+                           CONTINUE
+                       ELSE
+                           MOVE 'ZIP CODE MUST BE 99999 OR 99999-9999'
+                               TO WS-EXCEPTION-TEXT-WORK
+                           PERFORM 3900-ADD-EXCEPTION
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       3800-WRITE-EXCEPTION-LINES.
+      *
+           SET WS-EXCEPTION-IDX TO 1.
+      *
+           PERFORM WS-EXCEPTION-COUNT TIMES
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER
+               MOVE CM-LAST-NAME TO EL-LAST-NAME
+               MOVE CM-FIRST-NAME TO EL-FIRST-NAME
+               MOVE WS-EXCEPTION-ENTRY(WS-EXCEPTION-IDX)
+                   TO EL-EXCEPTION-TEXT
+               WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-LINE
+               SET WS-EXCEPTION-IDX UP BY 1
+           END-PERFORM.
+      *
+       3900-ADD-EXCEPTION.
+      *
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           SET WS-EXCEPTION-IDX TO WS-EXCEPTION-COUNT.
+           MOVE WS-EXCEPTION-TEXT-WORK
+               TO WS-EXCEPTION-ENTRY(WS-EXCEPTION-IDX).
+           MOVE 'N' TO VALID-DATA-SW.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE CUSTMAS-FILE.
+      *
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD.
+           MOVE WS-CUSTOMERS-READ TO TL1-CUSTOMERS-READ.
+           WRITE EXCEPTION-REPORT-RECORD FROM WS-TOTAL-LINE-1.
+           MOVE WS-CUSTOMERS-CLEAN TO TL2-CUSTOMERS-CLEAN.
+           WRITE EXCEPTION-REPORT-RECORD FROM WS-TOTAL-LINE-2.
+           MOVE WS-CUSTOMERS-EXCEPTION TO TL3-CUSTOMERS-EXCEPTION.
+           WRITE EXCEPTION-REPORT-RECORD FROM WS-TOTAL-LINE-3.
+      *
+           CLOSE EXCEPTION-REPORT-FILE.
